@@ -0,0 +1,12 @@
+      *> COBOL Copybook for Db2 Host Variables (EXR1)
+      *> Host structure matching the EXR1SQL declare table
+       01  EXR1-REC.
+           05  FROM-CURRENCY        PIC X(3).
+           *> Currency being converted from
+           05  TO-CURRENCY          PIC X(3).
+           *> Currency being converted to (the reporting/base currency)
+           05  RATE-DATE            PIC X(10).
+           *> Date the rate is effective for (YYYY-MM-DD)
+           05  EXCHANGE-RATE        PIC S9(5)V9(6) COMP-3.
+           *> Multiply an amount in FROM-CURRENCY by this to get
+           *> the equivalent amount in TO-CURRENCY
