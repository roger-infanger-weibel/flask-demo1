@@ -0,0 +1,34 @@
+      *> COBOL Copybook for Module Calls (PAM2)
+      *> Contains basic fields for inter-module communication
+       01  PAM2-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  PAYMENT-ID           PIC X(10).
+           *> Payment identifier to create
+           05  PAYMENT-STATUS       PIC X(1).
+           *> Status of the create ('S'=success, 'E'=error,
+           *> 'V'=PAYMENT-ID failed the shared ID-format check,
+           *> 'X'=PAYMENT-ID already exists on PAD1,
+           *> 'Y'=DRY-RUN-FLAG was set - validation/duplicate check
+           *> passed but no row was inserted)
+           05  PAYMENT-AMOUNT       PIC S9(9)V99 COMP-3.
+           *> Payment amount, in PAYMENT-CURRENCY
+           05  PAYMENT-CURRENCY     PIC X(3).
+           *> ISO currency code of PAYMENT-AMOUNT
+           05  PAYMENT-STATUS-CODE  PIC X(1).
+           *> 'P'=Pending, 'C'=Cleared, 'R'=Rejected (defaults to 'P')
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this payment belongs to (see CAD1)
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the create (formatted as YYYY-MM-DD HH:MM:SS)
+           05  DRY-RUN-FLAG         PIC X(1).
+               88  DRY-RUN-REQUESTED    VALUE 'Y'.
+           *> 'Y'=preview only, validate and report but do not insert
+           05  RESERVED-FIELDS      PIC X(49).
+           *> Reserved for future use
