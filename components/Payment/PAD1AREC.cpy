@@ -0,0 +1,24 @@
+      *> COBOL Copybook for Db2 Host Variables (PAD1_ARCH)
+      *> Host structure matching the PAD1ASQL declare table - same
+      *> shape as PAD1REC plus the date the row was archived
+       01  PAD1-ARCH-REC.
+           05  PAYMENT-ID           PIC X(10).
+           *> Payment identifier
+           05  PAYMENT-DATE         PIC X(10).
+           *> Payment date (YYYY-MM-DD)
+           05  PAYMENT-USER         PIC X(8).
+           *> User who entered the payment
+           05  PAYMENT-AMOUNT       PIC S9(9)V99 COMP-3.
+           *> Payment amount, in PAYMENT-CURRENCY
+           05  PAYMENT-CURRENCY     PIC X(3).
+           *> ISO currency code of PAYMENT-AMOUNT
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this payment belongs to (see CAD1)
+           05  PAYMENT-STATUS-CODE  PIC X(1).
+           *> 'P'=Pending, 'C'=Cleared, 'R'=Rejected - only Cleared or
+           *> Rejected (terminal) payments are ever archived (see ARC1)
+           05  ORIGINAL-PAYMENT-ID  PIC X(10).
+           *> PAYMENT-ID this row reverses, or SPACES for an ordinary
+           *> payment (see PAM3)
+           05  ARCHIVE-DATE         PIC X(10).
+           *> Date ARC1 moved this row out of PAD1 (YYYY-MM-DD)
