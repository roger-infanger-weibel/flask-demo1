@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAM4.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PAM4AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY PAM4.
+
+      *> Cursor over every PAD1 row for the requested customer, oldest
+      *> payment date first - same ordering STM1's statement cursor
+      *> already uses.
+       EXEC SQL
+           DECLARE PAM4-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, PAYMENT_DATE, PAYMENT_AMOUNT,
+                      PAYMENT_CURRENCY, PAYMENT_STATUS_CODE
+               FROM PAD1
+               WHERE CUSTOMER_ID = :PAM4-COMM-AREA.CUSTOMER-ID
+               ORDER BY PAYMENT_DATE
+       END-EXEC.
+
+       PROCEDURE DIVISION USING PAM4-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF PAYMENT-STATUS NOT = 'V'
+               PERFORM RETRIEVE-PAYMENTS
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF PAM4-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE 0 TO PAYMENT-COUNT.
+           MOVE 'N' TO MORE-PAYMENTS-SWITCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Customer ID before it burns a
+      *> DB2 call.
+           MOVE CUSTOMER-ID OF PAM4-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       RETRIEVE-PAYMENTS.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM OPEN-PAM4-CURSOR
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM OPEN-PAM4-CURSOR
+           END-PERFORM
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO PAYMENT-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF PAM4-COMM-AREA
+           ELSE
+               PERFORM FETCH-PAYMENT-ROW
+               PERFORM UNTIL SQLCODE NOT = 0
+                          OR PAYMENT-COUNT NOT < PAYMENT-TABLE-MAX
+                   ADD 1 TO PAYMENT-COUNT
+                   MOVE PAYMENT-ID OF PAD1-REC
+                       TO PAYMENT-ID OF PAM4-COMM-AREA(PAYMENT-COUNT)
+                   MOVE PAYMENT-DATE OF PAD1-REC
+                       TO PAYMENT-DATE OF PAM4-COMM-AREA(PAYMENT-COUNT)
+                   MOVE PAYMENT-AMOUNT OF PAD1-REC
+                       TO PAYMENT-AMOUNT OF
+                          PAM4-COMM-AREA(PAYMENT-COUNT)
+                   MOVE PAYMENT-CURRENCY OF PAD1-REC
+                       TO PAYMENT-CURRENCY OF
+                          PAM4-COMM-AREA(PAYMENT-COUNT)
+                   MOVE PAYMENT-STATUS-CODE OF PAD1-REC
+                       TO PAYMENT-STATUS-CODE OF
+                          PAM4-COMM-AREA(PAYMENT-COUNT)
+                   PERFORM FETCH-PAYMENT-ROW
+               END-PERFORM
+               IF SQLCODE = 0
+                   MOVE 'Y' TO MORE-PAYMENTS-SWITCH
+               END-IF
+               PERFORM CLOSE-PAM4-CURSOR
+               MOVE 'S' TO PAYMENT-STATUS
+           END-IF.
+
+       OPEN-PAM4-CURSOR.
+           EXEC SQL
+               OPEN PAM4-CURSOR
+           END-EXEC.
+
+       FETCH-PAYMENT-ROW.
+           EXEC SQL
+               FETCH PAM4-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY,
+                    :PAD1-REC.PAYMENT-STATUS-CODE
+           END-EXEC.
+
+       CLOSE-PAM4-CURSOR.
+           EXEC SQL
+               CLOSE PAM4-CURSOR
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module PAM4 ended with status: " PAYMENT-STATUS.
+           IF PAYMENT-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'PAM4' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF PAM4-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF PAM4-COMM-AREA TO AUDT1-USER-ID
+           MOVE PAYMENT-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF PAM4-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
