@@ -0,0 +1,9 @@
+       EXEC SQL DECLARE EXR1 TABLE
+
+           (
+              FROM_CURRENCY CHAR(3) NOT NULL,
+           TO_CURRENCY CHAR(3) NOT NULL,
+           RATE_DATE DATE NOT NULL,
+           EXCHANGE_RATE DECIMAL(11, 6) NOT NULL
+           )
+           END-EXEC.
