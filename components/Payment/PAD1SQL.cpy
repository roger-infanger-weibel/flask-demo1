@@ -3,6 +3,11 @@
            (
               PAYMENT_ID CHAR(10) NOT NULL,
            PAYMENT_DATE DATE NOT NULL,
-           PAYMENT_USER CHAR(8) NOT NULL
-           ) 
-           END-EXEC.      
\ No newline at end of file
+           PAYMENT_USER CHAR(8) NOT NULL,
+           PAYMENT_AMOUNT DECIMAL(11, 2) NOT NULL,
+           PAYMENT_CURRENCY CHAR(3) NOT NULL,
+           CUSTOMER_ID CHAR(10) NOT NULL,
+           PAYMENT_STATUS_CODE CHAR(1) NOT NULL,
+           ORIGINAL_PAYMENT_ID CHAR(10) NOT NULL
+           )
+           END-EXEC.
\ No newline at end of file
