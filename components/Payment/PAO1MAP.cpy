@@ -0,0 +1,20 @@
+      *> COBOL symbolic map for PAO1MSD/PAO1MAP, hand-kept in sync with
+      *> PAO1MSD.bms - the input and output views of the same screen.
+       01  PAO1I.
+           05  FILLER                   PIC X(12).
+           05  PIDL                     PIC S9(4) COMP.
+           05  PIDF                     PIC X.
+           05  FILLER REDEFINES PIDF    PIC X.
+           05  PIDA                     PIC X.
+           05  PID                      PIC X(10).
+       01  PAO1O REDEFINES PAO1I.
+           05  FILLER                   PIC X(15).
+           05  PIDO                     PIC X(10).
+           05  FILLER                   PIC X(3).
+           05  PAMTO                    PIC X(15).
+           05  FILLER                   PIC X(3).
+           05  PCURO                    PIC X(3).
+           05  FILLER                   PIC X(3).
+           05  PSTATO                   PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  MSGO                     PIC X(79).
