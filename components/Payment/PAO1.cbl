@@ -9,52 +9,171 @@
        *> Include the communication area copybook (PAM1)
        COPY PAM1.
 
-       *> Include the communication area copybook (BAM1)
+       *> Include the communication area copybook (BAM1) - unused by
+       *> this program's own logic, kept for callers that still expect
+       *> PAO1 to carry it in WORKING-STORAGE.
        COPY BAM1.
 
-       77  WS-RESP                         PIC S9(8) COMP.  
+       *> Symbolic map for the PAO1MSD mapset
+       COPY PAO1MAP.
 
-       PROCEDURE DIVISION.
+       *> ID-format validation and operator entitlement check
+       COPY IDV1.
+       01  IDV1-PGM                        PIC X(8) VALUE 'IDV1'.
+       COPY AUTM1.
+       01  AUTM1-PGM                       PIC X(8) VALUE 'AUTM1'.
+
+       77  WS-RESP                         PIC S9(8) COMP.
+       77  WS-CURRENT-DATE-TIME            PIC X(21).
+
+      *> Small COMMAREA carried between pseudo-conversational turns -
+      *> just enough to tell this task's second-and-later invocations
+      *> apart from the first. The PAM1-COMM-AREA result itself never
+      *> has to survive a turn boundary - it is built and displayed in
+      *> the same invocation that calls PAM1.
+       01  WS-TASK-STATE.
+           05  WS-TURN-FLAG                 PIC X(1).
+               88  WS-FIRST-TURN            VALUE SPACE.
+               88  WS-SECOND-TURN           VALUE 'S'.
+
+       01  WS-MASKED-PAYMENT-ID             PIC X(10).
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                      PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-PROCESS.
-           EXEC CICS RECEIVE
-               INTO(PAM1-COMM-AREA)
-               LENGTH(LENGTH OF PAM1-COMM-AREA)
+      *> Pseudo-conversational: EIBCALEN = 0 means this is a fresh
+      *> task - only then is the blank entry screen sent; every other
+      *> invocation is the RETURN TRANSID/COMMAREA coming back after
+      *> the operator's next key press, and DFHCOMMAREA carries the
+      *> turn flag this program set on the way out.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-TASK-STATE
+               PERFORM RECEIVE-AND-PROCESS
+           END-IF
+           GOBACK.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO PAO1O
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('PAO1MAP') MAPSET('PAO1MSD')
+               FROM(PAO1O) ERASE
+               END-EXEC
+           SET WS-SECOND-TURN TO TRUE
+           EXEC CICS RETURN
+               TRANSID('PAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
+
+       RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('PAO1MAP') MAPSET('PAO1MSD')
+               INTO(PAO1I)
                RESP(WS-RESP)
                END-EXEC
 
            PERFORM INITIALIZE-COMM-AREA
-           PERFORM CALL-PAM1
-           PERFORM HANDLE-RETURN-CODE
+           MOVE PID TO PAYMENT-ID OF PAM1-COMM-AREA
 
-           EXEC CICS SEND
-               FROM(PAM1-COMM-AREA)
-               LENGTH(LENGTH OF PAM1-COMM-AREA)
-               END-EXEC
+           PERFORM CHECK-AUTHORIZATION
+           IF PAYMENT-STATUS = 'N'
+               PERFORM SEND-RESULT-MAP WITH TEST AFTER
+               PERFORM RE-ARM-CONVERSATION
+           ELSE
+               PERFORM VALIDATE-SCREEN-INPUT
+               IF PAYMENT-STATUS = 'V'
+                   PERFORM SEND-RESULT-MAP WITH TEST AFTER
+                   PERFORM RE-ARM-CONVERSATION
+               ELSE
+                   PERFORM CALL-PAM1
+                   PERFORM HANDLE-RETURN-CODE
+                   PERFORM SEND-RESULT-MAP
+                   PERFORM RE-ARM-CONVERSATION
+               END-IF
+           END-IF.
 
-           EXEC CICS RETURN END-EXEC.
+       CHECK-AUTHORIZATION.
+      *> The signed-on operator must be entitled to the PAO1 inquiry
+      *> transaction before PAM1 is ever called.
+           MOVE EIBUSERID TO AUTM1-USER-ID
+           MOVE 'PAO1' TO AUTM1-TRANSACTION-CODE
+           CALL AUTM1-PGM USING AUTM1-COMM-AREA
+           IF AUTM1-AUTHORIZED-SWITCH NOT = 'Y'
+               MOVE 'N' TO PAYMENT-STATUS
+               MOVE 'NOT AUTHORIZED FOR PAO1' TO MSGO(1:24).
+
+       VALIDATE-SCREEN-INPUT.
+      *> Catch a blank or non-numeric Payment ID before it burns a
+      *> DB2 call - the same shared check BAM1/CAM1/PAM1 use.
+           MOVE PAYMENT-ID OF PAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO MSGO(1:40).
 
        INITIALIZE-COMM-AREA.
-           MOVE 'PAO1' TO PAM1-COMM-AREA.MAIN-NAME.
-           MOVE SPACES TO PAM1-COMM-AREA.ERROR-MESSAGE.
-           MOVE 'CICSUSR' TO PAM1-COMM-AREA.USER-ID.
-           MOVE '1234567891' TO PAM1-COMM-AREA.PAYMENT-ID.
-           MOVE 0 TO RETURN-CODE.
-           MOVE SPACES TO PAM1-COMM-AREA.PAYMENT-STATUS.
+           MOVE 'PAO1' TO MAIN-NAME OF PAM1-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE OF PAM1-COMM-AREA.
+           MOVE EIBUSERID TO USER-ID OF PAM1-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF PAM1-COMM-AREA.
+           MOVE SPACES TO PAYMENT-STATUS.
+           PERFORM STAMP-TIMESTAMP.
+
+       STAMP-TIMESTAMP.
+      *> TIMESTAMP travels with the comm-area on every call but was
+      *> never actually set - stamp it here so it means something
+      *> once something downstream (audit, logging) reads it.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP OF PAM1-COMM-AREA.
 
        CALL-PAM1.
            DISPLAY "Calling module PAM1 from CICS..."
            CALL 'PAM1' USING PAM1-COMM-AREA
            ON EXCEPTION
                DISPLAY "Error: Unable to call PAM1."
-               MOVE -1 TO RETURN-CODE
+               MOVE -1 TO RETURN-CODE OF PAM1-COMM-AREA
            END-CALL.
 
        HANDLE-RETURN-CODE.
-           IF RETURN-CODE = 0
+           IF RETURN-CODE OF PAM1-COMM-AREA = 0
                DISPLAY "PAM1 completed successfully."
                MOVE 'S' TO PAYMENT-STATUS
+               MOVE 'LOOKUP SUCCESSFUL' TO MSGO(1:18)
            ELSE
                DISPLAY "PAM1 encountered an error."
-               DISPLAY "Error Message: " ERROR-MESSAGE
-               DISPLAY "Return Code: " RETURN-CODE
-               MOVE 'E' TO PAYMENT-STATUS.
\ No newline at end of file
+               DISPLAY "Error Message: " ERROR-MESSAGE OF PAM1-COMM-AREA
+               DISPLAY "Return Code: " RETURN-CODE OF PAM1-COMM-AREA
+               MOVE 'E' TO PAYMENT-STATUS
+               MOVE ERROR-MESSAGE OF PAM1-COMM-AREA TO MSGO(1:40).
+
+       SEND-RESULT-MAP.
+      *> Mask all but the last four digits of the Payment ID and
+      *> suppress the raw amount on the operator's screen the same
+      *> way console output already treats it.
+           MOVE '******' TO WS-MASKED-PAYMENT-ID(1:6)
+           MOVE PAYMENT-ID OF PAM1-COMM-AREA(7:4)
+               TO WS-MASKED-PAYMENT-ID(7:4)
+           MOVE WS-MASKED-PAYMENT-ID TO PIDO
+           MOVE '***************' TO PAMTO
+           MOVE PAYMENT-CURRENCY OF PAM1-COMM-AREA TO PCURO
+           MOVE PAYMENT-STATUS TO PSTATO
+           EXEC CICS SEND MAP('PAO1MAP') MAPSET('PAO1MSD')
+               FROM(PAO1O) DATAONLY
+               END-EXEC.
+
+       RE-ARM-CONVERSATION.
+           EXEC CICS RETURN
+               TRANSID('PAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
