@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAM3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PAM3AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-ORIGINAL-STATUS-CODE            PIC X(1).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY PAM3.
+
+       PROCEDURE DIVISION USING PAM3-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF PAYMENT-STATUS NOT = 'V'
+               PERFORM FETCH-ORIGINAL-PAYMENT
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM INSERT-REVERSAL-PAYMENT
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM UPDATE-ORIGINAL-PAYMENT
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF PAM3-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Payment ID before it burns a
+      *> DB2 call. Both the payment being reversed and the new
+      *> reversal row's own key need to pass the check.
+           MOVE PAYMENT-ID OF PAM3-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           ELSE
+               MOVE REVERSAL-PAYMENT-ID OF PAM3-COMM-AREA TO IDV1-ID
+               CALL IDV1-PGM USING IDV1-COMM-AREA
+               IF NOT IDV1-ID-VALID
+                   MOVE 'V' TO PAYMENT-STATUS
+                   MOVE IDV1-REASON TO ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+       FETCH-ORIGINAL-PAYMENT.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-ORIGINAL-PAYMENT
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-ORIGINAL-PAYMENT
+           END-PERFORM
+      *> Only a Pending payment can be rejected - Cleared and Rejected
+      *> are both terminal states in the Pending/Cleared/Rejected
+      *> machine PAD1-REC's 88-levels now name. A caller-supplied
+      *> Customer ID must also match the customer PAD1 has on file for
+      *> this payment, so a reversal can't be posted against the wrong
+      *> customer's payment.
+           IF SQLCODE = 0 AND WS-ORIGINAL-STATUS-CODE = 'P'
+               AND (CUSTOMER-ID OF PAM3-COMM-AREA = SPACES
+                OR CUSTOMER-ID OF PAM3-COMM-AREA
+                   = CUSTOMER-ID OF PAD1-REC)
+               MOVE 'S' TO PAYMENT-STATUS
+           ELSE
+               MOVE 'E' TO PAYMENT-STATUS
+               IF SQLCODE = 0 AND WS-ORIGINAL-STATUS-CODE = 'P'
+                   MOVE 'Payment does not belong to this customer'
+                       TO ERROR-MESSAGE
+               ELSE
+                   IF SQLCODE = 0
+                       EVALUATE WS-ORIGINAL-STATUS-CODE
+                           WHEN 'R'
+                               MOVE 'Payment already reversed'
+                                   TO ERROR-MESSAGE
+                           WHEN 'C'
+                               MOVE 'Cannot reject a cleared payment'
+                                   TO ERROR-MESSAGE
+                           WHEN OTHER
+                               MOVE 'Payment must be pending to reject'
+                                   TO ERROR-MESSAGE
+                       END-EVALUATE
+                   ELSE
+                       MOVE SQLCODE TO ERRM1-SQLCODE
+                       CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                       MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                       MOVE SQLCODE TO RETURN-CODE OF PAM3-COMM-AREA
+                   END-IF
+               END-IF
+           END-IF.
+
+       SELECT-ORIGINAL-PAYMENT.
+      *> -911/-913 (deadlock/timeout) are transient - FETCH-ORIGINAL-
+      *> PAYMENT retries a handful of times with a growing delay before
+      *> giving up; every other SQLCODE fails on the first try.
+           EXEC SQL
+               SELECT PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                      PAYMENT_STATUS_CODE
+               INTO :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY,
+                    :PAD1-REC.CUSTOMER-ID,
+                    :WS-ORIGINAL-STATUS-CODE
+               FROM PAD1
+               WHERE PAYMENT_ID = :PAM3-COMM-AREA.PAYMENT-ID
+           END-EXEC.
+
+       INSERT-REVERSAL-PAYMENT.
+      *> The reversal is a new PAD1 row for the opposite amount, linked
+      *> back to the payment it reverses via ORIGINAL-PAYMENT-ID, not
+      *> an update of the original row's amount - the original stays on
+      *> file exactly as it was posted.
+           MOVE REVERSAL-PAYMENT-ID OF PAM3-COMM-AREA
+               TO PAYMENT-ID OF PAD1-REC
+           MOVE WS-CURRENT-DATE(1:10) TO PAYMENT-DATE OF PAD1-REC
+           MOVE USER-ID OF PAM3-COMM-AREA TO PAYMENT-USER OF PAD1-REC
+           COMPUTE PAYMENT-AMOUNT OF PAD1-REC =
+               PAYMENT-AMOUNT OF PAD1-REC * -1
+           MOVE 'R' TO PAYMENT-STATUS-CODE OF PAD1-REC
+           MOVE PAYMENT-ID OF PAM3-COMM-AREA
+               TO ORIGINAL-PAYMENT-ID OF PAD1-REC
+           EXEC SQL
+               INSERT INTO PAD1
+                   (PAYMENT_ID, PAYMENT_DATE, PAYMENT_USER,
+                    PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                    PAYMENT_STATUS_CODE, ORIGINAL_PAYMENT_ID)
+               VALUES
+                   (:PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-USER, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY, :PAD1-REC.CUSTOMER-ID,
+                    :PAD1-REC.PAYMENT-STATUS-CODE,
+                    :PAD1-REC.ORIGINAL-PAYMENT-ID)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO PAYMENT-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF PAM3-COMM-AREA
+           END-IF.
+
+       UPDATE-ORIGINAL-PAYMENT.
+      *> Guard the UPDATE with the same PAYMENT_STATUS_CODE = 'P' check
+      *> FETCH-ORIGINAL-PAYMENT already read, so a payment PAM5 clears
+      *> in the window between that read and this UPDATE is caught here
+      *> as "no longer pending" (SQLCODE 100) rather than silently
+      *> reversed out from under the clear.
+           EXEC SQL
+               UPDATE PAD1
+               SET PAYMENT_STATUS_CODE = 'R'
+               WHERE PAYMENT_ID = :PAM3-COMM-AREA.PAYMENT-ID
+                 AND PAYMENT_STATUS_CODE = 'P'
+           END-EXEC
+           EVALUATE TRUE
+               WHEN SQLCODE = 100
+                   MOVE 'E' TO PAYMENT-STATUS
+                   MOVE 'Payment is no longer pending' TO ERROR-MESSAGE
+               WHEN SQLCODE NOT = 0
+                   MOVE 'E' TO PAYMENT-STATUS
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF PAM3-COMM-AREA
+           END-EVALUATE.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module PAM3 ended with status: " PAYMENT-STATUS.
+           IF PAYMENT-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'PAM3' TO AUDT1-MODULE-NAME
+           MOVE PAYMENT-ID OF PAM3-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF PAM3-COMM-AREA TO AUDT1-USER-ID
+           MOVE PAYMENT-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF PAM3-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
