@@ -3,50 +3,232 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
        *> Include the dclgen Db2 layouts
        COPY PAD1SQL.
        COPY BAD1SQL.
- 
+       COPY EXR1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
        WORKING-STORAGE SECTION.
 
        *> Include the Db2 host fields
        COPY PAD1REC.
        COPY BAD1REC.
+       COPY EXR1REC.
 
-       *> Include the communication area copybook
-       COPY PAM1.
+       *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+       *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-BASE-CURRENCY            PIC X(3) VALUE 'USD'.
+
+       01  WS-DUPLICATE-COUNT          PIC S9(9) COMP.
+
+       01  WS-DATE-DIGITS                     PIC 9(8).
+       01  WS-TODAY-DIGITS                    PIC 9(8).
+       01  WS-PAYMENT-DATE-INTEGER            PIC S9(9) COMP.
+       01  WS-TODAY-INTEGER                   PIC S9(9) COMP.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+       *> Include the communication area copybook
+       COPY PAM1.
+
+       PROCEDURE DIVISION USING PAM1-COMM-AREA.
        MAIN-PROCESS.
            PERFORM INITIALIZE-COMM-AREA
-           PERFORM PROCESS-PAYMENT
+           PERFORM VALIDATE-ID-FORMAT
+           IF PAYMENT-STATUS NOT = 'V'
+               PERFORM PROCESS-PAYMENT
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM VALIDATE-PAYMENT-DATE
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM DETECT-DUPLICATE-PAYMENT
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM CONVERT-TO-BASE-CURRENCY
+           END-IF
            PERFORM RETURN-TO-CALLER
-           STOP RUN.
+           GOBACK.
 
        INITIALIZE-COMM-AREA.
-           MOVE SPACES TO PAM1-COMM-AREA.
-           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO RETURN-CODE OF PAM1-COMM-AREA.
            MOVE SPACES TO ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check the PAO1 screen already runs before calling
+      *> here - catch a blank or non-numeric Payment ID before it
+      *> burns a DB2 call.
+           MOVE PAYMENT-ID OF PAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
 
        PROCESS-PAYMENT.
-           EXEC SQL
-               SELECT PAYMENT_DATE,  PAYMENT_USER
-               INTO :PAYMENT-DATE, :PAYMENT-USER
-               FROM PAD1
-               WHERE PAYMENT_ID = :PAD1-REC.PAYMENT-ID
-           END-EXEC
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-PAYMENT
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-PAYMENT
+           END-PERFORM
            IF SQLCODE = 0
                MOVE 'S' TO PAYMENT-STATUS
+               MOVE PAYMENT-AMOUNT OF PAD1-REC
+                   TO PAYMENT-AMOUNT OF PAM1-COMM-AREA
+               MOVE PAYMENT-CURRENCY OF PAD1-REC
+                   TO PAYMENT-CURRENCY OF PAM1-COMM-AREA
+               MOVE CUSTOMER-ID OF PAD1-REC
+                   TO CUSTOMER-ID OF PAM1-COMM-AREA
            ELSE
                MOVE 'E' TO PAYMENT-STATUS
-               MOVE SQLERRMC TO ERROR-MESSAGE
-               MOVE SQLCODE TO RETURN-CODE.
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF PAM1-COMM-AREA.
+
+       SELECT-PAYMENT.
+      *> -911/-913 (deadlock/timeout) are transient - PROCESS-
+      *> PAYMENT retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
+           EXEC SQL
+               SELECT PAYMENT_DATE,  PAYMENT_USER,
+                      PAYMENT_AMOUNT, PAYMENT_CURRENCY,
+                      CUSTOMER_ID
+               INTO :PAYMENT-DATE, :PAYMENT-USER,
+                    :PAYMENT-AMOUNT, :PAYMENT-CURRENCY,
+                    :PAD1-REC.CUSTOMER-ID
+               FROM PAD1
+               WHERE PAYMENT_ID = :PAD1-REC.PAYMENT-ID
+           END-EXEC.
+
+       VALIDATE-PAYMENT-DATE.
+      *> A payment can't legitimately be dated after today - catch a
+      *> future-dated row the same way DETECT-DUPLICATE-PAYMENT catches
+      *> a duplicate one, by flagging it after the fetch succeeds
+      *> rather than refusing the fetch itself.
+           STRING PAYMENT-DATE OF PAD1-REC(1:4)
+                  PAYMENT-DATE OF PAD1-REC(6:2)
+                  PAYMENT-DATE OF PAD1-REC(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DIGITS
+           COMPUTE WS-PAYMENT-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DIGITS)
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DIGITS)
+           IF WS-PAYMENT-DATE-INTEGER > WS-TODAY-INTEGER
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE 'Payment date is in the future' TO ERROR-MESSAGE
+           END-IF.
+
+       CONVERT-TO-BASE-CURRENCY.
+           MOVE WS-BASE-CURRENCY TO BASE-CURRENCY OF PAM1-COMM-AREA
+           IF PAYMENT-CURRENCY OF PAM1-COMM-AREA = WS-BASE-CURRENCY
+               MOVE PAYMENT-AMOUNT OF PAM1-COMM-AREA
+                   TO BASE-AMOUNT OF PAM1-COMM-AREA
+           ELSE
+               MOVE PAYMENT-CURRENCY OF PAM1-COMM-AREA
+                   TO FROM-CURRENCY OF EXR1-REC
+               MOVE WS-BASE-CURRENCY TO TO-CURRENCY OF EXR1-REC
+               EXEC SQL
+                   SELECT EXCHANGE_RATE
+                   INTO :EXR1-REC.EXCHANGE-RATE
+                   FROM EXR1
+                   WHERE FROM_CURRENCY = :EXR1-REC.FROM-CURRENCY
+                     AND TO_CURRENCY = :EXR1-REC.TO-CURRENCY
+                     AND RATE_DATE =
+                         (SELECT MAX(RATE_DATE) FROM EXR1
+                          WHERE FROM_CURRENCY = :EXR1-REC.FROM-CURRENCY
+                            AND TO_CURRENCY = :EXR1-REC.TO-CURRENCY)
+               END-EXEC
+               IF SQLCODE = 0
+                   COMPUTE BASE-AMOUNT OF PAM1-COMM-AREA ROUNDED =
+                       PAYMENT-AMOUNT OF PAM1-COMM-AREA *
+                       EXCHANGE-RATE OF EXR1-REC
+               ELSE
+                   MOVE 'E' TO PAYMENT-STATUS
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF PAM1-COMM-AREA.
+
+       DETECT-DUPLICATE-PAYMENT.
+      *> Flag (but do not block) a payment that looks like a re-send -
+      *> same customer, amount and date as another PAD1 row already on
+      *> file - so PAB1/PAQ1 callers can decide whether to hold it.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUPLICATE-COUNT
+               FROM PAD1
+               WHERE CUSTOMER_ID = :PAM1-COMM-AREA.CUSTOMER-ID
+                 AND PAYMENT_AMOUNT = :PAM1-COMM-AREA.PAYMENT-AMOUNT
+                 AND PAYMENT_DATE =
+                     (SELECT PAYMENT_DATE FROM PAD1
+                      WHERE PAYMENT_ID = :PAM1-COMM-AREA.PAYMENT-ID)
+                 AND PAYMENT_ID NOT = :PAM1-COMM-AREA.PAYMENT-ID
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICATE-COUNT > 0
+               MOVE 'D' TO PAYMENT-STATUS
+           END-IF.
 
        RETURN-TO-CALLER.
            DISPLAY "Module PAM1 ended with status: "    PAYMENT-STATUS.
            IF PAYMENT-STATUS = 'E'
-               DISPLAY "Error: " ERROR-MESSAGE.
\ No newline at end of file
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'PAM1' TO AUDT1-MODULE-NAME
+           MOVE PAYMENT-ID OF PAM1-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF PAM1-COMM-AREA TO AUDT1-USER-ID
+           MOVE PAYMENT-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF PAM1-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE RESERVED-FIELDS OF PAM1-COMM-AREA(1:20)
+               TO AUDT1-CORRELATION-ID
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
\ No newline at end of file
