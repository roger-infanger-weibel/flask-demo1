@@ -0,0 +1,9 @@
+      *> COBOL Copybook for the PAB1 batch input record
+      *> One row drives one pass through the CAM1/BAM1/PAM1 chain
+       01  PAB1-INPUT-RECORD.
+           05  PAB1-CUSTOMER-ID     PIC X(10).
+           *> CAD1 key
+           05  PAB1-PAYMENT-ID      PIC X(10).
+           *> PAD1 key
+           05  PAB1-TRANSACTION-ID  PIC X(10).
+           *> BAD1 key
