@@ -0,0 +1,17 @@
+      *> COBOL Copybook for the PAQ1 MQ trigger message layout
+      *> One queue message in, one queue message out per PAM1 call
+       01  PAQ1-TRIGGER-MESSAGE.
+           05  PAQ1-PAYMENT-ID      PIC X(10).
+           *> Payment to process - same key PAM1-COMM-AREA expects
+           05  PAQ1-USER-ID         PIC X(8).
+           *> UserID the triggering application queued the request for
+           05  PAQ1-FILLER          PIC X(82).
+           *> Reserved to round the message out to a fixed 100 bytes
+
+       01  PAQ1-REPLY-MESSAGE.
+           05  PAQ1-REPLY-PAYMENT-ID   PIC X(10).
+           05  PAQ1-REPLY-STATUS       PIC X(1).
+           *> 'S' or 'E' - copied from PAYMENT-STATUS
+           05  PAQ1-REPLY-RETURN-CODE  PIC S9(4) COMP.
+           05  PAQ1-REPLY-ERROR-MESSAGE PIC X(100).
+           05  PAQ1-REPLY-FILLER       PIC X(83).
