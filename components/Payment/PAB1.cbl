@@ -3,8 +3,35 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAB1-INPUT-FILE ASSIGN TO PAB1IN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAB1-CHECKPOINT-FILE ASSIGN TO PAB1CKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *> CAM1's own audit file - a cache hit answers the lookup
+      *> without calling CAM1, so this run writes CAM1's audit row
+      *> itself rather than leave the cache-hit customer with no
+      *> audit trail at all.
+           SELECT CAM1-AUDIT-FILE ASSIGN TO CAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAM1-AUDIT-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  PAB1-INPUT-FILE.
+       COPY PAB1REC.
+
+       FD  PAB1-CHECKPOINT-FILE.
+       01  PAB1-CHECKPOINT-RECORD           PIC 9(8).
+
+       FD  CAM1-AUDIT-FILE.
+       COPY AUDT1REC.
+
        WORKING-STORAGE SECTION.
 
        COPY BAM1.
@@ -16,15 +43,444 @@
        COPY PAM1.
        01 PAM1-PGM                          PIC X(8) VALUE 'PAM1'.
 
+       01  WS-EOF-SWITCH                    PIC X(1) VALUE 'N'.
+           88  END-OF-INPUT                 VALUE 'Y'.
+
+       01  WS-CHECKPOINT-STATUS             PIC X(2).
+           88  WS-CHECKPOINT-OK             VALUE '00'.
+
+       01  WS-CAM1-AUDIT-STATUS             PIC X(2).
+
+       01  WS-RECORD-COUNT                  PIC 9(8) VALUE 0.
+       01  WS-RESTART-COUNT                 PIC 9(8) VALUE 0.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE              PIC X(10).
+           05  WS-PARM-USER-ID               PIC X(8).
+           05  WS-PARM-ENV-FLAG              PIC X(1).
+           05  WS-PARM-PARTITION-NUMBER      PIC 9(2).
+           05  WS-PARM-PARTITION-COUNT       PIC 9(2).
+           05  WS-PARM-DRY-RUN-FLAG          PIC X(1).
+               88  WS-DRY-RUN-REQUESTED          VALUE 'Y'.
+
+       01  WS-PARTITION-DIGIT                PIC 9 VALUE 0.
+       01  WS-PARTITION-MOD                  PIC 9(2).
+
+       01  WS-TOT-READ                       PIC 9(8) VALUE 0.
+       01  WS-TOT-CAM1-SUCCESS               PIC 9(8) VALUE 0.
+       01  WS-TOT-CAM1-ERROR                 PIC 9(8) VALUE 0.
+       01  WS-TOT-BAM1-SUCCESS               PIC 9(8) VALUE 0.
+       01  WS-TOT-BAM1-ERROR                 PIC 9(8) VALUE 0.
+       01  WS-TOT-PAM1-SUCCESS               PIC 9(8) VALUE 0.
+       01  WS-TOT-PAM1-ERROR                 PIC 9(8) VALUE 0.
+
+       01  WS-CURRENT-RC                     PIC S9(4) COMP.
+       01  WS-RC-USED                        PIC 9(4) VALUE 0.
+       01  WS-RC-OVERFLOW-COUNT              PIC 9(6) VALUE 0.
+       01  WS-RC-IX                          PIC 9(4).
+       01  WS-RC-FOUND-SWITCH                PIC X(1) VALUE 'N'.
+           88  RC-FOUND                      VALUE 'Y'.
+       01  WS-RC-TABLE.
+           05  WS-RC-ENTRY OCCURS 20 TIMES.
+               10  WS-RC-VALUE                PIC S9(4) COMP VALUE 0.
+               10  WS-RC-COUNT                PIC 9(6) VALUE 0.
+
+       01  WS-CHAIN-FAILED-SWITCH            PIC X(1) VALUE 'N'.
+           88  CHAIN-FAILED                  VALUE 'Y'.
+       01  WS-TOT-SKIPPED                    PIC 9(8) VALUE 0.
+
+       01  WS-CORRELATION-ID                 PIC X(20).
+       01  WS-CORR-SEQUENCE                  PIC 9(6) VALUE 0.
+
+       01  WS-CURRENT-DATE-TIME               PIC X(21).
+       01  WS-TIMESTAMP-VALUE                 PIC X(20).
+
+      *> In-memory cache of CAM1 lookups already done this run - PAS1
+      *> sorts the input file by CUSTOMER-ID so a customer's records
+      *> process together, so a customer with several payments in a
+      *> row only has to hit CAM1/DB2 once.
+       01  WS-TOT-CAM1-CACHE-HITS            PIC 9(8) VALUE 0.
+       01  WS-CACHE-FOUND-SWITCH             PIC X(1) VALUE 'N'.
+           88  CACHE-FOUND                   VALUE 'Y'.
+       01  WS-CACHE-USED                     PIC 9(4) VALUE 0.
+       01  WS-CACHE-OVERFLOW-COUNT           PIC 9(6) VALUE 0.
+       01  WS-CACHE-IX                       PIC 9(4).
+       01  WS-CUST-CACHE-TABLE.
+           05  WS-CUST-CACHE-ENTRY OCCURS 50 TIMES.
+               10  WS-CACHE-CUSTOMER-ID       PIC X(10).
+               10  WS-CACHE-STATUS            PIC X(1).
+               10  WS-CACHE-RETURN-CODE       PIC S9(4) COMP.
+               10  WS-CACHE-ERROR-MESSAGE     PIC X(100).
+               10  WS-CACHE-NAME              PIC X(30).
+               10  WS-CACHE-ADDRESS           PIC X(60).
+               10  WS-CACHE-STATUS-CODE       PIC X(1).
+
        PROCEDURE DIVISION.
 
        MAIN-PROCESS.
 
-           PERFORM CALL-CAM1
-           PERFORM CALL-BAM1
-           PERFORM CALL-PAM1
+           PERFORM READ-PARM-CARD
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT PAB1-INPUT-FILE
+           PERFORM READ-NEXT-RECORD
+           PERFORM UNTIL END-OF-INPUT
+               ADD 1 TO WS-RECORD-COUNT
+               IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                   PERFORM COMPUTE-PARTITION
+                   IF WS-PARTITION-MOD = WS-PARM-PARTITION-NUMBER
+                       PERFORM PROCESS-ONE-RECORD
+                   END-IF
+                   IF NOT WS-DRY-RUN-REQUESTED
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM READ-NEXT-RECORD
+           END-PERFORM
+           CLOSE PAB1-INPUT-FILE
+           IF NOT WS-DRY-RUN-REQUESTED
+               MOVE 0 TO WS-RECORD-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM PRINT-CONTROL-TOTALS
            GOBACK.
 
+       READ-PARM-CARD.
+
+      *> Run date, user-id, environment flag and partition controls
+      *> come in on a parm card so a run can be pointed at a
+      *> different user/environment, or restricted to one slice of
+      *> the input, without recompiling - several PAB1 job steps can
+      *> be started against the same input file with the same
+      *> PARTITION-COUNT and a different PARTITION-NUMBER apiece to
+      *> split the batch window across them. A DRY-RUN-FLAG of 'Y'
+      *> runs the same CAM1/BAM1/PAM1 validation and lookup chain but
+      *> leaves the checkpoint file untouched, so a preview run never
+      *> advances the restart position for the real run that follows
+      *> it. Blank/zero defaults preserve old behavior (single
+      *> partition, everything runs, not a dry run).
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-USER-ID = SPACES
+               MOVE 'BATCHUSR' TO WS-PARM-USER-ID
+           END-IF
+           IF WS-PARM-ENV-FLAG = SPACES
+               MOVE 'P' TO WS-PARM-ENV-FLAG
+           END-IF
+           IF WS-PARM-PARTITION-COUNT = 0
+               MOVE 1 TO WS-PARM-PARTITION-COUNT
+           END-IF
+           IF WS-PARM-DRY-RUN-FLAG = SPACES
+               MOVE 'N' TO WS-PARM-DRY-RUN-FLAG
+           END-IF.
+
+       COMPUTE-PARTITION.
+
+      *> Partition on the last digit of CUSTOMER-ID - a non-numeric
+      *> or missing digit always falls into partition zero.
+           MOVE 0 TO WS-PARTITION-DIGIT
+           IF PAB1-CUSTOMER-ID(10:1) IS NUMERIC
+               MOVE PAB1-CUSTOMER-ID(10:1) TO WS-PARTITION-DIGIT
+           END-IF
+           COMPUTE WS-PARTITION-MOD = FUNCTION MOD(
+               WS-PARTITION-DIGIT, WS-PARM-PARTITION-COUNT).
+
+       READ-CHECKPOINT.
+
+      *> A checkpoint file left over from a prior run that failed
+      *> partway through holds the count of records it completed -
+      *> restarting skips straight past them instead of reprocessing.
+           OPEN INPUT PAB1-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ PAB1-CHECKPOINT-FILE INTO WS-RESTART-COUNT
+                   AT END
+                       MOVE 0 TO WS-RESTART-COUNT
+               END-READ
+               CLOSE PAB1-CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+           END-IF
+      *> Seed the correlation sequence from the checkpoint too, so a
+      *> restarted run's correlation IDs pick up where the prior run
+      *> left off instead of colliding with/diverging from them.
+           MOVE WS-RESTART-COUNT TO WS-CORR-SEQUENCE.
+
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT PAB1-CHECKPOINT-FILE
+           WRITE PAB1-CHECKPOINT-RECORD FROM WS-RECORD-COUNT
+           CLOSE PAB1-CHECKPOINT-FILE.
+
+       READ-NEXT-RECORD.
+
+           READ PAB1-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+
+       PROCESS-ONE-RECORD.
+
+      *> A failed CAM1 or BAM1 call means the record is already bad -
+      *> skip the rest of the chain rather than burn a PAM1/BAM1 call
+      *> (and a DB2 round trip) on a record we know we'll flag anyway.
+           ADD 1 TO WS-TOT-READ
+           MOVE 'N' TO WS-CHAIN-FAILED-SWITCH
+           PERFORM INITIALIZE-COMM-AREAS
+           PERFORM LOOKUP-CUSTOMER-WITH-CACHE
+           PERFORM TALLY-CAM1-RESULT
+           IF CUSTOMER-STATUS OF CAM1-COMM-AREA NOT = 'S'
+               SET CHAIN-FAILED TO TRUE
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM CALL-BAM1
+               PERFORM TALLY-BAM1-RESULT
+               IF TRANSACTION-STATUS OF BAM1-COMM-AREA NOT = 'S'
+                   SET CHAIN-FAILED TO TRUE
+               END-IF
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM CALL-PAM1
+               PERFORM TALLY-PAM1-RESULT
+           ELSE
+               ADD 1 TO WS-TOT-SKIPPED
+               DISPLAY "Record skipped after chain failure: "
+                   PAB1-CUSTOMER-ID
+           END-IF.
+
+       TALLY-CAM1-RESULT.
+
+           IF CUSTOMER-STATUS OF CAM1-COMM-AREA = 'S'
+               ADD 1 TO WS-TOT-CAM1-SUCCESS
+           ELSE
+               ADD 1 TO WS-TOT-CAM1-ERROR
+               MOVE RETURN-CODE OF CAM1-COMM-AREA TO WS-CURRENT-RC
+               PERFORM TALLY-ERROR-CODE
+           END-IF.
+
+       TALLY-BAM1-RESULT.
+
+           IF TRANSACTION-STATUS OF BAM1-COMM-AREA = 'S'
+               ADD 1 TO WS-TOT-BAM1-SUCCESS
+           ELSE
+               ADD 1 TO WS-TOT-BAM1-ERROR
+               MOVE RETURN-CODE OF BAM1-COMM-AREA TO WS-CURRENT-RC
+               PERFORM TALLY-ERROR-CODE
+           END-IF.
+
+       TALLY-PAM1-RESULT.
+
+           IF PAYMENT-STATUS OF PAM1-COMM-AREA = 'S'
+               ADD 1 TO WS-TOT-PAM1-SUCCESS
+           ELSE
+               ADD 1 TO WS-TOT-PAM1-ERROR
+               MOVE RETURN-CODE OF PAM1-COMM-AREA TO WS-CURRENT-RC
+               PERFORM TALLY-ERROR-CODE
+           END-IF.
+
+       LOOKUP-CUSTOMER-WITH-CACHE.
+
+      *> CAM1 is a read-only lookup, so a customer already looked up
+      *> earlier in this run can be answered straight out of
+      *> WS-CUST-CACHE-TABLE instead of paying for another CAM1
+      *> CALL/DB2 round trip - the input is sorted by CUSTOMER-ID
+      *> (PAS1), so repeat hits are common.
+           PERFORM SEARCH-CUSTOMER-CACHE
+           IF CACHE-FOUND
+               ADD 1 TO WS-TOT-CAM1-CACHE-HITS
+               MOVE WS-CACHE-STATUS(WS-CACHE-IX)
+                   TO CUSTOMER-STATUS OF CAM1-COMM-AREA
+               MOVE WS-CACHE-RETURN-CODE(WS-CACHE-IX)
+                   TO RETURN-CODE OF CAM1-COMM-AREA
+               MOVE WS-CACHE-ERROR-MESSAGE(WS-CACHE-IX)
+                   TO ERROR-MESSAGE OF CAM1-COMM-AREA
+               MOVE WS-CACHE-NAME(WS-CACHE-IX)
+                   TO CUSTOMER-NAME OF CAM1-COMM-AREA
+               MOVE WS-CACHE-ADDRESS(WS-CACHE-IX)
+                   TO CUSTOMER-ADDRESS OF CAM1-COMM-AREA
+               MOVE WS-CACHE-STATUS-CODE(WS-CACHE-IX)
+                   TO CUSTOMER-STATUS-CODE OF CAM1-COMM-AREA
+               PERFORM WRITE-CAM1-CACHE-AUDIT-RECORD
+           ELSE
+               PERFORM CALL-CAM1
+               PERFORM STORE-CUSTOMER-CACHE
+           END-IF.
+
+       WRITE-CAM1-CACHE-AUDIT-RECORD.
+
+      *> A cache hit never calls CAM1, so CAM1's own WRITE-AUDIT-
+      *> RECORD paragraph never runs for it - write the row here
+      *> instead, so a cache hit still gets the same permanent audit
+      *> trail row a CAM1 CALL would have produced.
+           OPEN EXTEND CAM1-AUDIT-FILE
+           IF WS-CAM1-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT CAM1-AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE 'CAM1' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF CAM1-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF CAM1-COMM-AREA TO AUDT1-USER-ID
+           MOVE CUSTOMER-STATUS OF CAM1-COMM-AREA TO AUDT1-STATUS
+           MOVE RETURN-CODE OF CAM1-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE OF CAM1-COMM-AREA TO AUDT1-ERROR-MESSAGE
+           MOVE RESERVED-FIELDS OF CAM1-COMM-AREA(1:20)
+               TO AUDT1-CORRELATION-ID
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE CAM1-AUDIT-FILE.
+
+       SEARCH-CUSTOMER-CACHE.
+
+           MOVE 'N' TO WS-CACHE-FOUND-SWITCH
+           PERFORM VARYING WS-CACHE-IX FROM 1 BY 1
+                   UNTIL WS-CACHE-IX > WS-CACHE-USED
+               IF WS-CACHE-CUSTOMER-ID(WS-CACHE-IX) = PAB1-CUSTOMER-ID
+                   SET CACHE-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       STORE-CUSTOMER-CACHE.
+
+           IF WS-CACHE-USED < 50
+               ADD 1 TO WS-CACHE-USED
+               MOVE PAB1-CUSTOMER-ID
+                   TO WS-CACHE-CUSTOMER-ID(WS-CACHE-USED)
+               MOVE CUSTOMER-STATUS OF CAM1-COMM-AREA
+                   TO WS-CACHE-STATUS(WS-CACHE-USED)
+               MOVE RETURN-CODE OF CAM1-COMM-AREA
+                   TO WS-CACHE-RETURN-CODE(WS-CACHE-USED)
+               MOVE ERROR-MESSAGE OF CAM1-COMM-AREA
+                   TO WS-CACHE-ERROR-MESSAGE(WS-CACHE-USED)
+               MOVE CUSTOMER-NAME OF CAM1-COMM-AREA
+                   TO WS-CACHE-NAME(WS-CACHE-USED)
+               MOVE CUSTOMER-ADDRESS OF CAM1-COMM-AREA
+                   TO WS-CACHE-ADDRESS(WS-CACHE-USED)
+               MOVE CUSTOMER-STATUS-CODE OF CAM1-COMM-AREA
+                   TO WS-CACHE-STATUS-CODE(WS-CACHE-USED)
+           ELSE
+               ADD 1 TO WS-CACHE-OVERFLOW-COUNT
+           END-IF.
+
+       TALLY-ERROR-CODE.
+
+           MOVE 'N' TO WS-RC-FOUND-SWITCH
+           PERFORM VARYING WS-RC-IX FROM 1 BY 1
+                   UNTIL WS-RC-IX > WS-RC-USED
+               IF WS-RC-VALUE(WS-RC-IX) = WS-CURRENT-RC
+                   ADD 1 TO WS-RC-COUNT(WS-RC-IX)
+                   SET RC-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT RC-FOUND
+               IF WS-RC-USED < 20
+                   ADD 1 TO WS-RC-USED
+                   MOVE WS-CURRENT-RC TO WS-RC-VALUE(WS-RC-USED)
+                   MOVE 1 TO WS-RC-COUNT(WS-RC-USED)
+               ELSE
+                   ADD 1 TO WS-RC-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       PRINT-CONTROL-TOTALS.
+
+           DISPLAY "===== PAB1 CONTROL TOTALS ====="
+           IF WS-DRY-RUN-REQUESTED
+               DISPLAY "*** DRY RUN - checkpoint not advanced ***"
+           END-IF
+           DISPLAY "Records read:        " WS-TOT-READ
+           DISPLAY "Records skipped:     " WS-TOT-SKIPPED
+           DISPLAY "CAM1 success/error:  " WS-TOT-CAM1-SUCCESS
+               "/" WS-TOT-CAM1-ERROR
+           DISPLAY "CAM1 cache hits:     " WS-TOT-CAM1-CACHE-HITS
+           IF WS-CACHE-OVERFLOW-COUNT > 0
+               DISPLAY "  Customer cache overflowed, additional "
+                   "lookups not cached: " WS-CACHE-OVERFLOW-COUNT
+           END-IF
+           DISPLAY "BAM1 success/error:  " WS-TOT-BAM1-SUCCESS
+               "/" WS-TOT-BAM1-ERROR
+           DISPLAY "PAM1 success/error:  " WS-TOT-PAM1-SUCCESS
+               "/" WS-TOT-PAM1-ERROR
+           PERFORM VARYING WS-RC-IX FROM 1 BY 1
+                   UNTIL WS-RC-IX > WS-RC-USED
+               DISPLAY "  Return code " WS-RC-VALUE(WS-RC-IX)
+                   ": " WS-RC-COUNT(WS-RC-IX) " occurrence(s)"
+           END-PERFORM
+           IF WS-RC-OVERFLOW-COUNT > 0
+               DISPLAY "  Additional distinct error codes not "
+                   "itemized: " WS-RC-OVERFLOW-COUNT
+           END-IF
+           DISPLAY "================================".
+
+       INITIALIZE-COMM-AREAS.
+
+           PERFORM GENERATE-CORRELATION-ID
+           PERFORM STAMP-TIMESTAMP
+
+           MOVE SPACES TO CAM1-COMM-AREA
+           MOVE 'PAB1' TO MAIN-NAME OF CAM1-COMM-AREA
+           MOVE WS-PARM-USER-ID TO USER-ID OF CAM1-COMM-AREA
+           MOVE PAB1-CUSTOMER-ID TO CUSTOMER-ID OF CAM1-COMM-AREA
+           MOVE WS-TIMESTAMP-VALUE TO TIMESTAMP OF CAM1-COMM-AREA
+           MOVE WS-CORRELATION-ID
+               TO RESERVED-FIELDS OF CAM1-COMM-AREA(1:20)
+           MOVE WS-PARM-DRY-RUN-FLAG
+               TO RESERVED-FIELDS OF CAM1-COMM-AREA(21:1)
+
+           MOVE SPACES TO BAM1-COMM-AREA
+           MOVE 'PAB1' TO MAIN-NAME OF BAM1-COMM-AREA
+           MOVE WS-PARM-USER-ID TO USER-ID OF BAM1-COMM-AREA
+           MOVE PAB1-TRANSACTION-ID TO TRANSACTION-ID OF BAM1-COMM-AREA
+           MOVE WS-TIMESTAMP-VALUE TO TIMESTAMP OF BAM1-COMM-AREA
+           MOVE WS-CORRELATION-ID
+               TO RESERVED-FIELDS OF BAM1-COMM-AREA(1:20)
+           MOVE WS-PARM-DRY-RUN-FLAG
+               TO RESERVED-FIELDS OF BAM1-COMM-AREA(21:1)
+
+           MOVE SPACES TO PAM1-COMM-AREA
+           MOVE 'PAB1' TO MAIN-NAME OF PAM1-COMM-AREA
+           MOVE WS-PARM-USER-ID TO USER-ID OF PAM1-COMM-AREA
+           MOVE PAB1-PAYMENT-ID TO PAYMENT-ID OF PAM1-COMM-AREA
+           MOVE WS-TIMESTAMP-VALUE TO TIMESTAMP OF PAM1-COMM-AREA
+           MOVE WS-CORRELATION-ID
+               TO RESERVED-FIELDS OF PAM1-COMM-AREA(1:20)
+           MOVE WS-PARM-DRY-RUN-FLAG
+               TO RESERVED-FIELDS OF PAM1-COMM-AREA(21:1).
+
+       STAMP-TIMESTAMP.
+
+      *> TIMESTAMP travels with every comm-area in the chain but was
+      *> never actually set - stamp it here once per record so it
+      *> means something once something downstream (audit, logging)
+      *> reads it.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP-VALUE.
+
+       GENERATE-CORRELATION-ID.
+
+      *> One correlation ID per input record, threaded through
+      *> RESERVED-FIELDS on every comm-area in the chain so the audit
+      *> trail for a CAM1/BAM1/PAM1 triple can be joined end-to-end -
+      *> built from the run date and a per-run sequence number, which
+      *> is unique within a run and stable across a restart since the
+      *> checkpoint resumes at the same record count it left off at.
+           ADD 1 TO WS-CORR-SEQUENCE
+           STRING 'PAB1' DELIMITED BY SIZE
+                  WS-PARM-RUN-DATE DELIMITED BY SIZE
+                  WS-CORR-SEQUENCE DELIMITED BY SIZE
+                  INTO WS-CORRELATION-ID.
+
        CALL-BAM1.
 
            DISPLAY "Calling module BAM1 from CICS..."
@@ -47,4 +503,4 @@
            CALL PAM1-PGM USING PAM1-COMM-AREA
               ON EXCEPTION
                   DISPLAY "Error: Unable to call PAM1."
-              END-CALL.
\ No newline at end of file
+              END-CALL.
