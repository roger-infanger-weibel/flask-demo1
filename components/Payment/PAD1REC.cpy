@@ -0,0 +1,26 @@
+      *> COBOL Copybook for Db2 Host Variables (PAD1)
+      *> Host structure matching the PAD1SQL declare table
+       01  PAD1-REC.
+           05  PAYMENT-ID           PIC X(10).
+           *> Payment identifier
+           05  PAYMENT-DATE         PIC X(10).
+           *> Payment date (YYYY-MM-DD)
+           05  PAYMENT-USER         PIC X(8).
+           *> User who entered the payment
+           05  PAYMENT-AMOUNT       PIC S9(9)V99 COMP-3.
+           *> Payment amount, in PAYMENT-CURRENCY
+           05  PAYMENT-CURRENCY     PIC X(3).
+           *> ISO currency code of PAYMENT-AMOUNT
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this payment belongs to (see CAD1)
+           05  PAYMENT-STATUS-CODE  PIC X(1).
+           *> 'P'=Pending, 'C'=Cleared, 'R'=Rejected - a payment is
+           *> always created Pending (see PAM2) and Pending is the
+           *> only state that can move on, to Cleared (see PAM5) or
+           *> Rejected (see PAM3); Cleared and Rejected are terminal.
+               88  PAYMENT-PENDING  VALUE 'P'.
+               88  PAYMENT-CLEARED  VALUE 'C'.
+               88  PAYMENT-REJECTED VALUE 'R'.
+           05  ORIGINAL-PAYMENT-ID  PIC X(10).
+           *> PAYMENT-ID this row reverses, or SPACES for an ordinary
+           *> payment (see PAM3)
