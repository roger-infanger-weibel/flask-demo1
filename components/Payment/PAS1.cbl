@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     PAS1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-WORK-FILE ASSIGN TO "PAS1WK1".
+
+           SELECT PAB1-UNSORTED-FILE ASSIGN TO PAB1RAW
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAB1-SORTED-FILE ASSIGN TO PAB1IN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *> The sort's work record is the real PAB1 input layout, keyed
+      *> on CUSTOMER-ID - clustering same-customer rows together lets
+      *> PAB1's per-customer lookups (and any customer cache) pay off.
+       SD  SORT-WORK-FILE.
+       COPY PAB1REC.
+
+       FD  PAB1-UNSORTED-FILE.
+       01  PAB1-UNSORTED-RECORD             PIC X(30).
+
+       FD  PAB1-SORTED-FILE.
+       01  PAB1-SORTED-RECORD               PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY PAB1-CUSTOMER-ID
+               USING PAB1-UNSORTED-FILE
+               GIVING PAB1-SORTED-FILE
+           STOP RUN.
