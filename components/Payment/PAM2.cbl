@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAM2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-DUPLICATE-COUNT                 PIC S9(9) COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY PAM2.
+
+       PROCEDURE DIVISION USING PAM2-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF PAYMENT-STATUS NOT = 'V'
+               PERFORM CHECK-DUPLICATE-ID
+           END-IF
+           IF PAYMENT-STATUS NOT = 'V' AND PAYMENT-STATUS NOT = 'X'
+               IF DRY-RUN-REQUESTED
+                   PERFORM PREVIEW-PAYMENT
+               ELSE
+                   PERFORM CREATE-PAYMENT
+               END-IF
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+      *> Every payment enters the Pending/Cleared/Rejected state
+      *> machine the same way - Pending - whatever status code the
+      *> caller may have set on the comm-area is not honored; only
+      *> PAM3 (reject) and PAM5 (clear) can move a payment on from
+      *> there.
+           MOVE 0 TO RETURN-CODE OF PAM2-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE 'P' TO PAYMENT-STATUS-CODE OF PAM2-COMM-AREA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Payment ID before it burns a
+      *> DB2 call.
+           MOVE PAYMENT-ID OF PAM2-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+      *> Check ahead of the INSERT rather than only relying on the
+      *> -803 duplicate-key SQLCODE INSERT-PAYMENT would otherwise
+      *> hit, so a caller gets a clear "already exists" instead of a
+      *> raw DB2 error. Distinct from PAM1's DETECT-DUPLICATE-PAYMENT,
+      *> which flags a different PAYMENT-ID that merely looks like a
+      *> re-send - this catches the same PAYMENT-ID being reused.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUPLICATE-COUNT
+               FROM PAD1
+               WHERE PAYMENT_ID = :PAM2-COMM-AREA.PAYMENT-ID
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICATE-COUNT > 0
+               MOVE 'X' TO PAYMENT-STATUS
+               MOVE 'Payment ID already exists' TO ERROR-MESSAGE
+           END-IF.
+
+       PREVIEW-PAYMENT.
+      *> Validation and the duplicate check above already ran against
+      *> live PAD1 - a dry run stops short of INSERT-PAYMENT itself so
+      *> ops can confirm a payment file is clean before any of it
+      *> lands on PAD1 for real.
+           MOVE 'Y' TO PAYMENT-STATUS
+           MOVE 'Dry run - payment not inserted' TO ERROR-MESSAGE.
+
+       CREATE-PAYMENT.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM INSERT-PAYMENT
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM INSERT-PAYMENT
+           END-PERFORM
+           IF SQLCODE = 0
+               MOVE 'S' TO PAYMENT-STATUS
+           ELSE
+               MOVE 'E' TO PAYMENT-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF PAM2-COMM-AREA.
+
+       INSERT-PAYMENT.
+      *> -911/-913 (deadlock/timeout) are transient - CREATE-PAYMENT
+      *> retries a handful of times with a growing delay before giving
+      *> up; every other SQLCODE (including -803 duplicate key) fails
+      *> on the first try. New payments always land as PENDING.
+           MOVE PAYMENT-ID OF PAM2-COMM-AREA TO PAYMENT-ID OF PAD1-REC
+           MOVE WS-CURRENT-DATE(1:10) TO PAYMENT-DATE OF PAD1-REC
+           MOVE USER-ID OF PAM2-COMM-AREA TO PAYMENT-USER OF PAD1-REC
+           MOVE PAYMENT-AMOUNT OF PAM2-COMM-AREA
+               TO PAYMENT-AMOUNT OF PAD1-REC
+           MOVE PAYMENT-CURRENCY OF PAM2-COMM-AREA
+               TO PAYMENT-CURRENCY OF PAD1-REC
+           MOVE CUSTOMER-ID OF PAM2-COMM-AREA TO CUSTOMER-ID OF PAD1-REC
+           MOVE PAYMENT-STATUS-CODE OF PAM2-COMM-AREA
+               TO PAYMENT-STATUS-CODE OF PAD1-REC
+           MOVE SPACES TO ORIGINAL-PAYMENT-ID OF PAD1-REC
+           EXEC SQL
+               INSERT INTO PAD1
+                   (PAYMENT_ID, PAYMENT_DATE, PAYMENT_USER,
+                    PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                    PAYMENT_STATUS_CODE, ORIGINAL_PAYMENT_ID)
+               VALUES
+                   (:PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-USER, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY, :PAD1-REC.CUSTOMER-ID,
+                    :PAD1-REC.PAYMENT-STATUS-CODE,
+                    :PAD1-REC.ORIGINAL-PAYMENT-ID)
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module PAM2 ended with status: " PAYMENT-STATUS.
+           IF PAYMENT-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'PAM2' TO AUDT1-MODULE-NAME
+           MOVE PAYMENT-ID OF PAM2-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF PAM2-COMM-AREA TO AUDT1-USER-ID
+           MOVE PAYMENT-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF PAM2-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
