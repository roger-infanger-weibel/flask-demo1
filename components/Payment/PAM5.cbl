@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAM5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO PAM5AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-CURRENT-STATUS-CODE             PIC X(1).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY PAM5.
+
+       PROCEDURE DIVISION USING PAM5-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF PAYMENT-STATUS NOT = 'V'
+               PERFORM FETCH-CURRENT-PAYMENT
+           END-IF
+           IF PAYMENT-STATUS = 'S'
+               PERFORM CLEAR-PAYMENT
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF PAM5-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Payment ID before it burns a
+      *> DB2 call.
+           MOVE PAYMENT-ID OF PAM5-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO PAYMENT-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       FETCH-CURRENT-PAYMENT.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-CURRENT-PAYMENT
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-CURRENT-PAYMENT
+           END-PERFORM
+      *> Only a Pending payment can be cleared - Cleared and Rejected
+      *> are both terminal states in the Pending/Cleared/Rejected
+      *> machine PAD1-REC's 88-levels now name.
+           IF SQLCODE = 0 AND WS-CURRENT-STATUS-CODE = 'P'
+               MOVE 'S' TO PAYMENT-STATUS
+           ELSE
+               MOVE 'E' TO PAYMENT-STATUS
+               EVALUATE TRUE
+                   WHEN SQLCODE = 100
+                       MOVE 'Payment not found' TO ERROR-MESSAGE
+                   WHEN SQLCODE NOT = 0
+                       MOVE SQLCODE TO ERRM1-SQLCODE
+                       CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                       MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                       MOVE SQLCODE TO RETURN-CODE OF PAM5-COMM-AREA
+                   WHEN WS-CURRENT-STATUS-CODE = 'C'
+                       MOVE 'Payment already cleared' TO ERROR-MESSAGE
+                   WHEN WS-CURRENT-STATUS-CODE = 'R'
+                       MOVE 'Cannot clear a rejected payment'
+                           TO ERROR-MESSAGE
+                   WHEN OTHER
+                       MOVE 'Only a pending payment can be cleared'
+                           TO ERROR-MESSAGE
+               END-EVALUATE
+           END-IF.
+
+       SELECT-CURRENT-PAYMENT.
+      *> -911/-913 (deadlock/timeout) are transient - FETCH-CURRENT-
+      *> PAYMENT retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
+           EXEC SQL
+               SELECT PAYMENT_STATUS_CODE
+               INTO :WS-CURRENT-STATUS-CODE
+               FROM PAD1
+               WHERE PAYMENT_ID = :PAM5-COMM-AREA.PAYMENT-ID
+           END-EXEC.
+
+       CLEAR-PAYMENT.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM UPDATE-PAYMENT-STATUS
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM UPDATE-PAYMENT-STATUS
+           END-PERFORM
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO PAYMENT-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF PAM5-COMM-AREA
+           END-IF.
+
+       UPDATE-PAYMENT-STATUS.
+           EXEC SQL
+               UPDATE PAD1
+               SET PAYMENT_STATUS_CODE = 'C',
+                   PAYMENT_USER = :PAM5-COMM-AREA.USER-ID
+               WHERE PAYMENT_ID = :PAM5-COMM-AREA.PAYMENT-ID
+                 AND PAYMENT_STATUS_CODE = 'P'
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module PAM5 ended with status: " PAYMENT-STATUS.
+           IF PAYMENT-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'PAM5' TO AUDT1-MODULE-NAME
+           MOVE PAYMENT-ID OF PAM5-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF PAM5-COMM-AREA TO AUDT1-USER-ID
+           MOVE PAYMENT-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF PAM5-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
