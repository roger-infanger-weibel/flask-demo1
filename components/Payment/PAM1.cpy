@@ -9,9 +9,22 @@
            *> Error message, if any
            05  PAYMENT-ID          PIC X(10).   
            *> PAYMENT identifier
-           05  PAYMENT-STATUS      PIC X(1).    
-           *> Status of the PAYMENT ('S' for success, 'E' for error)
-           05  USER-ID              PIC X(8).    
+           05  PAYMENT-STATUS      PIC X(1).
+           *> Status of the PAYMENT ('S'=success, 'E'=error,
+           *> 'D'=looks like a duplicate of an existing PAD1 row,
+           *> 'V'=PAYMENT-ID failed the shared ID-format check, or the
+           *> on-file PAYMENT-DATE is later than today)
+           05  PAYMENT-AMOUNT       PIC S9(9)V99 COMP-3.
+           *> Payment amount, in PAYMENT-CURRENCY
+           05  PAYMENT-CURRENCY     PIC X(3).
+           *> ISO currency code of PAYMENT-AMOUNT
+           05  BASE-AMOUNT          PIC S9(9)V99 COMP-3.
+           *> PAYMENT-AMOUNT converted to BASE-CURRENCY
+           05  BASE-CURRENCY        PIC X(3).
+           *> Reporting currency BASE-AMOUNT is expressed in
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this payment belongs to (see CAD1)
+           05  USER-ID              PIC X(8).
            *> UserID of person initiating call
            05  TIMESTAMP            PIC X(20).   
            *> Timestamp of the trans (formatted as YYYY-MM-DD HH:MM:SS)
