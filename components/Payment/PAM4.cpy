@@ -0,0 +1,35 @@
+      *> COBOL Copybook for Module Calls (PAM4)
+      *> Contains basic fields for inter-module communication
+       01  PAM4-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer whose payments to retrieve
+           05  PAYMENT-STATUS       PIC X(1).
+           *> Status of the retrieval ('S'=success (zero or more rows
+           *> returned), 'E'=error, 'V'=CUSTOMER-ID failed the shared
+           *> ID-format check)
+           05  PAYMENT-COUNT        PIC 9(4) COMP.
+           *> Number of PAYMENT-TABLE entries actually populated
+           05  MORE-PAYMENTS-SWITCH PIC X(1).
+           *> 'Y' if the customer has more payments than PAYMENT-TABLE
+           *> could hold (see PAYMENT-TABLE-MAX below), 'N' otherwise
+           05  PAYMENT-TABLE OCCURS 50 TIMES.
+               10  PAYMENT-ID           PIC X(10).
+               10  PAYMENT-DATE         PIC X(10).
+               10  PAYMENT-AMOUNT       PIC S9(9)V99 COMP-3.
+               10  PAYMENT-CURRENCY     PIC X(3).
+               10  PAYMENT-STATUS-CODE  PIC X(1).
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the retrieval (formatted as
+           *> YYYY-MM-DD HH:MM:SS)
+           05  RESERVED-FIELDS      PIC X(50).
+           *> Reserved for future use
+
+       77  PAYMENT-TABLE-MAX        PIC 9(4) COMP VALUE 50.
