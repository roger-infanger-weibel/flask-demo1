@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAQ1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY PAM1.
+       01  PAM1-PGM                          PIC X(8) VALUE 'PAM1'.
+
+      *> Include the trigger/reply message layouts
+       COPY PAQ1.
+
+      *> MQI-style connection and object handles, same shape as the
+      *> MQHCONN/MQHOBJ fields a real MQI CALL interface expects -
+      *> plain CALL syntax, not EXEC CICS/EXEC MQ, so it is ordinary
+      *> COBOL this shop's compilers have always been able to build.
+       01  WS-HCONN                          PIC S9(9) COMP VALUE 0.
+       01  WS-HOBJ-INPUT                     PIC S9(9) COMP VALUE 0.
+       01  WS-HOBJ-OUTPUT                    PIC S9(9) COMP VALUE 0.
+       01  WS-COMP-CODE                      PIC S9(9) COMP.
+       01  WS-REASON-CODE                    PIC S9(9) COMP.
+       01  WS-MSG-LENGTH                     PIC S9(9) COMP.
+
+       01  WS-INPUT-QUEUE-NAME                PIC X(48)
+           VALUE 'PAYMENT.REQUEST.QUEUE'.
+       01  WS-OUTPUT-QUEUE-NAME                PIC X(48)
+           VALUE 'PAYMENT.REPLY.QUEUE'.
+
+       01  WS-NO-MORE-MESSAGES-SWITCH         PIC X(1) VALUE 'N'.
+           88  WS-NO-MORE-MESSAGES            VALUE 'Y'.
+
+      *> Reason code a real queue manager returns on MQGET when the
+      *> queue is empty - 2033 (MQRC_NO_MSG_AVAILABLE)
+       01  WS-MQRC-NO-MSG-AVAILABLE           PIC S9(9) COMP
+           VALUE 2033.
+
+       01  WS-MESSAGE-COUNT                   PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM CONNECT-TO-QUEUE-MANAGER
+           PERFORM OPEN-TRIGGER-QUEUES
+           PERFORM PROCESS-TRIGGER-MESSAGES
+           PERFORM CLOSE-TRIGGER-QUEUES
+           PERFORM DISCONNECT-FROM-QUEUE-MANAGER
+           DISPLAY "PAQ1 processed " WS-MESSAGE-COUNT
+               " payment trigger message(s)"
+           STOP RUN.
+
+       CONNECT-TO-QUEUE-MANAGER.
+           CALL "MQCONN" USING WS-HCONN WS-COMP-CODE WS-REASON-CODE.
+
+       OPEN-TRIGGER-QUEUES.
+           CALL "MQOPEN" USING WS-HCONN WS-INPUT-QUEUE-NAME
+               WS-HOBJ-INPUT WS-COMP-CODE WS-REASON-CODE
+           CALL "MQOPEN" USING WS-HCONN WS-OUTPUT-QUEUE-NAME
+               WS-HOBJ-OUTPUT WS-COMP-CODE WS-REASON-CODE.
+
+       PROCESS-TRIGGER-MESSAGES.
+           MOVE 'N' TO WS-NO-MORE-MESSAGES-SWITCH
+           PERFORM GET-NEXT-TRIGGER-MESSAGE
+           PERFORM UNTIL WS-NO-MORE-MESSAGES
+               PERFORM PROCESS-ONE-TRIGGER-MESSAGE
+               PERFORM GET-NEXT-TRIGGER-MESSAGE
+           END-PERFORM.
+
+       GET-NEXT-TRIGGER-MESSAGE.
+           CALL "MQGET" USING WS-HCONN WS-HOBJ-INPUT
+               PAQ1-TRIGGER-MESSAGE WS-MSG-LENGTH
+               WS-COMP-CODE WS-REASON-CODE
+           IF WS-REASON-CODE = WS-MQRC-NO-MSG-AVAILABLE
+               SET WS-NO-MORE-MESSAGES TO TRUE
+           END-IF.
+
+       PROCESS-ONE-TRIGGER-MESSAGE.
+           ADD 1 TO WS-MESSAGE-COUNT
+           MOVE SPACES TO PAM1-COMM-AREA
+           MOVE 0 TO RETURN-CODE OF PAM1-COMM-AREA
+           MOVE PAQ1-PAYMENT-ID TO PAYMENT-ID OF PAM1-COMM-AREA
+           MOVE PAQ1-USER-ID TO USER-ID OF PAM1-COMM-AREA
+           CALL PAM1-PGM USING PAM1-COMM-AREA
+           PERFORM BUILD-REPLY-MESSAGE
+           PERFORM PUT-REPLY-MESSAGE.
+
+       BUILD-REPLY-MESSAGE.
+           MOVE SPACES TO PAQ1-REPLY-MESSAGE
+           MOVE PAYMENT-ID OF PAM1-COMM-AREA TO PAQ1-REPLY-PAYMENT-ID
+           MOVE PAYMENT-STATUS OF PAM1-COMM-AREA TO PAQ1-REPLY-STATUS
+           MOVE RETURN-CODE OF PAM1-COMM-AREA
+               TO PAQ1-REPLY-RETURN-CODE
+           MOVE ERROR-MESSAGE OF PAM1-COMM-AREA
+               TO PAQ1-REPLY-ERROR-MESSAGE.
+
+       PUT-REPLY-MESSAGE.
+           CALL "MQPUT" USING WS-HCONN WS-HOBJ-OUTPUT
+               PAQ1-REPLY-MESSAGE LENGTH OF PAQ1-REPLY-MESSAGE
+               WS-COMP-CODE WS-REASON-CODE.
+
+       CLOSE-TRIGGER-QUEUES.
+           CALL "MQCLOSE" USING WS-HCONN WS-HOBJ-INPUT
+               WS-COMP-CODE WS-REASON-CODE
+           CALL "MQCLOSE" USING WS-HCONN WS-HOBJ-OUTPUT
+               WS-COMP-CODE WS-REASON-CODE.
+
+       DISCONNECT-FROM-QUEUE-MANAGER.
+           CALL "MQDISC" USING WS-HCONN WS-COMP-CODE WS-REASON-CODE.
