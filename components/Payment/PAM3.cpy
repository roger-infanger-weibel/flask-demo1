@@ -0,0 +1,23 @@
+      *> COBOL Copybook for Module Calls (PAM3)
+      *> Contains basic fields for inter-module communication
+       01  PAM3-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  PAYMENT-ID           PIC X(10).
+           *> Identifier of the payment to reverse
+           05  PAYMENT-STATUS       PIC X(1).
+           *> Status of the reversal ('S'=success, 'E'=error)
+           05  REVERSAL-PAYMENT-ID  PIC X(10).
+           *> Identifier to assign the new reversing PAD1 row
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer the reversed payment belongs to (see CAD1)
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the reversal (formatted as YYYY-MM-DD HH:MM:SS)
+           05  RESERVED-FIELDS      PIC X(50).
+           *> Reserved for future use
