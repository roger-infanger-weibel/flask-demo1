@@ -0,0 +1,35 @@
+      *> ---------------------------------------------------------------
+      *> PAO1MSD - BMS mapset for the PAO1 Payment inquiry screen
+      *> Assembled separately with DFHMSD/DFHMDI/DFHMDF macros; the
+      *> symbolic map this generates is hand-kept in sync as PAO1MAP.cpy
+      *> whenever a field is added, moved, or resized here.
+      *> ---------------------------------------------------------------
+PAO1MSD  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO
+*
+PAO1MAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,31),LENGTH=18,ATTRB=ASKIP,                     X
+               INITIAL='PAYMENT INQUIRY'
+         DFHMDF POS=(3,1),LENGTH=13,ATTRB=ASKIP,                      X
+               INITIAL='PAYMENT ID  :'
+PID      DFHMDF POS=(3,15),LENGTH=10,ATTRB=(UNPROT,IC,NUM)
+         DFHMDF POS=(5,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='AMOUNT  :'
+PAMT     DFHMDF POS=(5,15),LENGTH=15,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(6,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='CURRENCY:'
+PCUR     DFHMDF POS=(6,15),LENGTH=3,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(7,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='STATUS  :'
+PSTAT    DFHMDF POS=(7,15),LENGTH=1,ATTRB=(ASKIP,BRT)
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
