@@ -0,0 +1,14 @@
+       EXEC SQL DECLARE PAD1_ARCH TABLE
+
+           (
+              PAYMENT_ID CHAR(10) NOT NULL,
+           PAYMENT_DATE DATE NOT NULL,
+           PAYMENT_USER CHAR(8) NOT NULL,
+           PAYMENT_AMOUNT DECIMAL(11, 2) NOT NULL,
+           PAYMENT_CURRENCY CHAR(3) NOT NULL,
+           CUSTOMER_ID CHAR(10) NOT NULL,
+           PAYMENT_STATUS_CODE CHAR(1) NOT NULL,
+           ORIGINAL_PAYMENT_ID CHAR(10) NOT NULL,
+           ARCHIVE_DATE DATE NOT NULL
+           )
+           END-EXEC.
