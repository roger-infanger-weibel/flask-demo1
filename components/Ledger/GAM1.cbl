@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GAM1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       *> Include the dclgen Db2 layouts
+       COPY GAD1SQL.
+       COPY PAD1SQL.
+
+       WORKING-STORAGE SECTION.
+
+       *> Include the Db2 host fields
+       COPY GAD1REC.
+       COPY PAD1REC.
+
+       *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                   PIC X(8) VALUE 'ERRM1'.
+
+       01  WS-DEFAULT-CLEARING-ACCT    PIC X(10) VALUE '0001000000'.
+       01  WS-DEFAULT-RECEIVABLE-ACCT  PIC X(10) VALUE '0002000000'.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       *> Include the communication area copybook
+       COPY GAM1.
+
+       PROCEDURE DIVISION USING GAM1-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM LOOKUP-PAYMENT
+           IF LEDGER-STATUS = 'S'
+               PERFORM POST-LEDGER-ENTRIES
+           END-IF
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF GAM1-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           IF DEBIT-ACCOUNT = SPACES
+               MOVE WS-DEFAULT-CLEARING-ACCT TO DEBIT-ACCOUNT.
+           IF CREDIT-ACCOUNT = SPACES
+               MOVE WS-DEFAULT-RECEIVABLE-ACCT TO CREDIT-ACCOUNT.
+
+       LOOKUP-PAYMENT.
+           EXEC SQL
+               SELECT PAYMENT_DATE, PAYMENT_AMOUNT, PAYMENT_CURRENCY
+               INTO :PAD1-REC.PAYMENT-DATE, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY
+               FROM PAD1
+               WHERE PAYMENT_ID = :GAM1-COMM-AREA.PAYMENT-ID
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE 'S' TO LEDGER-STATUS
+           ELSE
+               MOVE 'E' TO LEDGER-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF GAM1-COMM-AREA.
+
+       POST-LEDGER-ENTRIES.
+           MOVE PAYMENT-ID OF GAM1-COMM-AREA TO PAYMENT-ID OF GAD1-REC
+           MOVE PAYMENT-DATE OF PAD1-REC TO ENTRY-DATE OF GAD1-REC
+           MOVE PAYMENT-CURRENCY OF PAD1-REC
+               TO ENTRY-CURRENCY OF GAD1-REC
+           MOVE PAYMENT-AMOUNT OF PAD1-REC TO ENTRY-AMOUNT OF GAD1-REC
+           MOVE USER-ID OF GAM1-COMM-AREA TO ENTRY-USER OF GAD1-REC
+
+           STRING PAYMENT-ID OF GAM1-COMM-AREA DELIMITED BY SIZE
+               '01' DELIMITED BY SIZE
+               INTO LEDGER-ENTRY-ID
+           MOVE DEBIT-ACCOUNT TO GL-ACCOUNT OF GAD1-REC
+           MOVE 'D' TO ENTRY-TYPE-CODE OF GAD1-REC
+           EXEC SQL
+               INSERT INTO GAD1
+                   (LEDGER_ENTRY_ID, PAYMENT_ID, ENTRY_DATE, GL_ACCOUNT,
+                    ENTRY_TYPE_CODE, ENTRY_AMOUNT, ENTRY_CURRENCY,
+                    ENTRY_USER)
+               VALUES
+                   (:GAD1-REC.LEDGER-ENTRY-ID, :GAD1-REC.PAYMENT-ID,
+                    :GAD1-REC.ENTRY-DATE, :GAD1-REC.GL-ACCOUNT,
+                    :GAD1-REC.ENTRY-TYPE-CODE, :GAD1-REC.ENTRY-AMOUNT,
+                    :GAD1-REC.ENTRY-CURRENCY, :GAD1-REC.ENTRY-USER)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO LEDGER-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF GAM1-COMM-AREA
+           ELSE
+               STRING PAYMENT-ID OF GAM1-COMM-AREA DELIMITED BY SIZE
+                   '02' DELIMITED BY SIZE
+                   INTO LEDGER-ENTRY-ID
+               MOVE CREDIT-ACCOUNT TO GL-ACCOUNT OF GAD1-REC
+               MOVE 'C' TO ENTRY-TYPE-CODE OF GAD1-REC
+               EXEC SQL
+                   INSERT INTO GAD1
+                       (LEDGER_ENTRY_ID, PAYMENT_ID, ENTRY_DATE,
+                        GL_ACCOUNT, ENTRY_TYPE_CODE, ENTRY_AMOUNT,
+                        ENTRY_CURRENCY, ENTRY_USER)
+                   VALUES
+                       (:GAD1-REC.LEDGER-ENTRY-ID, :GAD1-REC.PAYMENT-ID,
+                        :GAD1-REC.ENTRY-DATE, :GAD1-REC.GL-ACCOUNT,
+                        :GAD1-REC.ENTRY-TYPE-CODE,
+                        :GAD1-REC.ENTRY-AMOUNT,
+                        :GAD1-REC.ENTRY-CURRENCY, :GAD1-REC.ENTRY-USER)
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'E' TO LEDGER-STATUS
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF GAM1-COMM-AREA.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module GAM1 ended with status: " LEDGER-STATUS.
+           IF LEDGER-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE.
