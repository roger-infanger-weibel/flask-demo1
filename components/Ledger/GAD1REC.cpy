@@ -0,0 +1,19 @@
+      *> COBOL Copybook for Db2 Host Variables (GAD1)
+      *> Host structure matching the GAD1SQL declare table
+       01  GAD1-REC.
+           05  LEDGER-ENTRY-ID      PIC X(12).
+           *> Generated posting identifier (PAYMENT-ID + 2-digit suffix)
+           05  PAYMENT-ID           PIC X(10).
+           *> Payment this posting was generated from (see PAD1)
+           05  ENTRY-DATE           PIC X(10).
+           *> Posting date (YYYY-MM-DD)
+           05  GL-ACCOUNT           PIC X(10).
+           *> General ledger account posted to
+           05  ENTRY-TYPE-CODE      PIC X(1).
+           *> 'D'=DEBIT, 'C'=CREDIT
+           05  ENTRY-AMOUNT         PIC S9(9)V99 COMP-3.
+           *> Posted amount, in ENTRY-CURRENCY
+           05  ENTRY-CURRENCY       PIC X(3).
+           *> ISO currency code of ENTRY-AMOUNT
+           05  ENTRY-USER           PIC X(8).
+           *> User (or batch job) that posted the entry
