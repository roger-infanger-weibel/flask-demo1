@@ -0,0 +1,15 @@
+      *> COBOL Copybook for the GL extract feed record
+      *> One row per cleared payment pulled from PAD1 and posted to GAD1
+       01  GLX1-EXTRACT-RECORD.
+           05  GLX1-PAYMENT-ID      PIC X(10).
+           *> PAD1 key
+           05  GLX1-CUSTOMER-ID     PIC X(10).
+           *> CAD1 key the payment belongs to
+           05  GLX1-PAYMENT-DATE    PIC X(10).
+           *> Payment date (YYYY-MM-DD)
+           05  GLX1-PAYMENT-AMOUNT  PIC S9(9)V99.
+           *> Payment amount, in GLX1-PAYMENT-CURRENCY
+           05  GLX1-PAYMENT-CURRENCY PIC X(3).
+           *> ISO currency code of GLX1-PAYMENT-AMOUNT
+           05  GLX1-POST-STATUS     PIC X(1).
+           *> 'S'=posted to GAD1, 'E'=GAM1 rejected the posting
