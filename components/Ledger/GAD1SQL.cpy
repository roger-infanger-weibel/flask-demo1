@@ -0,0 +1,13 @@
+       EXEC SQL DECLARE GAD1 TABLE
+
+           (
+              LEDGER_ENTRY_ID CHAR(12) NOT NULL,
+           PAYMENT_ID CHAR(10) NOT NULL,
+           ENTRY_DATE DATE NOT NULL,
+           GL_ACCOUNT CHAR(10) NOT NULL,
+           ENTRY_TYPE_CODE CHAR(1) NOT NULL,
+           ENTRY_AMOUNT DECIMAL(11, 2) NOT NULL,
+           ENTRY_CURRENCY CHAR(3) NOT NULL,
+           ENTRY_USER CHAR(8) NOT NULL
+           )
+           END-EXEC.
