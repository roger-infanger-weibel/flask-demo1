@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GLX1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLX1-EXTRACT-FILE ASSIGN TO GLXFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layout
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  GLX1-EXTRACT-FILE.
+       COPY GLX1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+      *> Include the communication area copybook
+       COPY GAM1.
+       01  GAM1-PGM                         PIC X(8) VALUE 'GAM1'.
+
+       01  WS-EXTRACT-STATUS                PIC X(2).
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE             PIC X(10).
+
+       01  WS-CLEARED-SWITCH                PIC X(1) VALUE 'N'.
+           88  WS-CLEARED-DONE              VALUE 'Y'.
+
+       01  WS-EXTRACT-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-POSTED-COUNT                  PIC 9(7) VALUE 0.
+       01  WS-REJECTED-COUNT                PIC 9(7) VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Payments cleared on the run date, not yet fed to the GL
+       EXEC SQL
+           DECLARE CLEARED-PAYMENT-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, CUSTOMER_ID, PAYMENT_DATE,
+                      PAYMENT_AMOUNT, PAYMENT_CURRENCY
+               FROM PAD1
+               WHERE PAYMENT_STATUS_CODE = 'C'
+                 AND PAYMENT_DATE = :WS-PARM-RUN-DATE
+               ORDER BY PAYMENT_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           OPEN OUTPUT GLX1-EXTRACT-FILE
+           PERFORM FEED-CLEARED-PAYMENTS-TO-GL
+           CLOSE GLX1-EXTRACT-FILE
+           DISPLAY "GLX1 extracted " WS-EXTRACT-COUNT
+               " cleared payments for " WS-PARM-RUN-DATE
+           DISPLAY "  posted: " WS-POSTED-COUNT
+               " rejected: " WS-REJECTED-COUNT
+           STOP RUN.
+
+       READ-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:10) TO WS-PARM-RUN-DATE
+           END-IF.
+
+       FEED-CLEARED-PAYMENTS-TO-GL.
+           MOVE 'N' TO WS-CLEARED-SWITCH
+           EXEC SQL
+               OPEN CLEARED-PAYMENT-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-CLEARED-DONE
+               PERFORM FETCH-NEXT-CLEARED-PAYMENT
+               IF NOT WS-CLEARED-DONE
+                   PERFORM POST-AND-EXTRACT-ONE-PAYMENT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CLEARED-PAYMENT-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CLEARED-PAYMENT.
+           EXEC SQL
+               FETCH CLEARED-PAYMENT-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.CUSTOMER-ID,
+                    :PAD1-REC.PAYMENT-DATE, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-CLEARED-DONE TO TRUE
+           END-IF.
+
+       POST-AND-EXTRACT-ONE-PAYMENT.
+           ADD 1 TO WS-EXTRACT-COUNT
+           MOVE SPACES TO GAM1-COMM-AREA
+           MOVE 0 TO RETURN-CODE OF GAM1-COMM-AREA
+           MOVE PAYMENT-ID OF PAD1-REC TO PAYMENT-ID OF GAM1-COMM-AREA
+           MOVE 'GLX1' TO USER-ID OF GAM1-COMM-AREA
+           CALL GAM1-PGM USING GAM1-COMM-AREA
+           MOVE PAYMENT-ID OF PAD1-REC TO GLX1-PAYMENT-ID
+           MOVE CUSTOMER-ID OF PAD1-REC TO GLX1-CUSTOMER-ID
+           MOVE PAYMENT-DATE OF PAD1-REC TO GLX1-PAYMENT-DATE
+           MOVE PAYMENT-AMOUNT OF PAD1-REC TO GLX1-PAYMENT-AMOUNT
+           MOVE PAYMENT-CURRENCY OF PAD1-REC TO GLX1-PAYMENT-CURRENCY
+           IF LEDGER-STATUS OF GAM1-COMM-AREA = 'S'
+               MOVE 'S' TO GLX1-POST-STATUS
+               ADD 1 TO WS-POSTED-COUNT
+           ELSE
+               MOVE 'E' TO GLX1-POST-STATUS
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "  GL posting rejected for payment "
+                   PAYMENT-ID OF PAD1-REC ": "
+                   ERROR-MESSAGE OF GAM1-COMM-AREA
+           END-IF
+           WRITE GLX1-EXTRACT-RECORD.
