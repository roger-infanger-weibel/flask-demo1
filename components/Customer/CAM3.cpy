@@ -0,0 +1,22 @@
+      *> COBOL Copybook for Module Calls (CAM3)
+      *> Contains basic fields for inter-module communication
+       01  CAM3-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer identifier to deactivate
+           05  CUSTOMER-STATUS      PIC X(1).
+           *> Status of the deactivation ('S'=success, 'E'=error)
+           05  NEW-STATUS-CODE      PIC X(1).
+           *> 'I'=Inactive, 'C'=Closed - defaults to 'I' if left blank
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the deactivation (formatted as
+           *> YYYY-MM-DD HH:MM:SS)
+           05  RESERVED-FIELDS      PIC X(50).
+           *> Reserved for future use
