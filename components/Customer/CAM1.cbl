@@ -3,50 +3,205 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO CAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
        *> Include the dclgen Db2 layouts
        COPY CAD1SQL.
        COPY BAD1SQL.
- 
+       COPY CAD1HSQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
        WORKING-STORAGE SECTION.
 
        *> Include the Db2 host fields
        COPY CAD1REC.
        COPY BAD1REC.
+       COPY CAD1HREC.
 
-       *> Include the communication area copybook
-       COPY CAM1.
+       *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+       *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-LAST-NAME                PIC X(30).
+       01  WS-LAST-ADDRESS             PIC X(60).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+       *> Include the communication area copybook
+       COPY CAM1.
+
+       PROCEDURE DIVISION USING CAM1-COMM-AREA.
        MAIN-PROCESS.
            PERFORM INITIALIZE-COMM-AREA
-           PERFORM PROCESS-CUSTOMER
+           PERFORM VALIDATE-ID-FORMAT
+           IF CUSTOMER-STATUS NOT = 'V'
+               PERFORM PROCESS-CUSTOMER
+               IF CUSTOMER-STATUS = 'S'
+                   PERFORM CAPTURE-HISTORY
+               END-IF
+           END-IF
            PERFORM RETURN-TO-CALLER
-           STOP RUN.
+           GOBACK.
 
        INITIALIZE-COMM-AREA.
-           MOVE SPACES TO CAM1-COMM-AREA.
-           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO RETURN-CODE OF CAM1-COMM-AREA.
            MOVE SPACES TO ERROR-MESSAGE.
 
+       VALIDATE-ID-FORMAT.
+      *> Same shared check the CAO1 screen already runs before calling
+      *> here - catch a blank or non-numeric Customer ID before it
+      *> burns a DB2 call.
+           MOVE CUSTOMER-ID OF CAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO CUSTOMER-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
        PROCESS-CUSTOMER.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-CUSTOMER
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-CUSTOMER
+           END-PERFORM
+           IF SQLCODE = 0
+               MOVE 'S' TO CUSTOMER-STATUS
+               MOVE CUSTOMER-NAME OF CAD1-REC
+                   TO CUSTOMER-NAME OF CAM1-COMM-AREA
+               MOVE CUSTOMER-ADDRESS OF CAD1-REC
+                   TO CUSTOMER-ADDRESS OF CAM1-COMM-AREA
+               MOVE CUSTOMER-STATUS-CODE OF CAD1-REC
+                   TO CUSTOMER-STATUS-CODE OF CAM1-COMM-AREA
+           ELSE
+               MOVE 'E' TO CUSTOMER-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF CAM1-COMM-AREA.
+
+       SELECT-CUSTOMER.
+      *> -911/-913 (deadlock/timeout) are transient - PROCESS-
+      *> CUSTOMER retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
            EXEC SQL
-               SELECT CUSTOMER_DATE,  CUSTOMER_USER
-               INTO :CUSTOMER-DATE, :CUSTOMER-USER
+               SELECT CUSTOMER_DATE, CUSTOMER_USER,
+                      CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                      CUSTOMER_STATUS_CODE
+               INTO :CUSTOMER-DATE, :CUSTOMER-USER,
+                    :CUSTOMER-NAME, :CUSTOMER-ADDRESS,
+                    :CUSTOMER-STATUS-CODE
                FROM CAD1
                WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+           END-EXEC.
+
+       CAPTURE-HISTORY.
+      *> Keep an effective-dated history of name/address changes on
+      *> CAD1_HIST - CAM1 is the only reader of CAD1 today, so a change
+      *> is detected here by comparing against the most recent history
+      *> row rather than requiring a separate update program.
+           MOVE SPACES TO WS-LAST-NAME
+           MOVE SPACES TO WS-LAST-ADDRESS
+           EXEC SQL
+               SELECT CUSTOMER_NAME, CUSTOMER_ADDRESS
+               INTO :WS-LAST-NAME, :WS-LAST-ADDRESS
+               FROM CAD1_HIST
+               WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+                 AND EFFECTIVE_DATE =
+                     (SELECT MAX(EFFECTIVE_DATE) FROM CAD1_HIST
+                      WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID)
            END-EXEC
-           IF SQLCODE = 0
-               MOVE 'S' TO CUSTOMER-STATUS
+           IF SQLCODE = 0 AND
+              WS-LAST-NAME = CUSTOMER-NAME OF CAD1-REC AND
+              WS-LAST-ADDRESS = CUSTOMER-ADDRESS OF CAD1-REC
+               CONTINUE
            ELSE
-               MOVE 'E' TO CUSTOMER-STATUS
-               MOVE SQLERRMC TO ERROR-MESSAGE
-               MOVE SQLCODE TO RETURN-CODE.
+               MOVE CUSTOMER-ID OF CAD1-REC
+                   TO CUSTOMER-ID OF CAD1-HIST-REC
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               STRING WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+                      WS-CURRENT-DATE(7:2)
+                      DELIMITED BY SIZE
+                      INTO EFFECTIVE-DATE OF CAD1-HIST-REC
+               MOVE CUSTOMER-NAME OF CAD1-REC
+                   TO CUSTOMER-NAME OF CAD1-HIST-REC
+               MOVE CUSTOMER-ADDRESS OF CAD1-REC
+                   TO CUSTOMER-ADDRESS OF CAD1-HIST-REC
+               MOVE USER-ID OF CAM1-COMM-AREA
+                   TO CHANGE-USER OF CAD1-HIST-REC
+               EXEC SQL
+                   INSERT INTO CAD1_HIST
+                       (CUSTOMER_ID, EFFECTIVE_DATE, CUSTOMER_NAME,
+                        CUSTOMER_ADDRESS, CHANGE_USER)
+                   VALUES
+                       (:CAD1-HIST-REC.CUSTOMER-ID,
+                        :CAD1-HIST-REC.EFFECTIVE-DATE,
+                        :CAD1-HIST-REC.CUSTOMER-NAME,
+                        :CAD1-HIST-REC.CUSTOMER-ADDRESS,
+                        :CAD1-HIST-REC.CHANGE-USER)
+               END-EXEC
+               IF SQLCODE = 0
+                   CONTINUE
+               ELSE
+                   MOVE 'E' TO CUSTOMER-STATUS
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF CAM1-COMM-AREA
+               END-IF.
 
        RETURN-TO-CALLER.
            DISPLAY "Module CAM1 ended with status: " CUSTOMER-STATUS.
            IF CUSTOMER-STATUS = 'E'
-               DISPLAY "Error: " ERROR-MESSAGE.
\ No newline at end of file
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'CAM1' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF CAM1-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF CAM1-COMM-AREA TO AUDT1-USER-ID
+           MOVE CUSTOMER-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF CAM1-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE RESERVED-FIELDS OF CAM1-COMM-AREA(1:20)
+               TO AUDT1-CORRELATION-ID
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
\ No newline at end of file
