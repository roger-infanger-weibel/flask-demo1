@@ -0,0 +1,20 @@
+      *> COBOL symbolic map for CAO1MSD/CAO1MAP, hand-kept in sync with
+      *> CAO1MSD.bms - the input and output views of the same screen.
+       01  CAO1I.
+           05  FILLER                   PIC X(12).
+           05  CIDL                     PIC S9(4) COMP.
+           05  CIDF                     PIC X.
+           05  FILLER REDEFINES CIDF    PIC X.
+           05  CIDA                     PIC X.
+           05  CID                      PIC X(10).
+       01  CAO1O REDEFINES CAO1I.
+           05  FILLER                   PIC X(15).
+           05  CIDO                     PIC X(10).
+           05  FILLER                   PIC X(3).
+           05  CNAMEO                   PIC X(30).
+           05  FILLER                   PIC X(3).
+           05  CADDRO                   PIC X(60).
+           05  FILLER                   PIC X(3).
+           05  CSTATO                   PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  MSGO                     PIC X(79).
