@@ -0,0 +1,32 @@
+      *> COBOL Copybook for Module Calls (CAM2)
+      *> Contains basic fields for inter-module communication
+       01  CAM2-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer identifier to create
+           05  CUSTOMER-STATUS      PIC X(1).
+           *> Status of the create ('S'=success, 'E'=error,
+           *> 'V'=CUSTOMER-ID failed the shared ID-format check,
+           *> 'X'=CUSTOMER-ID already exists on CAD1,
+           *> 'Y'=DRY-RUN-FLAG was set - validation/duplicate check
+           *> passed but no row was inserted)
+           05  CUSTOMER-NAME        PIC X(30).
+           *> Customer name
+           05  CUSTOMER-ADDRESS     PIC X(60).
+           *> Customer mailing address
+           05  CUSTOMER-STATUS-CODE PIC X(1).
+           *> 'A'=Active, 'I'=Inactive, 'C'=Closed
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the create (formatted as YYYY-MM-DD HH:MM:SS)
+           05  DRY-RUN-FLAG         PIC X(1).
+               88  DRY-RUN-REQUESTED    VALUE 'Y'.
+           *> 'Y'=preview only, validate and report but do not insert
+           05  RESERVED-FIELDS      PIC X(49).
+           *> Reserved for future use
