@@ -8,35 +8,74 @@
        *> Include the communication area copybook (CAM1)
        COPY CAM1.
 
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE         PIC X(10).
+           05  WS-PARM-USER-ID          PIC X(8).
+           05  WS-PARM-ENV-FLAG         PIC X(1).
+           05  WS-PARM-ID               PIC X(10).
+
+       01  WS-CURRENT-DATE-TIME         PIC X(21).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
            PERFORM INITIALIZE-COMM-AREA
            PERFORM CALL-CAM1
            PERFORM HANDLE-RETURN-CODE
            STOP RUN.
 
+       READ-PARM-CARD.
+      *> Run date, user-id and environment flag come in on a parm
+      *> card (run date, user-id, environment flag, test ID) so a
+      *> run can be pointed at a different user/environment/ID
+      *> without recompiling - blank defaults preserve old behavior.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-USER-ID = SPACES
+               MOVE 'BATCHUSR' TO WS-PARM-USER-ID
+           END-IF
+           IF WS-PARM-ENV-FLAG = SPACES
+               MOVE 'P' TO WS-PARM-ENV-FLAG
+           END-IF
+           IF WS-PARM-ID = SPACES
+               MOVE '1234567890' TO WS-PARM-ID
+           END-IF.
+
        INITIALIZE-COMM-AREA.
            MOVE SPACES TO CAM1-COMM-AREA.
            MOVE 'CAB1' TO MAIN-NAME. *> Name of the calling module
-           MOVE 'BATCHUSR' TO USER-ID.     *> User ID of the caller     
-           MOVE '1234567890' TO TRANSACTION-ID. *> Example trans ID
+           MOVE WS-PARM-USER-ID TO USER-ID.
+           MOVE WS-PARM-ID TO CUSTOMER-ID.
            MOVE SPACES TO ERROR-MESSAGE.
-           MOVE 0 TO RETURN-CODE.
-           MOVE SPACES TO TRANSACTION-STATUS.
+           MOVE 0 TO RETURN-CODE OF CAM1-COMM-AREA.
+           PERFORM STAMP-TIMESTAMP.
+
+       STAMP-TIMESTAMP.
+      *> TIMESTAMP travels with the comm-area on every call but was
+      *> never actually set - stamp it here so it means something
+      *> once something downstream (audit, logging) reads it.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
 
        CALL-CAM1.
            DISPLAY "Calling module    CAM1..."
            CALL 'CAM1' USING CAM1-COMM-AREA
            ON EXCEPTION
                DISPLAY "Error: Unable to call CAM1."
-               MOVE -1 TO RETURN-CODE
+               MOVE -1 TO RETURN-CODE OF CAM1-COMM-AREA
            END-CALL.
 
        HANDLE-RETURN-CODE.
-           IF RETURN-CODE = 0
+           IF RETURN-CODE OF CAM1-COMM-AREA = 0
                DISPLAY "CAM1 completed successfully."
-               DISPLAY "Transaction Status: " TRANSACTION-STATUS
+               DISPLAY "Customer Status: " CUSTOMER-STATUS
            ELSE
                DISPLAY "CAM1 encountered an error."
                DISPLAY "Error Message: " ERROR-MESSAGE
-               DISPLAY "Return Code: " RETURN-CODE.
\ No newline at end of file
+               DISPLAY "Return Code: " RETURN-CODE OF CAM1-COMM-AREA.
\ No newline at end of file
