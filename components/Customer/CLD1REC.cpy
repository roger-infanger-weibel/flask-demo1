@@ -0,0 +1,11 @@
+      *> COBOL Copybook for the CLD1 customer-onboarding load record
+      *> One row per new customer to be inserted into CAD1
+       01  CLD1-INPUT-RECORD.
+           05  CLD1-CUSTOMER-ID     PIC X(10).
+           *> CAD1 key
+           05  CLD1-CUSTOMER-NAME   PIC X(30).
+           *> New customer's name
+           05  CLD1-CUSTOMER-ADDRESS PIC X(60).
+           *> New customer's mailing address
+           05  CLD1-CUSTOMER-STATUS-CODE PIC X(1).
+           *> 'A'=Active, 'I'=Inactive, 'C'=Closed
