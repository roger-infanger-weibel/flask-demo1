@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAM2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO CAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY CAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY CAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-DUPLICATE-COUNT                 PIC S9(9) COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY CAM2.
+
+       PROCEDURE DIVISION USING CAM2-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF CUSTOMER-STATUS NOT = 'V'
+               PERFORM CHECK-DUPLICATE-ID
+           END-IF
+           IF CUSTOMER-STATUS NOT = 'V' AND CUSTOMER-STATUS NOT = 'X'
+               IF DRY-RUN-REQUESTED
+                   PERFORM PREVIEW-CUSTOMER
+               ELSE
+                   PERFORM CREATE-CUSTOMER
+               END-IF
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF CAM2-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           IF CUSTOMER-STATUS-CODE OF CAM2-COMM-AREA = SPACES
+               MOVE 'A' TO CUSTOMER-STATUS-CODE OF CAM2-COMM-AREA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Customer ID before it burns a
+      *> DB2 call.
+           MOVE CUSTOMER-ID OF CAM2-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO CUSTOMER-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+      *> Check ahead of the INSERT rather than only relying on the
+      *> -803 duplicate-key SQLCODE INSERT-CUSTOMER would otherwise
+      *> hit, so a caller gets a clear "already exists" instead of a
+      *> raw DB2 error.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUPLICATE-COUNT
+               FROM CAD1
+               WHERE CUSTOMER_ID = :CAM2-COMM-AREA.CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICATE-COUNT > 0
+               MOVE 'X' TO CUSTOMER-STATUS
+               MOVE 'Customer ID already exists' TO ERROR-MESSAGE
+           END-IF.
+
+       CREATE-CUSTOMER.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM INSERT-CUSTOMER
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM INSERT-CUSTOMER
+           END-PERFORM
+           IF SQLCODE = 0
+               MOVE 'S' TO CUSTOMER-STATUS
+           ELSE
+               MOVE 'E' TO CUSTOMER-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF CAM2-COMM-AREA.
+
+       PREVIEW-CUSTOMER.
+      *> Validation and the duplicate check above already ran against
+      *> live CAD1 - a dry run stops short of INSERT-CUSTOMER itself so
+      *> ops can confirm an onboarding file is clean before any of it
+      *> lands on CAD1 for real.
+           MOVE 'Y' TO CUSTOMER-STATUS
+           MOVE 'Dry run - customer not inserted' TO ERROR-MESSAGE.
+
+       INSERT-CUSTOMER.
+      *> -911/-913 (deadlock/timeout) are transient - CREATE-CUSTOMER
+      *> retries a handful of times with a growing delay before giving
+      *> up; every other SQLCODE (including -803 duplicate key) fails
+      *> on the first try.
+           MOVE CUSTOMER-ID OF CAM2-COMM-AREA TO CUSTOMER-ID OF CAD1-REC
+           MOVE WS-CURRENT-DATE(1:10) TO CUSTOMER-DATE OF CAD1-REC
+           MOVE USER-ID OF CAM2-COMM-AREA TO CUSTOMER-USER OF CAD1-REC
+           MOVE CUSTOMER-NAME OF CAM2-COMM-AREA
+               TO CUSTOMER-NAME OF CAD1-REC
+           MOVE CUSTOMER-ADDRESS OF CAM2-COMM-AREA
+               TO CUSTOMER-ADDRESS OF CAD1-REC
+           MOVE CUSTOMER-STATUS-CODE OF CAM2-COMM-AREA
+               TO CUSTOMER-STATUS-CODE OF CAD1-REC
+           EXEC SQL
+               INSERT INTO CAD1
+                   (CUSTOMER_ID, CUSTOMER_DATE, CUSTOMER_USER,
+                    CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                    CUSTOMER_STATUS_CODE)
+               VALUES
+                   (:CAD1-REC.CUSTOMER-ID, :CAD1-REC.CUSTOMER-DATE,
+                    :CAD1-REC.CUSTOMER-USER, :CAD1-REC.CUSTOMER-NAME,
+                    :CAD1-REC.CUSTOMER-ADDRESS,
+                    :CAD1-REC.CUSTOMER-STATUS-CODE)
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module CAM2 ended with status: " CUSTOMER-STATUS.
+           IF CUSTOMER-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'CAM2' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF CAM2-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF CAM2-COMM-AREA TO AUDT1-USER-ID
+           MOVE CUSTOMER-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF CAM2-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
