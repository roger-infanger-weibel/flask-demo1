@@ -9,52 +9,169 @@
        *> Include the communication area copybook (CAM1)
        COPY CAM1.
 
-       *> Include the communication area copybook (BAM1)
+       *> Include the communication area copybook (BAM1) - unused by
+       *> this program's own logic, kept for callers that still expect
+       *> CAO1 to carry it in WORKING-STORAGE.
        COPY BAM1.
 
-       77  WS-RESP                         PIC S9(8) COMP.  
+       *> Symbolic map for the CAO1MSD mapset
+       COPY CAO1MAP.
 
-       PROCEDURE DIVISION.
+       *> ID-format validation and operator entitlement check
+       COPY IDV1.
+       01  IDV1-PGM                        PIC X(8) VALUE 'IDV1'.
+       COPY AUTM1.
+       01  AUTM1-PGM                       PIC X(8) VALUE 'AUTM1'.
+
+       77  WS-RESP                         PIC S9(8) COMP.
+       77  WS-CURRENT-DATE-TIME            PIC X(21).
+
+      *> Small COMMAREA carried between pseudo-conversational turns -
+      *> just enough to tell this task's second-and-later invocations
+      *> apart from the first. The CAM1-COMM-AREA result itself never
+      *> has to survive a turn boundary - it is built and displayed in
+      *> the same invocation that calls CAM1.
+       01  WS-TASK-STATE.
+           05  WS-TURN-FLAG                 PIC X(1).
+               88  WS-FIRST-TURN            VALUE SPACE.
+               88  WS-SECOND-TURN           VALUE 'S'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                      PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-PROCESS.
-           EXEC CICS RECEIVE
-               INTO(CAM1-COMM-AREA)
-               LENGTH(LENGTH OF CAM1-COMM-AREA)
+      *> Pseudo-conversational: EIBCALEN = 0 means this is a fresh
+      *> task (first time through, or the operator cleared/PF3'd) -
+      *> only then do we send the blank entry screen; every other
+      *> invocation is the RETURN TRANSID/COMMAREA coming back after
+      *> the operator's next key press, and DFHCOMMAREA carries the
+      *> turn flag this program set on the way out, so we pick up the
+      *> COMMAREA instead of re-initializing.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-TASK-STATE
+               PERFORM RECEIVE-AND-PROCESS
+           END-IF
+           GOBACK.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO CAO1O
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('CAO1MAP') MAPSET('CAO1MSD')
+               FROM(CAO1O) ERASE
+               END-EXEC
+           SET WS-SECOND-TURN TO TRUE
+           EXEC CICS RETURN
+               TRANSID('CAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
+
+       RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('CAO1MAP') MAPSET('CAO1MSD')
+               INTO(CAO1I)
                RESP(WS-RESP)
                END-EXEC
 
            PERFORM INITIALIZE-COMM-AREA
-           PERFORM CALL-CAM1
-           PERFORM HANDLE-RETURN-CODE
+           MOVE CID TO CUSTOMER-ID OF CAM1-COMM-AREA
 
-           EXEC CICS SEND
-               FROM(CAM1-COMM-AREA)
-               LENGTH(LENGTH OF CAM1-COMM-AREA)
-               END-EXEC
+           PERFORM CHECK-AUTHORIZATION
+           IF CUSTOMER-STATUS = 'N'
+               PERFORM SEND-RESULT-MAP WITH TEST AFTER
+               PERFORM RE-ARM-CONVERSATION
+           ELSE
+               PERFORM VALIDATE-SCREEN-INPUT
+               IF CUSTOMER-STATUS = 'V'
+                   PERFORM SEND-RESULT-MAP WITH TEST AFTER
+                   PERFORM RE-ARM-CONVERSATION
+               ELSE
+                   PERFORM CALL-CAM1
+                   PERFORM HANDLE-RETURN-CODE
+                   PERFORM SEND-RESULT-MAP
+                   PERFORM RE-ARM-CONVERSATION
+               END-IF
+           END-IF.
+
+       CHECK-AUTHORIZATION.
+      *> The signed-on operator must be entitled to the CAO1 inquiry
+      *> transaction before CAM1 is ever called.
+           MOVE EIBUSERID TO AUTM1-USER-ID
+           MOVE 'CAO1' TO AUTM1-TRANSACTION-CODE
+           CALL AUTM1-PGM USING AUTM1-COMM-AREA
+           IF AUTM1-AUTHORIZED-SWITCH NOT = 'Y'
+               MOVE 'N' TO CUSTOMER-STATUS
+               MOVE 'NOT AUTHORIZED FOR CAO1' TO MSGO(1:24).
 
-           EXEC CICS RETURN END-EXEC.
+       VALIDATE-SCREEN-INPUT.
+      *> Catch a blank or non-numeric Customer ID before it burns a
+      *> DB2 call - the same shared check BAM1/CAM1/PAM1 use.
+           MOVE CUSTOMER-ID OF CAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO CUSTOMER-STATUS
+               MOVE IDV1-REASON TO MSGO(1:40).
 
        INITIALIZE-COMM-AREA.
-           MOVE 'CAO1' TO MAIN-NAME.
-           MOVE SPACES TO ERROR-MESSAGE.
-           MOVE 'CICSUSR' TO USER-ID.     *> User ID of the caller     
-           MOVE '1234567891' TO CUSTOMER-ID. *> Example trans ID
-           MOVE 0 TO RETURN-CODE.
+           MOVE 'CAO1' TO MAIN-NAME OF CAM1-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE OF CAM1-COMM-AREA.
+           MOVE EIBUSERID TO USER-ID OF CAM1-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF CAM1-COMM-AREA.
            MOVE SPACES TO CUSTOMER-STATUS.
+           PERFORM STAMP-TIMESTAMP.
+
+       STAMP-TIMESTAMP.
+      *> TIMESTAMP travels with the comm-area on every call but was
+      *> never actually set - stamp it here so it means something
+      *> once something downstream (audit, logging) reads it.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP OF CAM1-COMM-AREA.
 
        CALL-CAM1.
            DISPLAY "Calling module CAM1 from CICS..."
            CALL 'CAM1' USING CAM1-COMM-AREA
            ON EXCEPTION
                DISPLAY "Error: Unable to call CAM1."
-               MOVE -1 TO RETURN-CODE
+               MOVE -1 TO RETURN-CODE OF CAM1-COMM-AREA
            END-CALL.
 
        HANDLE-RETURN-CODE.
-           IF RETURN-CODE = 0
+           IF RETURN-CODE OF CAM1-COMM-AREA = 0
                DISPLAY "CAM1 completed successfully."
                MOVE 'S' TO CUSTOMER-STATUS
+               MOVE 'LOOKUP SUCCESSFUL' TO MSGO(1:18)
            ELSE
                DISPLAY "CAM1 encountered an error."
-               DISPLAY "Error Message: " ERROR-MESSAGE
-               DISPLAY "Return Code: " RETURN-CODE
-               MOVE 'E' TO   CUSTOMER-STATUS.
\ No newline at end of file
+               DISPLAY "Error Message: " ERROR-MESSAGE OF CAM1-COMM-AREA
+               DISPLAY "Return Code: " RETURN-CODE OF CAM1-COMM-AREA
+               MOVE 'E' TO   CUSTOMER-STATUS
+               MOVE ERROR-MESSAGE OF CAM1-COMM-AREA TO MSGO(1:40).
+
+       SEND-RESULT-MAP.
+           MOVE CUSTOMER-ID OF CAM1-COMM-AREA TO CIDO
+           MOVE CUSTOMER-NAME OF CAM1-COMM-AREA TO CNAMEO
+           MOVE CUSTOMER-ADDRESS OF CAM1-COMM-AREA TO CADDRO
+           MOVE CUSTOMER-STATUS-CODE OF CAM1-COMM-AREA TO CSTATO
+           EXEC CICS SEND MAP('CAO1MAP') MAPSET('CAO1MSD')
+               FROM(CAO1O) DATAONLY
+               END-EXEC.
+
+       RE-ARM-CONVERSATION.
+      *> Leave the task ready for the operator's next ENTER - the
+      *> terminal is released, the region holds no task while the
+      *> operator thinks, and the next key press re-drives this same
+      *> program with EIBCALEN > 0.
+           EXEC CICS RETURN
+               TRANSID('CAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
