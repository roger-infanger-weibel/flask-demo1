@@ -0,0 +1,18 @@
+      *> COBOL Copybook for Db2 Host Variables (CAD1_ARCH)
+      *> Host structure matching the CAD1ASQL declare table - same
+      *> shape as CAD1REC plus the date the row was archived
+       01  CAD1-ARCH-REC.
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer identifier
+           05  CUSTOMER-DATE        PIC X(10).
+           *> Customer record date (YYYY-MM-DD)
+           05  CUSTOMER-USER        PIC X(8).
+           *> User who last maintained the customer
+           05  CUSTOMER-NAME        PIC X(30).
+           *> Customer name
+           05  CUSTOMER-ADDRESS     PIC X(60).
+           *> Customer mailing address
+           05  CUSTOMER-STATUS-CODE PIC X(1).
+           *> 'A'=Active, 'I'=Inactive, 'C'=Closed
+           05  ARCHIVE-DATE         PIC X(10).
+           *> Date ARC1 moved this row out of CAD1 (YYYY-MM-DD)
