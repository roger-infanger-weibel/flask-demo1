@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLD1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLD1-INPUT-FILE ASSIGN TO CLD1IN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layout
+       COPY CAD1SQL.
+
+       FILE SECTION.
+       FD  CLD1-INPUT-FILE.
+       COPY CLD1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY CAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                         PIC X(8) VALUE 'ERRM1'.
+
+       01  WS-INPUT-STATUS                   PIC X(2).
+       01  WS-EOF-SWITCH                     PIC X(1) VALUE 'N'.
+           88  END-OF-FILE                   VALUE 'Y'.
+
+       01  WS-CURRENT-DATE                   PIC X(21).
+
+       01  WS-LOADED-COUNT                   PIC 9(7) VALUE 0.
+       01  WS-REJECTED-COUNT                 PIC 9(7) VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           OPEN INPUT CLD1-INPUT-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ CLD1-INPUT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-CUSTOMER
+               END-READ
+           END-PERFORM
+           CLOSE CLD1-INPUT-FILE
+           DISPLAY "CLD1 onboarding load complete - loaded "
+               WS-LOADED-COUNT " rejected " WS-REJECTED-COUNT
+           STOP RUN.
+
+       LOAD-ONE-CUSTOMER.
+           MOVE CLD1-CUSTOMER-ID TO CUSTOMER-ID OF CAD1-REC
+           MOVE WS-CURRENT-DATE(1:4) TO CUSTOMER-DATE OF CAD1-REC(1:4)
+           MOVE '-' TO CUSTOMER-DATE OF CAD1-REC(5:1)
+           MOVE WS-CURRENT-DATE(5:2) TO CUSTOMER-DATE OF CAD1-REC(6:2)
+           MOVE '-' TO CUSTOMER-DATE OF CAD1-REC(8:1)
+           MOVE WS-CURRENT-DATE(7:2) TO CUSTOMER-DATE OF CAD1-REC(9:2)
+           MOVE 'CLD1' TO CUSTOMER-USER OF CAD1-REC
+           MOVE CLD1-CUSTOMER-NAME TO CUSTOMER-NAME OF CAD1-REC
+           MOVE CLD1-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS OF CAD1-REC
+           MOVE CLD1-CUSTOMER-STATUS-CODE
+               TO CUSTOMER-STATUS-CODE OF CAD1-REC
+           EXEC SQL
+               INSERT INTO CAD1
+                   (CUSTOMER_ID, CUSTOMER_DATE, CUSTOMER_USER,
+                    CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                    CUSTOMER_STATUS_CODE)
+               VALUES
+                   (:CAD1-REC.CUSTOMER-ID, :CAD1-REC.CUSTOMER-DATE,
+                    :CAD1-REC.CUSTOMER-USER, :CAD1-REC.CUSTOMER-NAME,
+                    :CAD1-REC.CUSTOMER-ADDRESS,
+                    :CAD1-REC.CUSTOMER-STATUS-CODE)
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               DISPLAY "  Rejected customer " CLD1-CUSTOMER-ID ": "
+                   ERRM1-MESSAGE
+           END-IF.
