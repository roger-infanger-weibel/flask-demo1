@@ -0,0 +1,10 @@
+       EXEC SQL DECLARE CAD1_HIST TABLE
+
+           (
+              CUSTOMER_ID CHAR(10) NOT NULL,
+           EFFECTIVE_DATE DATE NOT NULL,
+           CUSTOMER_NAME CHAR(30) NOT NULL,
+           CUSTOMER_ADDRESS CHAR(60) NOT NULL,
+           CHANGE_USER CHAR(8) NOT NULL
+           )
+           END-EXEC.
