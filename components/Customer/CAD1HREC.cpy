@@ -0,0 +1,13 @@
+      *> COBOL Copybook for Db2 Host Variables (CAD1_HIST)
+      *> Host structure matching the CAD1HSQL declare table
+       01  CAD1-HIST-REC.
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer identifier
+           05  EFFECTIVE-DATE       PIC X(10).
+           *> Date this name/address became effective (YYYY-MM-DD)
+           05  CUSTOMER-NAME        PIC X(30).
+           *> Customer name as of EFFECTIVE-DATE
+           05  CUSTOMER-ADDRESS     PIC X(60).
+           *> Customer address as of EFFECTIVE-DATE
+           05  CHANGE-USER          PIC X(8).
+           *> User (or batch job) that caused the change
