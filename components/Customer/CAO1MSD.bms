@@ -0,0 +1,35 @@
+      *> ---------------------------------------------------------------
+      *> CAO1MSD - BMS mapset for the CAO1 Customer inquiry screen
+      *> Assembled separately with DFHMSD/DFHMDI/DFHMDF macros; the
+      *> symbolic map this generates is hand-kept in sync as CAO1MAP.cpy
+      *> whenever a field is added, moved, or resized here.
+      *> ---------------------------------------------------------------
+CAO1MSD  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO
+*
+CAO1MAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=19,ATTRB=ASKIP,                     X
+               INITIAL='CUSTOMER INQUIRY'
+         DFHMDF POS=(3,1),LENGTH=13,ATTRB=ASKIP,                      X
+               INITIAL='CUSTOMER ID :'
+CID      DFHMDF POS=(3,15),LENGTH=10,ATTRB=(UNPROT,IC,NUM)
+         DFHMDF POS=(5,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='NAME    :'
+CNAME    DFHMDF POS=(5,15),LENGTH=30,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(6,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='ADDRESS :'
+CADDR    DFHMDF POS=(6,15),LENGTH=60,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(7,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='STATUS  :'
+CSTAT    DFHMDF POS=(7,15),LENGTH=1,ATTRB=(ASKIP,BRT)
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
