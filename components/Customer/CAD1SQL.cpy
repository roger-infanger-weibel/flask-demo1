@@ -0,0 +1,11 @@
+       EXEC SQL DECLARE CAD1 TABLE
+
+           (
+              CUSTOMER_ID CHAR(10) NOT NULL,
+           CUSTOMER_DATE DATE NOT NULL,
+           CUSTOMER_USER CHAR(8) NOT NULL,
+           CUSTOMER_NAME CHAR(30) NOT NULL,
+           CUSTOMER_ADDRESS CHAR(60) NOT NULL,
+           CUSTOMER_STATUS_CODE CHAR(1) NOT NULL
+           )
+           END-EXEC.
