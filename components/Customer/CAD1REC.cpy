@@ -0,0 +1,15 @@
+      *> COBOL Copybook for Db2 Host Variables (CAD1)
+      *> Host structure matching the CAD1SQL declare table
+       01  CAD1-REC.
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer identifier
+           05  CUSTOMER-DATE        PIC X(10).
+           *> Customer record date (YYYY-MM-DD)
+           05  CUSTOMER-USER        PIC X(8).
+           *> User who last maintained the customer
+           05  CUSTOMER-NAME        PIC X(30).
+           *> Customer name
+           05  CUSTOMER-ADDRESS     PIC X(60).
+           *> Customer mailing address
+           05  CUSTOMER-STATUS-CODE PIC X(1).
+           *> 'A'=Active, 'I'=Inactive, 'C'=Closed
