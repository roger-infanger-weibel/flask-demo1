@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAM3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO CAM3AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY CAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY CAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY CAM3.
+
+       PROCEDURE DIVISION USING CAM3-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF CUSTOMER-STATUS NOT = 'V'
+               PERFORM DEACTIVATE-CUSTOMER
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF CAM3-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           IF NEW-STATUS-CODE = SPACES
+               MOVE 'I' TO NEW-STATUS-CODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Customer ID before it burns a
+      *> DB2 call.
+           MOVE CUSTOMER-ID OF CAM3-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO CUSTOMER-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       DEACTIVATE-CUSTOMER.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM UPDATE-CUSTOMER-STATUS
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM UPDATE-CUSTOMER-STATUS
+           END-PERFORM
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+               MOVE 'S' TO CUSTOMER-STATUS
+           ELSE
+               MOVE 'E' TO CUSTOMER-STATUS
+               IF SQLCODE = 0
+                   MOVE 'Customer not found' TO ERROR-MESSAGE
+               ELSE
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF CAM3-COMM-AREA
+               END-IF
+           END-IF.
+
+       UPDATE-CUSTOMER-STATUS.
+      *> -911/-913 (deadlock/timeout) are transient - DEACTIVATE-
+      *> CUSTOMER retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
+      *> SQLERRD(3) (rows processed) tells apart "updated" from
+      *> "no such customer", since a WHERE match failure is not itself
+      *> an error SQLCODE.
+           EXEC SQL
+               UPDATE CAD1
+               SET CUSTOMER_STATUS_CODE =
+                       :CAM3-COMM-AREA.NEW-STATUS-CODE,
+                   CUSTOMER_USER = :CAM3-COMM-AREA.USER-ID,
+                   CUSTOMER_DATE = :WS-CURRENT-DATE(1:10)
+               WHERE CUSTOMER_ID = :CAM3-COMM-AREA.CUSTOMER-ID
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module CAM3 ended with status: " CUSTOMER-STATUS.
+           IF CUSTOMER-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'CAM3' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF CAM3-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF CAM3-COMM-AREA TO AUDT1-USER-ID
+           MOVE CUSTOMER-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF CAM3-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
