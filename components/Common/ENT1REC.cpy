@@ -0,0 +1,9 @@
+      *> COBOL Copybook for Db2 Host Variables (ENT1)
+      *> Host structure matching the ENT1SQL declare table
+       01  ENT1-REC.
+           05  USER-ID              PIC X(8).
+           *> CICS signed-on user ID
+           05  TRANSACTION-CODE     PIC X(4).
+           *> Online transaction being entered (CAO1/PAO1/BAO1)
+           05  ENTITLED-FLAG        PIC X(1).
+           *> 'Y' if USER-ID may use TRANSACTION-CODE, else 'N'
