@@ -0,0 +1,13 @@
+      *> COBOL Copybook for Module Calls (IDV1)
+      *> Shared ID-format validation - rejects a blank or non-numeric
+      *> 10-byte key before it is used in a DB2 WHERE clause or sent
+      *> downstream, so a mis-keyed screen entry or batch record fails
+      *> fast instead of burning a SELECT and a confusing SQLCODE.
+       01  IDV1-COMM-AREA.
+           05  IDV1-ID              PIC X(10).
+           *> Candidate TRANSACTION-ID/CUSTOMER-ID/PAYMENT-ID
+           05  IDV1-VALID-SWITCH    PIC X(1).
+           *> 'Y' if IDV1-ID passed every check, 'N' otherwise
+               88  IDV1-ID-VALID    VALUE 'Y'.
+           05  IDV1-REASON          PIC X(40).
+           *> Reason text when IDV1-VALID-SWITCH is 'N'
