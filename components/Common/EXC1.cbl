@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EXC1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAM1-AUDIT-FILE ASSIGN TO BAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAM1-AUDIT-STATUS.
+
+           SELECT CAM1-AUDIT-FILE ASSIGN TO CAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAM1-AUDIT-STATUS.
+
+           SELECT PAM1-AUDIT-FILE ASSIGN TO PAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAM1-AUDIT-STATUS.
+
+           SELECT BAM2-AUDIT-FILE ASSIGN TO BAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAM2-AUDIT-STATUS.
+
+           SELECT BAM4-AUDIT-FILE ASSIGN TO BAM4AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAM4-AUDIT-STATUS.
+
+           SELECT CAM2-AUDIT-FILE ASSIGN TO CAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAM2-AUDIT-STATUS.
+
+           SELECT CAM3-AUDIT-FILE ASSIGN TO CAM3AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAM3-AUDIT-STATUS.
+
+           SELECT PAM2-AUDIT-FILE ASSIGN TO PAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAM2-AUDIT-STATUS.
+
+           SELECT PAM3-AUDIT-FILE ASSIGN TO PAM3AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAM3-AUDIT-STATUS.
+
+           SELECT PAM4-AUDIT-FILE ASSIGN TO PAM4AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAM4-AUDIT-STATUS.
+
+           SELECT PAM5-AUDIT-FILE ASSIGN TO PAM5AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAM5-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  BAM1-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY BAM1-AUDIT-RECORD.
+
+       FD  CAM1-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY CAM1-AUDIT-RECORD.
+
+       FD  PAM1-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY PAM1-AUDIT-RECORD.
+
+       FD  BAM2-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY BAM2-AUDIT-RECORD.
+
+       FD  BAM4-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY BAM4-AUDIT-RECORD.
+
+       FD  CAM2-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY CAM2-AUDIT-RECORD.
+
+       FD  CAM3-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY CAM3-AUDIT-RECORD.
+
+       FD  PAM2-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY PAM2-AUDIT-RECORD.
+
+       FD  PAM3-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY PAM3-AUDIT-RECORD.
+
+       FD  PAM4-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY PAM4-AUDIT-RECORD.
+
+       FD  PAM5-AUDIT-FILE.
+           COPY AUDT1REC
+               REPLACING AUDT1-AUDIT-RECORD BY PAM5-AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-BAM1-AUDIT-STATUS             PIC X(2).
+       01  WS-CAM1-AUDIT-STATUS             PIC X(2).
+       01  WS-PAM1-AUDIT-STATUS             PIC X(2).
+       01  WS-BAM2-AUDIT-STATUS             PIC X(2).
+       01  WS-BAM4-AUDIT-STATUS             PIC X(2).
+       01  WS-CAM2-AUDIT-STATUS             PIC X(2).
+       01  WS-CAM3-AUDIT-STATUS             PIC X(2).
+       01  WS-PAM2-AUDIT-STATUS             PIC X(2).
+       01  WS-PAM3-AUDIT-STATUS             PIC X(2).
+       01  WS-PAM4-AUDIT-STATUS             PIC X(2).
+       01  WS-PAM5-AUDIT-STATUS             PIC X(2).
+
+       01  WS-EOF-SWITCH                    PIC X(1) VALUE 'N'.
+           88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-EXCEPTION-COUNT               PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           DISPLAY "===== EXC1 DAILY EXCEPTION REPORT ====="
+           PERFORM REPORT-ONE-AUDIT-FILE-BAM1
+           PERFORM REPORT-ONE-AUDIT-FILE-CAM1
+           PERFORM REPORT-ONE-AUDIT-FILE-PAM1
+           PERFORM REPORT-ONE-AUDIT-FILE-BAM2
+           PERFORM REPORT-ONE-AUDIT-FILE-BAM4
+           PERFORM REPORT-ONE-AUDIT-FILE-CAM2
+           PERFORM REPORT-ONE-AUDIT-FILE-CAM3
+           PERFORM REPORT-ONE-AUDIT-FILE-PAM2
+           PERFORM REPORT-ONE-AUDIT-FILE-PAM3
+           PERFORM REPORT-ONE-AUDIT-FILE-PAM4
+           PERFORM REPORT-ONE-AUDIT-FILE-PAM5
+           DISPLAY "Total exceptions: " WS-EXCEPTION-COUNT
+           DISPLAY "========================================"
+           STOP RUN.
+
+       REPORT-ONE-AUDIT-FILE-BAM1.
+
+      *> Every BAM1/CAM1/PAM1 call already lands one row on its own
+      *> audit file regardless of outcome - the only thing missing was
+      *> someone collecting the 'E' rows into a report an operator
+      *> actually reads each morning instead of grepping SYSOUT.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT BAM1-AUDIT-FILE
+           IF WS-BAM1-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ BAM1-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF BAM1-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "BAM1 " AUDT1-ID OF
+                                   BAM1-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   BAM1-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   BAM1-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BAM1-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-CAM1.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT CAM1-AUDIT-FILE
+           IF WS-CAM1-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ CAM1-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF CAM1-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "CAM1 " AUDT1-ID OF
+                                   CAM1-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   CAM1-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   CAM1-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAM1-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-PAM1.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT PAM1-AUDIT-FILE
+           IF WS-PAM1-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ PAM1-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF PAM1-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "PAM1 " AUDT1-ID OF
+                                   PAM1-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   PAM1-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   PAM1-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAM1-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-BAM2.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT BAM2-AUDIT-FILE
+           IF WS-BAM2-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ BAM2-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF BAM2-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "BAM2 " AUDT1-ID OF
+                                   BAM2-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   BAM2-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   BAM2-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BAM2-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-BAM4.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT BAM4-AUDIT-FILE
+           IF WS-BAM4-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ BAM4-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF BAM4-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "BAM4 " AUDT1-ID OF
+                                   BAM4-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   BAM4-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   BAM4-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BAM4-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-CAM2.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT CAM2-AUDIT-FILE
+           IF WS-CAM2-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ CAM2-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF CAM2-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "CAM2 " AUDT1-ID OF
+                                   CAM2-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   CAM2-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   CAM2-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAM2-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-CAM3.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT CAM3-AUDIT-FILE
+           IF WS-CAM3-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ CAM3-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF CAM3-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "CAM3 " AUDT1-ID OF
+                                   CAM3-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   CAM3-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   CAM3-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAM3-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-PAM2.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT PAM2-AUDIT-FILE
+           IF WS-PAM2-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ PAM2-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF PAM2-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "PAM2 " AUDT1-ID OF
+                                   PAM2-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   PAM2-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   PAM2-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAM2-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-PAM3.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT PAM3-AUDIT-FILE
+           IF WS-PAM3-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ PAM3-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF PAM3-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "PAM3 " AUDT1-ID OF
+                                   PAM3-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   PAM3-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   PAM3-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAM3-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-PAM4.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT PAM4-AUDIT-FILE
+           IF WS-PAM4-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ PAM4-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF PAM4-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "PAM4 " AUDT1-ID OF
+                                   PAM4-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   PAM4-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   PAM4-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAM4-AUDIT-FILE
+           END-IF.
+
+       REPORT-ONE-AUDIT-FILE-PAM5.
+
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT PAM5-AUDIT-FILE
+           IF WS-PAM5-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-FILE
+                   READ PAM5-AUDIT-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF AUDT1-STATUS OF PAM5-AUDIT-RECORD = 'E'
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                               DISPLAY "PAM5 " AUDT1-ID OF
+                                   PAM5-AUDIT-RECORD
+                                   " rc=" AUDT1-RETURN-CODE OF
+                                   PAM5-AUDIT-RECORD
+                                   " " AUDT1-ERROR-MESSAGE OF
+                                   PAM5-AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAM5-AUDIT-FILE
+           END-IF.
