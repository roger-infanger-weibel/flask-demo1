@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     IDV1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       COPY IDV1.
+
+       PROCEDURE DIVISION USING IDV1-COMM-AREA.
+
+       MAIN-PROCESS.
+
+           PERFORM VALIDATE-ID
+           GOBACK.
+
+       VALIDATE-ID.
+
+      *> BAM1/CAM1/PAM1 and the CAO1/PAO1/BAO1 screens all call here
+      *> before an ID is used in a SELECT - blank or non-numeric keys
+      *> are rejected up front instead of reaching DB2 at all.
+           MOVE 'Y' TO IDV1-VALID-SWITCH
+           MOVE SPACES TO IDV1-REASON
+           IF IDV1-ID = SPACES
+               MOVE 'N' TO IDV1-VALID-SWITCH
+               MOVE 'ID is blank' TO IDV1-REASON
+           ELSE
+               IF IDV1-ID IS NOT NUMERIC
+                   MOVE 'N' TO IDV1-VALID-SWITCH
+                   MOVE 'ID is not numeric' TO IDV1-REASON
+               END-IF
+           END-IF.
