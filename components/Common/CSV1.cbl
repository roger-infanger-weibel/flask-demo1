@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CSV1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-OUTPUT-FILE ASSIGN TO CSVOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY BAD1SQL.
+       COPY PAD1SQL.
+
+       FILE SECTION.
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-RECORD                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY BAD1REC.
+       COPY PAD1REC.
+
+       01  WS-CSV-STATUS                    PIC X(2).
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE             PIC X(10).
+
+       01  WS-TRANS-TYPE-SWITCH             PIC X(1) VALUE 'N'.
+           88  WS-TRANS-TYPES-DONE          VALUE 'Y'.
+       01  WS-PAY-CURRENCY-SWITCH           PIC X(1) VALUE 'N'.
+           88  WS-PAY-CURRENCIES-DONE       VALUE 'Y'.
+
+       01  WS-TYPE-COUNT                    PIC 9(7).
+       01  WS-TYPE-TOTAL                    PIC S9(9)V99.
+       01  WS-CURRENCY-COUNT                PIC 9(7).
+       01  WS-CURRENCY-TOTAL                PIC S9(9)V99.
+
+       01  WS-EDIT-TOTAL                    PIC -(9)9.99.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Daily transaction volume by type code
+       EXEC SQL
+           DECLARE VOLUME-BY-TYPE-CURSOR CURSOR FOR
+               SELECT TRANSACTION_TYPE_CODE, COUNT(*), SUM(
+                      TRANSACTION_AMOUNT)
+               FROM BAD1
+               WHERE TRANSACTION_DATE = :WS-PARM-RUN-DATE
+               GROUP BY TRANSACTION_TYPE_CODE
+               ORDER BY TRANSACTION_TYPE_CODE
+       END-EXEC.
+
+      *> Daily payment volume by currency
+       EXEC SQL
+           DECLARE VOLUME-BY-CURRENCY-CURSOR CURSOR FOR
+               SELECT PAYMENT_CURRENCY, COUNT(*), SUM(PAYMENT_AMOUNT)
+               FROM PAD1
+               WHERE PAYMENT_DATE = :WS-PARM-RUN-DATE
+               GROUP BY PAYMENT_CURRENCY
+               ORDER BY PAYMENT_CURRENCY
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           OPEN OUTPUT CSV-OUTPUT-FILE
+           PERFORM WRITE-CSV-HEADER
+           PERFORM WRITE-TRANSACTION-VOLUME-ROWS
+           PERFORM WRITE-PAYMENT-VOLUME-ROWS
+           CLOSE CSV-OUTPUT-FILE
+           DISPLAY "CSV1 wrote daily volume extract for "
+               WS-PARM-RUN-DATE
+           STOP RUN.
+
+       READ-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:10) TO WS-PARM-RUN-DATE
+           END-IF.
+
+       WRITE-CSV-HEADER.
+           MOVE "RUN_DATE,CATEGORY,KEY,COUNT,TOTAL" TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       WRITE-TRANSACTION-VOLUME-ROWS.
+           MOVE 'N' TO WS-TRANS-TYPE-SWITCH
+           EXEC SQL
+               OPEN VOLUME-BY-TYPE-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-TRANS-TYPES-DONE
+               PERFORM FETCH-NEXT-TRANSACTION-TYPE
+               IF NOT WS-TRANS-TYPES-DONE
+                   PERFORM WRITE-TRANSACTION-TYPE-ROW
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE VOLUME-BY-TYPE-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-TRANSACTION-TYPE.
+           EXEC SQL
+               FETCH VOLUME-BY-TYPE-CURSOR
+               INTO :BAD1-REC.TRANSACTION-TYPE-CODE, :WS-TYPE-COUNT,
+                    :WS-TYPE-TOTAL
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-TRANS-TYPES-DONE TO TRUE
+           END-IF.
+
+       WRITE-TRANSACTION-TYPE-ROW.
+           MOVE WS-TYPE-TOTAL TO WS-EDIT-TOTAL
+           STRING WS-PARM-RUN-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "TRANSACTION" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TRANSACTION-TYPE-CODE OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-TYPE-COUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       WRITE-PAYMENT-VOLUME-ROWS.
+           MOVE 'N' TO WS-PAY-CURRENCY-SWITCH
+           EXEC SQL
+               OPEN VOLUME-BY-CURRENCY-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-PAY-CURRENCIES-DONE
+               PERFORM FETCH-NEXT-PAYMENT-CURRENCY
+               IF NOT WS-PAY-CURRENCIES-DONE
+                   PERFORM WRITE-PAYMENT-CURRENCY-ROW
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE VOLUME-BY-CURRENCY-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-PAYMENT-CURRENCY.
+           EXEC SQL
+               FETCH VOLUME-BY-CURRENCY-CURSOR
+               INTO :PAD1-REC.PAYMENT-CURRENCY, :WS-CURRENCY-COUNT,
+                    :WS-CURRENCY-TOTAL
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-PAY-CURRENCIES-DONE TO TRUE
+           END-IF.
+
+       WRITE-PAYMENT-CURRENCY-ROW.
+           MOVE WS-CURRENCY-TOTAL TO WS-EDIT-TOTAL
+           STRING WS-PARM-RUN-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "PAYMENT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-CURRENCY OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CURRENCY-COUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
