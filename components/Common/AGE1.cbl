@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AGE1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY PAD1SQL.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY PAD1REC.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE             PIC X(10).
+
+       01  WS-RUN-DATE-INTEGER              PIC S9(9) COMP.
+       01  WS-PAYMENT-DATE-INTEGER          PIC S9(9) COMP.
+       01  WS-AGE-DAYS                      PIC S9(9) COMP.
+
+       01  WS-DATE-DIGITS                   PIC 9(8).
+
+       01  WS-PENDING-SWITCH                PIC X(1) VALUE 'N'.
+           88  WS-PENDING-DONE              VALUE 'Y'.
+
+      *> Payment ID and amount don't belong in the clear on a console
+      *> report - mask all but the last four digits of the ID and
+      *> suppress the amount entirely, the same way the PAO1/BAO1
+      *> operator screens already treat these fields.
+       01  WS-MASKED-PAYMENT-ID             PIC X(10).
+       01  WS-MASKED-PAYMENT-AMOUNT         PIC X(12) VALUE ALL '*'.
+
+       01  WS-BUCKET-0-30-COUNT             PIC 9(5) COMP-3 VALUE 0.
+       01  WS-BUCKET-31-60-COUNT            PIC 9(5) COMP-3 VALUE 0.
+       01  WS-BUCKET-61-90-COUNT            PIC 9(5) COMP-3 VALUE 0.
+       01  WS-BUCKET-OVER-90-COUNT          PIC 9(5) COMP-3 VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Every payment still pending as of the run date, oldest first
+       EXEC SQL
+           DECLARE AGING-PAYMENT-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, PAYMENT_DATE, PAYMENT_AMOUNT,
+                      PAYMENT_CURRENCY, CUSTOMER_ID
+               FROM PAD1
+               WHERE PAYMENT_STATUS_CODE = 'P'
+                 AND PAYMENT_DATE <= :WS-PARM-RUN-DATE
+               ORDER BY PAYMENT_DATE
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           DISPLAY "===== AGE1 PENDING PAYMENT AGING REPORT "
+               WS-PARM-RUN-DATE " ====="
+           PERFORM LIST-PENDING-PAYMENTS
+           PERFORM PRINT-AGING-SUMMARY
+           STOP RUN.
+
+       READ-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:10) TO WS-PARM-RUN-DATE
+           END-IF
+           STRING WS-PARM-RUN-DATE(1:4) WS-PARM-RUN-DATE(6:2)
+                  WS-PARM-RUN-DATE(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           COMPUTE WS-RUN-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DIGITS).
+
+       LIST-PENDING-PAYMENTS.
+           MOVE 'N' TO WS-PENDING-SWITCH
+           EXEC SQL
+               OPEN AGING-PAYMENT-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-PENDING-DONE
+               PERFORM FETCH-NEXT-PENDING-PAYMENT
+               IF NOT WS-PENDING-DONE
+                   PERFORM CLASSIFY-PENDING-PAYMENT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE AGING-PAYMENT-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-PENDING-PAYMENT.
+           EXEC SQL
+               FETCH AGING-PAYMENT-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY,
+                    :PAD1-REC.CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-PENDING-DONE TO TRUE
+           END-IF.
+
+       CLASSIFY-PENDING-PAYMENT.
+           STRING PAYMENT-DATE OF PAD1-REC(1:4)
+                  PAYMENT-DATE OF PAD1-REC(6:2)
+                  PAYMENT-DATE OF PAD1-REC(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           COMPUTE WS-PAYMENT-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DIGITS)
+           COMPUTE WS-AGE-DAYS =
+               WS-RUN-DATE-INTEGER - WS-PAYMENT-DATE-INTEGER
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 30
+                   ADD 1 TO WS-BUCKET-0-30-COUNT
+               WHEN WS-AGE-DAYS <= 60
+                   ADD 1 TO WS-BUCKET-31-60-COUNT
+               WHEN WS-AGE-DAYS <= 90
+                   ADD 1 TO WS-BUCKET-61-90-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-BUCKET-OVER-90-COUNT
+           END-EVALUATE
+           MOVE '******' TO WS-MASKED-PAYMENT-ID(1:6)
+           MOVE PAYMENT-ID OF PAD1-REC(7:4)
+               TO WS-MASKED-PAYMENT-ID(7:4)
+           DISPLAY "  Payment " WS-MASKED-PAYMENT-ID
+               " customer " CUSTOMER-ID OF PAD1-REC
+               " dated " PAYMENT-DATE OF PAD1-REC
+               " age " WS-AGE-DAYS " days "
+               PAYMENT-CURRENCY OF PAD1-REC
+               " " WS-MASKED-PAYMENT-AMOUNT.
+
+       PRINT-AGING-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Aging summary:"
+           DISPLAY "  0-30 days:   " WS-BUCKET-0-30-COUNT
+           DISPLAY "  31-60 days:  " WS-BUCKET-31-60-COUNT
+           DISPLAY "  61-90 days:  " WS-BUCKET-61-90-COUNT
+           DISPLAY "  over 90 days:" WS-BUCKET-OVER-90-COUNT.
