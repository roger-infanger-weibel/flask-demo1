@@ -0,0 +1,7 @@
+      *> COBOL Copybook for Module Calls (ERRM1)
+      *> Shared SQLCODE-to-business-message translation
+       01  ERRM1-COMM-AREA.
+           05  ERRM1-SQLCODE        PIC S9(4) COMP.
+           *> DB2 SQLCODE to be translated
+           05  ERRM1-MESSAGE        PIC X(100).
+           *> Business-readable message for the caller's ERROR-MESSAGE
