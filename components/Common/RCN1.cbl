@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     RCN1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       *> Include the dclgen Db2 layouts
+       COPY BAD1SQL.
+       COPY CAD1SQL.
+       COPY PAD1SQL.
+
+       WORKING-STORAGE SECTION.
+
+       *> Include the Db2 host fields
+       COPY BAD1REC.
+       COPY CAD1REC.
+       COPY PAD1REC.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE             PIC X(10).
+
+       01  WS-CAD1-COUNT                    PIC S9(9) COMP-3.
+       01  WS-BAD1-COUNT                    PIC S9(9) COMP-3.
+       01  WS-BAD1-TOTAL                    PIC S9(11)V99 COMP-3.
+       01  WS-PAD1-COUNT                    PIC S9(9) COMP-3.
+       01  WS-PAD1-TOTAL                    PIC S9(11)V99 COMP-3.
+       01  WS-ORPHAN-COUNT                  PIC S9(9) COMP-3 VALUE 0.
+       01  WS-ORPHAN-SWITCH                 PIC X(1) VALUE 'N'.
+           88  WS-ORPHANS-DONE               VALUE 'Y'.
+
+      *> Payment ID doesn't belong in the clear on a console report -
+      *> mask all but the last four digits, the same way the PAO1/BAO1
+      *> operator screens already treat this field.
+       01  WS-MASKED-PAYMENT-ID             PIC X(10).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Payments for the day whose CUSTOMER-ID has no matching CAD1
+      *> row - an out-of-balance condition that today sails through
+      *> silently since no program in this codebase joins PAD1 to CAD1.
+       EXEC SQL
+           DECLARE ORPHAN-PAYMENT-CURSOR CURSOR FOR
+               SELECT P.PAYMENT_ID, P.CUSTOMER_ID
+               FROM PAD1 P
+               LEFT JOIN CAD1 C ON P.CUSTOMER_ID = C.CUSTOMER_ID
+               WHERE P.PAYMENT_DATE = :WS-PARM-RUN-DATE
+                 AND C.CUSTOMER_ID IS NULL
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+
+           PERFORM READ-PARM-CARD
+           PERFORM COUNT-AND-TOTAL-BAD1
+           PERFORM COUNT-AND-TOTAL-PAD1
+           PERFORM COUNT-CAD1
+           PERFORM LIST-ORPHAN-PAYMENTS
+           PERFORM PRINT-RECONCILIATION-REPORT
+           STOP RUN.
+
+       READ-PARM-CARD.
+
+      *> Run date the reconciliation is for comes in on a parm card,
+      *> same idiom as the other batch drivers' parm cards.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+       COUNT-AND-TOTAL-BAD1.
+
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(TRANSACTION_AMOUNT), 0)
+               INTO :WS-BAD1-COUNT, :WS-BAD1-TOTAL
+               FROM BAD1
+               WHERE TRANSACTION_DATE = :WS-PARM-RUN-DATE
+           END-EXEC.
+
+       COUNT-AND-TOTAL-PAD1.
+
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(PAYMENT_AMOUNT), 0)
+               INTO :WS-PAD1-COUNT, :WS-PAD1-TOTAL
+               FROM PAD1
+               WHERE PAYMENT_DATE = :WS-PARM-RUN-DATE
+           END-EXEC.
+
+       COUNT-CAD1.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-CAD1-COUNT
+               FROM CAD1
+               WHERE CUSTOMER_DATE = :WS-PARM-RUN-DATE
+           END-EXEC.
+
+       LIST-ORPHAN-PAYMENTS.
+
+           EXEC SQL OPEN ORPHAN-PAYMENT-CURSOR END-EXEC
+           PERFORM FETCH-NEXT-ORPHAN
+           PERFORM UNTIL WS-ORPHANS-DONE
+               ADD 1 TO WS-ORPHAN-COUNT
+               MOVE '******' TO WS-MASKED-PAYMENT-ID(1:6)
+               MOVE PAYMENT-ID OF PAD1-REC(7:4)
+                   TO WS-MASKED-PAYMENT-ID(7:4)
+               DISPLAY "  Orphan payment: " WS-MASKED-PAYMENT-ID
+                   " customer " CUSTOMER-ID OF PAD1-REC
+               PERFORM FETCH-NEXT-ORPHAN
+           END-PERFORM
+           EXEC SQL CLOSE ORPHAN-PAYMENT-CURSOR END-EXEC.
+
+       FETCH-NEXT-ORPHAN.
+
+           EXEC SQL
+               FETCH ORPHAN-PAYMENT-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-ORPHANS-DONE TO TRUE
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+
+           DISPLAY "===== RCN1 DAILY RECONCILIATION - "
+               WS-PARM-RUN-DATE " ====="
+           DISPLAY "CAD1 customers touched: " WS-CAD1-COUNT
+           DISPLAY "BAD1 transactions:      " WS-BAD1-COUNT
+               "  total " WS-BAD1-TOTAL
+           DISPLAY "PAD1 payments:           " WS-PAD1-COUNT
+               "  total " WS-PAD1-TOTAL
+           DISPLAY "Orphan PAD1 rows (no CAD1 match): " WS-ORPHAN-COUNT
+           DISPLAY "=================================================".
