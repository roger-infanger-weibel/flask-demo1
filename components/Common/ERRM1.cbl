@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ERRM1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       COPY ERRM1.
+
+       PROCEDURE DIVISION USING ERRM1-COMM-AREA.
+
+       MAIN-PROCESS.
+
+           PERFORM TRANSLATE-SQLCODE
+           GOBACK.
+
+       TRANSLATE-SQLCODE.
+
+      *> BAM1/CAM1/PAM1 all call here on a failed SELECT so a raw
+      *> DB2 diagnostic doesn't land straight in a COMM-AREA that an
+      *> operator or a batch log reader has to decode by hand.
+           EVALUATE ERRM1-SQLCODE
+               WHEN 0
+                   MOVE 'No error' TO ERRM1-MESSAGE
+               WHEN 100
+                   MOVE 'Record not found' TO ERRM1-MESSAGE
+               WHEN -305
+                   MOVE 'A required value was missing (null)'
+                       TO ERRM1-MESSAGE
+               WHEN -803
+                   MOVE 'Duplicate key - record already exists'
+                       TO ERRM1-MESSAGE
+               WHEN -811
+                   MOVE 'More than one matching row was found'
+                       TO ERRM1-MESSAGE
+               WHEN -818
+                   MOVE 'Data mismatch between program and table'
+                       TO ERRM1-MESSAGE
+               WHEN -911
+                   MOVE 'Update was rolled back - deadlock or timeout'
+                       TO ERRM1-MESSAGE
+               WHEN -913
+                   MOVE 'Row unavailable - resource in use, retry'
+                       TO ERRM1-MESSAGE
+               WHEN OTHER
+                   MOVE 'Database error - see SQLCODE for detail'
+                       TO ERRM1-MESSAGE
+           END-EVALUATE.
