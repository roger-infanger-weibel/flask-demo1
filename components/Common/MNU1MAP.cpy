@@ -0,0 +1,14 @@
+      *> COBOL symbolic map for MNU1MSD/MNU1MAP, hand-kept in sync with
+      *> MNU1MSD.bms - the input and output views of the same screen.
+       01  MNU1I.
+           05  FILLER                   PIC X(12).
+           05  OPTL                     PIC S9(4) COMP.
+           05  OPTF                     PIC X.
+           05  FILLER REDEFINES OPTF    PIC X.
+           05  OPTA                     PIC X.
+           05  OPT                      PIC X(1).
+       01  MNU1O REDEFINES MNU1I.
+           05  FILLER                   PIC X(15).
+           05  OPTO                     PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  MSGO                     PIC X(79).
