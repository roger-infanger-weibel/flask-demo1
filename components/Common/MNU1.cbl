@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MNU1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       *> Symbolic map for the MNU1MSD mapset
+       COPY MNU1MAP.
+
+       77  WS-RESP                         PIC S9(8) COMP.
+
+       01  WS-TARGET-PROGRAM                PIC X(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+      *> Single entry point for an operator - presents the three
+      *> online transactions and XCTLs to the chosen one, instead of
+      *> requiring the operator to already know BAO1/CAO1/PAO1.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+               EXEC CICS RETURN TRANSID('MNU1') END-EXEC
+           ELSE
+               PERFORM RECEIVE-AND-DISPATCH
+           END-IF
+           GOBACK.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO MNU1O
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('MNU1MAP') MAPSET('MNU1MSD')
+               FROM(MNU1O) ERASE
+               END-EXEC.
+
+       RECEIVE-AND-DISPATCH.
+           EXEC CICS RECEIVE MAP('MNU1MAP') MAPSET('MNU1MSD')
+               INTO(MNU1I)
+               RESP(WS-RESP)
+               END-EXEC
+
+           EVALUATE OPT
+               WHEN '1'
+                   MOVE 'BAO1' TO WS-TARGET-PROGRAM
+               WHEN '2'
+                   MOVE 'CAO1' TO WS-TARGET-PROGRAM
+               WHEN '3'
+                   MOVE 'PAO1' TO WS-TARGET-PROGRAM
+               WHEN OTHER
+                   MOVE SPACES TO WS-TARGET-PROGRAM
+           END-EVALUATE
+
+           IF WS-TARGET-PROGRAM = SPACES
+               MOVE 'INVALID OPTION - CHOOSE 1, 2 OR 3' TO MSGO(1:34)
+               EXEC CICS SEND MAP('MNU1MAP') MAPSET('MNU1MSD')
+                   FROM(MNU1O) DATAONLY
+                   END-EXEC
+               EXEC CICS RETURN TRANSID('MNU1') END-EXEC
+           ELSE
+               EXEC CICS XCTL PROGRAM(WS-TARGET-PROGRAM) END-EXEC
+           END-IF.
