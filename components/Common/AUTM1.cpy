@@ -0,0 +1,9 @@
+      *> COBOL Copybook for Module Calls (AUTM1)
+      *> Shared operator-entitlement check for CAO1/PAO1/BAO1
+       01  AUTM1-COMM-AREA.
+           05  AUTM1-USER-ID        PIC X(8).
+           *> CICS-signed-on user ID to check (EXEC CICS ASSIGN USERID)
+           05  AUTM1-TRANSACTION-CODE PIC X(4).
+           *> Transaction being entered (CAO1/PAO1/BAO1)
+           05  AUTM1-AUTHORIZED-SWITCH PIC X(1).
+           *> 'Y' if USER-ID is entitled to TRANSACTION-CODE, else 'N'
