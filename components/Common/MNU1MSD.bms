@@ -0,0 +1,32 @@
+      *> ---------------------------------------------------------------
+      *> MNU1MSD - BMS mapset for the MNU1 operator menu screen
+      *> Assembled separately with DFHMSD/DFHMDI/DFHMDF macros; the
+      *> symbolic map this generates is hand-kept in sync as MNU1MAP.cpy
+      *> whenever a field is added, moved, or resized here.
+      *> ---------------------------------------------------------------
+MNU1MSD  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO
+*
+MNU1MAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,33),LENGTH=14,ATTRB=ASKIP,                     X
+               INITIAL='MAIN MENU'
+         DFHMDF POS=(3,1),LENGTH=30,ATTRB=ASKIP,                      X
+               INITIAL='1  TRANSACTION INQUIRY (BAO1)'
+         DFHMDF POS=(4,1),LENGTH=30,ATTRB=ASKIP,                      X
+               INITIAL='2  CUSTOMER INQUIRY    (CAO1)'
+         DFHMDF POS=(5,1),LENGTH=30,ATTRB=ASKIP,                      X
+               INITIAL='3  PAYMENT INQUIRY     (PAO1)'
+         DFHMDF POS=(7,1),LENGTH=14,ATTRB=ASKIP,                      X
+               INITIAL='SELECT OPTION:'
+OPT      DFHMDF POS=(7,16),LENGTH=1,ATTRB=(UNPROT,IC,NUM)
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
