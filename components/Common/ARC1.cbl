@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ARC1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts - live tables and their
+      *> archive counterparts
+       COPY CAD1SQL.
+       COPY CAD1ASQL.
+       COPY BAD1SQL.
+       COPY BAD1ASQL.
+       COPY PAD1SQL.
+       COPY PAD1ASQL.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields - live tables and their archive
+      *> counterparts
+       COPY CAD1REC.
+       COPY CAD1AREC.
+       COPY BAD1REC.
+       COPY BAD1AREC.
+       COPY PAD1REC.
+       COPY PAD1AREC.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-CUTOFF-DATE          PIC X(10).
+
+       01  WS-RUN-DATE                      PIC X(10).
+
+       01  WS-CAD1-SWITCH                   PIC X(1) VALUE 'N'.
+           88  WS-CAD1-DONE                 VALUE 'Y'.
+       01  WS-BAD1-SWITCH                   PIC X(1) VALUE 'N'.
+           88  WS-BAD1-DONE                 VALUE 'Y'.
+       01  WS-PAD1-SWITCH                   PIC X(1) VALUE 'N'.
+           88  WS-PAD1-DONE                 VALUE 'Y'.
+
+       01  WS-CAD1-COUNT                    PIC 9(7) COMP-3 VALUE 0.
+       01  WS-BAD1-COUNT                    PIC 9(7) COMP-3 VALUE 0.
+       01  WS-PAD1-COUNT                    PIC 9(7) COMP-3 VALUE 0.
+
+      *> A Closed customer can still have a BAD1/PAD1 row too recent
+      *> to be archived yet - BAD1/PAD1 age out on their own schedule,
+      *> not the customer's - so CAD1 is checked for live children
+      *> before it is ever deleted.
+       01  WS-BAD1-CHILD-COUNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-PAD1-CHILD-COUNT              PIC 9(7) COMP-3 VALUE 0.
+       01  WS-CUSTOMER-CHILDREN-SWITCH      PIC X(1) VALUE 'N'.
+           88  WS-CUSTOMER-HAS-CHILDREN     VALUE 'Y'.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Closed customers older than the cutoff - leaving any Active
+      *> or Inactive customer behind in CAD1 no matter its age, so a
+      *> BAD1/PAD1 row can never end up pointing at a customer that
+      *> has been archived out from under it.
+       EXEC SQL
+           DECLARE CLOSED-CUSTOMER-CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, CUSTOMER_DATE, CUSTOMER_USER,
+                      CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                      CUSTOMER_STATUS_CODE
+               FROM CAD1
+               WHERE CUSTOMER_STATUS_CODE = 'C'
+                 AND CUSTOMER_DATE < :WS-PARM-CUTOFF-DATE
+               ORDER BY CUSTOMER_ID
+       END-EXEC.
+
+      *> Transactions older than the cutoff - BAD1 carries no status
+      *> of its own, so age is the only eligibility rule there is.
+       EXEC SQL
+           DECLARE OLD-TRANSACTION-CURSOR CURSOR FOR
+               SELECT TRANSACTION_ID, TRANSACTION_DATE,
+                      TRANSACTION_USER, TRANSACTION_AMOUNT,
+                      TRANSACTION_TYPE_CODE, CUSTOMER_ID,
+                      ORIGINAL_TRANSACTION_ID
+               FROM BAD1
+               WHERE TRANSACTION_DATE < :WS-PARM-CUTOFF-DATE
+               ORDER BY TRANSACTION_ID
+       END-EXEC.
+
+      *> Cleared or rejected payments older than the cutoff - Pending
+      *> payments are still open business and must never be archived,
+      *> same Pending/Cleared/Rejected machine PAD1-REC's 88-levels
+      *> name.
+       EXEC SQL
+           DECLARE OLD-PAYMENT-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, PAYMENT_DATE, PAYMENT_USER,
+                      PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                      PAYMENT_STATUS_CODE, ORIGINAL_PAYMENT_ID
+               FROM PAD1
+               WHERE PAYMENT_STATUS_CODE IN ('C', 'R')
+                 AND PAYMENT_DATE < :WS-PARM-CUTOFF-DATE
+               ORDER BY PAYMENT_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           PERFORM ARCHIVE-CLOSED-CUSTOMERS
+           PERFORM ARCHIVE-OLD-TRANSACTIONS
+           PERFORM ARCHIVE-OLD-PAYMENTS
+           PERFORM PRINT-ARCHIVE-SUMMARY
+           STOP RUN.
+
+       READ-PARM-CARD.
+
+      *> Cutoff date comes in on a parm card, same idiom as the other
+      *> batch drivers' parm cards - rows dated strictly before the
+      *> cutoff are eligible, today's business is never touched.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+           IF WS-PARM-CUTOFF-DATE = SPACES
+               MOVE WS-RUN-DATE TO WS-PARM-CUTOFF-DATE
+           END-IF.
+
+       ARCHIVE-CLOSED-CUSTOMERS.
+           MOVE 'N' TO WS-CAD1-SWITCH
+           EXEC SQL
+               OPEN CLOSED-CUSTOMER-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-CAD1-DONE
+               PERFORM FETCH-NEXT-CLOSED-CUSTOMER
+               IF NOT WS-CAD1-DONE
+                   PERFORM ARCHIVE-ONE-CUSTOMER
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE CLOSED-CUSTOMER-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CLOSED-CUSTOMER.
+           EXEC SQL
+               FETCH CLOSED-CUSTOMER-CURSOR
+               INTO :CAD1-REC.CUSTOMER-ID, :CAD1-REC.CUSTOMER-DATE,
+                    :CAD1-REC.CUSTOMER-USER, :CAD1-REC.CUSTOMER-NAME,
+                    :CAD1-REC.CUSTOMER-ADDRESS,
+                    :CAD1-REC.CUSTOMER-STATUS-CODE
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-CAD1-DONE TO TRUE
+           END-IF.
+
+       ARCHIVE-ONE-CUSTOMER.
+           PERFORM CHECK-CUSTOMER-HAS-LIVE-CHILDREN
+           IF NOT WS-CUSTOMER-HAS-CHILDREN
+               MOVE CUSTOMER-ID OF CAD1-REC
+                   TO CUSTOMER-ID OF CAD1-ARCH-REC
+               MOVE CUSTOMER-DATE OF CAD1-REC
+                   TO CUSTOMER-DATE OF CAD1-ARCH-REC
+               MOVE CUSTOMER-USER OF CAD1-REC
+                   TO CUSTOMER-USER OF CAD1-ARCH-REC
+               MOVE CUSTOMER-NAME OF CAD1-REC
+                   TO CUSTOMER-NAME OF CAD1-ARCH-REC
+               MOVE CUSTOMER-ADDRESS OF CAD1-REC
+                   TO CUSTOMER-ADDRESS OF CAD1-ARCH-REC
+               MOVE CUSTOMER-STATUS-CODE OF CAD1-REC
+                   TO CUSTOMER-STATUS-CODE OF CAD1-ARCH-REC
+               MOVE WS-RUN-DATE TO ARCHIVE-DATE OF CAD1-ARCH-REC
+               EXEC SQL
+                   INSERT INTO CAD1_ARCH
+                       (CUSTOMER_ID, CUSTOMER_DATE, CUSTOMER_USER,
+                        CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                        CUSTOMER_STATUS_CODE, ARCHIVE_DATE)
+                   VALUES
+                       (:CAD1-ARCH-REC.CUSTOMER-ID,
+                        :CAD1-ARCH-REC.CUSTOMER-DATE,
+                        :CAD1-ARCH-REC.CUSTOMER-USER,
+                        :CAD1-ARCH-REC.CUSTOMER-NAME,
+                        :CAD1-ARCH-REC.CUSTOMER-ADDRESS,
+                        :CAD1-ARCH-REC.CUSTOMER-STATUS-CODE,
+                        :CAD1-ARCH-REC.ARCHIVE-DATE)
+               END-EXEC
+               EXEC SQL
+                   DELETE FROM CAD1
+                   WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+               END-EXEC
+               ADD 1 TO WS-CAD1-COUNT
+           END-IF.
+
+       CHECK-CUSTOMER-HAS-LIVE-CHILDREN.
+      *> This customer is Closed and past the CAD1 cutoff, but its
+      *> BAD1 transactions or PAD1 payments age out on their own
+      *> schedule and may still be too recent to have been archived
+      *> (or removed) themselves - deleting CAD1 out from under a row
+      *> like that would orphan its CUSTOMER_ID foreign key.
+           MOVE 'N' TO WS-CUSTOMER-CHILDREN-SWITCH
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-BAD1-CHILD-COUNT
+               FROM BAD1
+               WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+           END-EXEC
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PAD1-CHILD-COUNT
+               FROM PAD1
+               WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+           END-EXEC
+           IF WS-BAD1-CHILD-COUNT > 0 OR WS-PAD1-CHILD-COUNT > 0
+               SET WS-CUSTOMER-HAS-CHILDREN TO TRUE
+           END-IF.
+
+       ARCHIVE-OLD-TRANSACTIONS.
+           MOVE 'N' TO WS-BAD1-SWITCH
+           EXEC SQL
+               OPEN OLD-TRANSACTION-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-BAD1-DONE
+               PERFORM FETCH-NEXT-OLD-TRANSACTION
+               IF NOT WS-BAD1-DONE
+                   PERFORM ARCHIVE-ONE-TRANSACTION
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE OLD-TRANSACTION-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-OLD-TRANSACTION.
+           EXEC SQL
+               FETCH OLD-TRANSACTION-CURSOR
+               INTO :BAD1-REC.TRANSACTION-ID,
+                    :BAD1-REC.TRANSACTION-DATE,
+                    :BAD1-REC.TRANSACTION-USER,
+                    :BAD1-REC.TRANSACTION-AMOUNT,
+                    :BAD1-REC.TRANSACTION-TYPE-CODE,
+                    :BAD1-REC.CUSTOMER-ID,
+                    :BAD1-REC.ORIGINAL-TRANSACTION-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-BAD1-DONE TO TRUE
+           END-IF.
+
+       ARCHIVE-ONE-TRANSACTION.
+           MOVE TRANSACTION-ID OF BAD1-REC
+               TO TRANSACTION-ID OF BAD1-ARCH-REC
+           MOVE TRANSACTION-DATE OF BAD1-REC
+               TO TRANSACTION-DATE OF BAD1-ARCH-REC
+           MOVE TRANSACTION-USER OF BAD1-REC
+               TO TRANSACTION-USER OF BAD1-ARCH-REC
+           MOVE TRANSACTION-AMOUNT OF BAD1-REC
+               TO TRANSACTION-AMOUNT OF BAD1-ARCH-REC
+           MOVE TRANSACTION-TYPE-CODE OF BAD1-REC
+               TO TRANSACTION-TYPE-CODE OF BAD1-ARCH-REC
+           MOVE CUSTOMER-ID OF BAD1-REC TO CUSTOMER-ID OF BAD1-ARCH-REC
+           MOVE ORIGINAL-TRANSACTION-ID OF BAD1-REC
+               TO ORIGINAL-TRANSACTION-ID OF BAD1-ARCH-REC
+           MOVE WS-RUN-DATE TO ARCHIVE-DATE OF BAD1-ARCH-REC
+           EXEC SQL
+               INSERT INTO BAD1_ARCH
+                   (TRANSACTION_ID, TRANSACTION_DATE, TRANSACTION_USER,
+                    TRANSACTION_AMOUNT, TRANSACTION_TYPE_CODE,
+                    CUSTOMER_ID, ORIGINAL_TRANSACTION_ID, ARCHIVE_DATE)
+               VALUES
+                   (:BAD1-ARCH-REC.TRANSACTION-ID,
+                    :BAD1-ARCH-REC.TRANSACTION-DATE,
+                    :BAD1-ARCH-REC.TRANSACTION-USER,
+                    :BAD1-ARCH-REC.TRANSACTION-AMOUNT,
+                    :BAD1-ARCH-REC.TRANSACTION-TYPE-CODE,
+                    :BAD1-ARCH-REC.CUSTOMER-ID,
+                    :BAD1-ARCH-REC.ORIGINAL-TRANSACTION-ID,
+                    :BAD1-ARCH-REC.ARCHIVE-DATE)
+           END-EXEC
+           EXEC SQL
+               DELETE FROM BAD1
+               WHERE TRANSACTION_ID = :BAD1-REC.TRANSACTION-ID
+           END-EXEC
+           ADD 1 TO WS-BAD1-COUNT.
+
+       ARCHIVE-OLD-PAYMENTS.
+           MOVE 'N' TO WS-PAD1-SWITCH
+           EXEC SQL
+               OPEN OLD-PAYMENT-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-PAD1-DONE
+               PERFORM FETCH-NEXT-OLD-PAYMENT
+               IF NOT WS-PAD1-DONE
+                   PERFORM ARCHIVE-ONE-PAYMENT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE OLD-PAYMENT-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-OLD-PAYMENT.
+           EXEC SQL
+               FETCH OLD-PAYMENT-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-USER, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY, :PAD1-REC.CUSTOMER-ID,
+                    :PAD1-REC.PAYMENT-STATUS-CODE,
+                    :PAD1-REC.ORIGINAL-PAYMENT-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-PAD1-DONE TO TRUE
+           END-IF.
+
+       ARCHIVE-ONE-PAYMENT.
+           MOVE PAYMENT-ID OF PAD1-REC TO PAYMENT-ID OF PAD1-ARCH-REC
+           MOVE PAYMENT-DATE OF PAD1-REC
+               TO PAYMENT-DATE OF PAD1-ARCH-REC
+           MOVE PAYMENT-USER OF PAD1-REC
+               TO PAYMENT-USER OF PAD1-ARCH-REC
+           MOVE PAYMENT-AMOUNT OF PAD1-REC
+               TO PAYMENT-AMOUNT OF PAD1-ARCH-REC
+           MOVE PAYMENT-CURRENCY OF PAD1-REC
+               TO PAYMENT-CURRENCY OF PAD1-ARCH-REC
+           MOVE CUSTOMER-ID OF PAD1-REC TO CUSTOMER-ID OF PAD1-ARCH-REC
+           MOVE PAYMENT-STATUS-CODE OF PAD1-REC
+               TO PAYMENT-STATUS-CODE OF PAD1-ARCH-REC
+           MOVE ORIGINAL-PAYMENT-ID OF PAD1-REC
+               TO ORIGINAL-PAYMENT-ID OF PAD1-ARCH-REC
+           MOVE WS-RUN-DATE TO ARCHIVE-DATE OF PAD1-ARCH-REC
+           EXEC SQL
+               INSERT INTO PAD1_ARCH
+                   (PAYMENT_ID, PAYMENT_DATE, PAYMENT_USER,
+                    PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                    PAYMENT_STATUS_CODE, ORIGINAL_PAYMENT_ID,
+                    ARCHIVE_DATE)
+               VALUES
+                   (:PAD1-ARCH-REC.PAYMENT-ID,
+                    :PAD1-ARCH-REC.PAYMENT-DATE,
+                    :PAD1-ARCH-REC.PAYMENT-USER,
+                    :PAD1-ARCH-REC.PAYMENT-AMOUNT,
+                    :PAD1-ARCH-REC.PAYMENT-CURRENCY,
+                    :PAD1-ARCH-REC.CUSTOMER-ID,
+                    :PAD1-ARCH-REC.PAYMENT-STATUS-CODE,
+                    :PAD1-ARCH-REC.ORIGINAL-PAYMENT-ID,
+                    :PAD1-ARCH-REC.ARCHIVE-DATE)
+           END-EXEC
+           EXEC SQL
+               DELETE FROM PAD1
+               WHERE PAYMENT_ID = :PAD1-REC.PAYMENT-ID
+           END-EXEC
+           ADD 1 TO WS-PAD1-COUNT.
+
+       PRINT-ARCHIVE-SUMMARY.
+           DISPLAY "===== ARC1 ARCHIVE RUN - CUTOFF "
+               WS-PARM-CUTOFF-DATE " ====="
+           DISPLAY "CAD1 customers archived:    " WS-CAD1-COUNT
+           DISPLAY "BAD1 transactions archived: " WS-BAD1-COUNT
+           DISPLAY "PAD1 payments archived:     " WS-PAD1-COUNT
+           DISPLAY "=================================================".
