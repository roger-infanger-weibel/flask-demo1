@@ -0,0 +1,8 @@
+       EXEC SQL DECLARE ENT1 TABLE
+
+           (
+              USER_ID CHAR(8) NOT NULL,
+           TRANSACTION_CODE CHAR(4) NOT NULL,
+           ENTITLED_FLAG CHAR(1) NOT NULL
+           )
+           END-EXEC.
