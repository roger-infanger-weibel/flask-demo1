@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     AUTM1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       *> Include the dclgen Db2 layout
+       COPY ENT1SQL.
+
+       WORKING-STORAGE SECTION.
+
+       *> Include the Db2 host fields
+       COPY ENT1REC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       *> Include the communication area copybook
+       COPY AUTM1.
+
+       PROCEDURE DIVISION USING AUTM1-COMM-AREA.
+
+       MAIN-PROCESS.
+
+           PERFORM CHECK-ENTITLEMENT
+           GOBACK.
+
+       CHECK-ENTITLEMENT.
+
+      *> CAO1/PAO1/BAO1 all call here before calling CAM1/PAM1/BAM1 -
+      *> an operator with no ENT1 row for this transaction code, or a
+      *> row with ENTITLED-FLAG not 'Y', is refused.
+           MOVE AUTM1-USER-ID TO USER-ID OF ENT1-REC
+           MOVE AUTM1-TRANSACTION-CODE TO TRANSACTION-CODE OF ENT1-REC
+           EXEC SQL
+               SELECT ENTITLED_FLAG
+               INTO :ENT1-REC.ENTITLED-FLAG
+               FROM ENT1
+               WHERE USER_ID = :ENT1-REC.USER-ID
+                 AND TRANSACTION_CODE = :ENT1-REC.TRANSACTION-CODE
+           END-EXEC
+           IF SQLCODE = 0 AND ENTITLED-FLAG OF ENT1-REC = 'Y'
+               MOVE 'Y' TO AUTM1-AUTHORIZED-SWITCH
+           ELSE
+               MOVE 'N' TO AUTM1-AUTHORIZED-SWITCH.
