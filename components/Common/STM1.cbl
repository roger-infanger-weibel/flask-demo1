@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STM1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY CAD1SQL.
+       COPY BAD1SQL.
+       COPY PAD1SQL.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY CAD1REC.
+       COPY BAD1REC.
+       COPY PAD1REC.
+
+       01  WS-PARM-CARD.
+           05  WS-PARM-RUN-DATE             PIC X(10).
+
+       01  WS-CUST-SWITCH                   PIC X(1) VALUE 'N'.
+           88  WS-CUSTOMERS-DONE            VALUE 'Y'.
+       01  WS-TRANS-SWITCH                  PIC X(1) VALUE 'N'.
+           88  WS-TRANSACTIONS-DONE         VALUE 'Y'.
+       01  WS-PAY-SWITCH                    PIC X(1) VALUE 'N'.
+           88  WS-PAYMENTS-DONE             VALUE 'Y'.
+
+       01  WS-TRANSACTION-COUNT             PIC 9(5) COMP-3.
+       01  WS-PAYMENT-COUNT                 PIC 9(5) COMP-3.
+       01  WS-NET-TRANSACTION-TOTAL         PIC S9(9)V99 COMP-3.
+       01  WS-PAYMENT-TOTAL                 PIC S9(9)V99 COMP-3.
+
+      *> Payment ID and amount don't belong in the clear on a console
+      *> report - mask all but the last four digits of the ID and
+      *> suppress the amount entirely, the same way the PAO1/BAO1
+      *> operator screens already treat these fields.
+       01  WS-MASKED-PAYMENT-ID             PIC X(10).
+       01  WS-MASKED-PAYMENT-AMOUNT         PIC X(12) VALUE ALL '*'.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Every active customer on the run date, oldest CUSTOMER-ID first
+       EXEC SQL
+           DECLARE STATEMENT-CUSTOMER-CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                      CUSTOMER_STATUS_CODE
+               FROM CAD1
+               ORDER BY CUSTOMER_ID
+       END-EXEC.
+
+      *> That customer's transactions for the run date
+       EXEC SQL
+           DECLARE STATEMENT-TRANSACTION-CURSOR CURSOR FOR
+               SELECT TRANSACTION_ID, TRANSACTION_AMOUNT,
+                      TRANSACTION_TYPE_CODE
+               FROM BAD1
+               WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+                 AND TRANSACTION_DATE = :WS-PARM-RUN-DATE
+               ORDER BY TRANSACTION_ID
+       END-EXEC.
+
+      *> That customer's payments for the run date
+       EXEC SQL
+           DECLARE STATEMENT-PAYMENT-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, PAYMENT_AMOUNT, PAYMENT_CURRENCY
+               FROM PAD1
+               WHERE CUSTOMER_ID = :CAD1-REC.CUSTOMER-ID
+                 AND PAYMENT_DATE = :WS-PARM-RUN-DATE
+               ORDER BY PAYMENT_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           DISPLAY "===== STM1 PER-CUSTOMER DAILY STATEMENT "
+               WS-PARM-RUN-DATE " ====="
+           PERFORM LIST-CUSTOMER-STATEMENTS
+           STOP RUN.
+
+       READ-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-RUN-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:10) TO WS-PARM-RUN-DATE
+           END-IF.
+
+       LIST-CUSTOMER-STATEMENTS.
+           MOVE 'N' TO WS-CUST-SWITCH
+           EXEC SQL
+               OPEN STATEMENT-CUSTOMER-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-CUSTOMERS-DONE
+               PERFORM FETCH-NEXT-CUSTOMER
+               IF NOT WS-CUSTOMERS-DONE
+                   PERFORM PRINT-ONE-STATEMENT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE STATEMENT-CUSTOMER-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH STATEMENT-CUSTOMER-CURSOR
+               INTO :CAD1-REC.CUSTOMER-ID, :CAD1-REC.CUSTOMER-NAME,
+                    :CAD1-REC.CUSTOMER-ADDRESS,
+                    :CAD1-REC.CUSTOMER-STATUS-CODE
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-CUSTOMERS-DONE TO TRUE
+           END-IF.
+
+       PRINT-ONE-STATEMENT.
+           DISPLAY " "
+           DISPLAY "Customer " CUSTOMER-ID OF CAD1-REC
+               " - " CUSTOMER-NAME OF CAD1-REC
+           DISPLAY "  " CUSTOMER-ADDRESS OF CAD1-REC
+           MOVE 0 TO WS-TRANSACTION-COUNT
+           MOVE 0 TO WS-PAYMENT-COUNT
+           MOVE 0 TO WS-NET-TRANSACTION-TOTAL
+           MOVE 0 TO WS-PAYMENT-TOTAL
+           PERFORM LIST-CUSTOMER-TRANSACTIONS
+           PERFORM LIST-CUSTOMER-PAYMENTS
+           DISPLAY "  Transactions: " WS-TRANSACTION-COUNT
+               " net " WS-NET-TRANSACTION-TOTAL
+           DISPLAY "  Payments:     " WS-PAYMENT-COUNT
+               " total " WS-PAYMENT-TOTAL.
+
+       LIST-CUSTOMER-TRANSACTIONS.
+           MOVE 'N' TO WS-TRANS-SWITCH
+           EXEC SQL
+               OPEN STATEMENT-TRANSACTION-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-TRANSACTIONS-DONE
+               PERFORM FETCH-NEXT-TRANSACTION
+               IF NOT WS-TRANSACTIONS-DONE
+                   ADD 1 TO WS-TRANSACTION-COUNT
+                   IF TRANSACTION-TYPE-CODE OF BAD1-REC = 'C'
+                       ADD TRANSACTION-AMOUNT OF BAD1-REC
+                           TO WS-NET-TRANSACTION-TOTAL
+                   ELSE
+                       SUBTRACT TRANSACTION-AMOUNT OF BAD1-REC
+                           FROM WS-NET-TRANSACTION-TOTAL
+                   END-IF
+                   DISPLAY "    Transaction " TRANSACTION-ID OF BAD1-REC
+                       " " TRANSACTION-TYPE-CODE OF BAD1-REC
+                       " " TRANSACTION-AMOUNT OF BAD1-REC
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE STATEMENT-TRANSACTION-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-TRANSACTION.
+           EXEC SQL
+               FETCH STATEMENT-TRANSACTION-CURSOR
+               INTO :BAD1-REC.TRANSACTION-ID,
+                    :BAD1-REC.TRANSACTION-AMOUNT,
+                    :BAD1-REC.TRANSACTION-TYPE-CODE
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-TRANSACTIONS-DONE TO TRUE
+           END-IF.
+
+       LIST-CUSTOMER-PAYMENTS.
+           MOVE 'N' TO WS-PAY-SWITCH
+           EXEC SQL
+               OPEN STATEMENT-PAYMENT-CURSOR
+           END-EXEC
+           PERFORM UNTIL WS-PAYMENTS-DONE
+               PERFORM FETCH-NEXT-PAYMENT
+               IF NOT WS-PAYMENTS-DONE
+                   ADD 1 TO WS-PAYMENT-COUNT
+                   ADD PAYMENT-AMOUNT OF PAD1-REC TO WS-PAYMENT-TOTAL
+                   MOVE '******' TO WS-MASKED-PAYMENT-ID(1:6)
+                   MOVE PAYMENT-ID OF PAD1-REC(7:4)
+                       TO WS-MASKED-PAYMENT-ID(7:4)
+                   DISPLAY "    Payment     " WS-MASKED-PAYMENT-ID
+                       " " PAYMENT-CURRENCY OF PAD1-REC
+                       " " WS-MASKED-PAYMENT-AMOUNT
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE STATEMENT-PAYMENT-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-PAYMENT.
+           EXEC SQL
+               FETCH STATEMENT-PAYMENT-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-PAYMENTS-DONE TO TRUE
+           END-IF.
