@@ -0,0 +1,21 @@
+      *> COBOL Copybook for the persistent call-audit record
+      *> One row per BAM1/CAM1/PAM1 call, written from RETURN-TO-CALLER
+       01  AUDT1-AUDIT-RECORD.
+           05  AUDT1-MODULE-NAME    PIC X(8).
+           *> Name of the module that was called (BAM1/CAM1/PAM1)
+           05  AUDT1-ID             PIC X(10).
+           *> Key looked up (TRANSACTION-ID/CUSTOMER-ID/PAYMENT-ID)
+           05  AUDT1-USER-ID        PIC X(8).
+           *> User the call was made on behalf of
+           05  AUDT1-STATUS         PIC X(1).
+           *> 'S' or 'E' - final status of the call
+           05  AUDT1-RETURN-CODE    PIC S9(4) COMP.
+           *> RETURN-CODE from the comm-area, 0 on success
+           05  AUDT1-ERROR-MESSAGE  PIC X(100).
+           *> ERROR-MESSAGE from the comm-area, spaces on success
+           05  AUDT1-TIMESTAMP      PIC X(20).
+           *> Formatted as YYYY-MM-DD HH:MM:SS
+           05  AUDT1-CORRELATION-ID PIC X(20).
+           *> PAB1's run-level correlation ID, carried in over the
+           *> comm-area's RESERVED-FIELDS(1:20) - spaces for a call
+           *> that did not come from a correlation-id-aware driver
