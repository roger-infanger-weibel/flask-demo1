@@ -0,0 +1,35 @@
+      *> ---------------------------------------------------------------
+      *> BAO1MSD - BMS mapset for the BAO1 Transaction inquiry screen
+      *> Assembled separately with DFHMSD/DFHMDI/DFHMDF macros; the
+      *> symbolic map this generates is hand-kept in sync as BAO1MAP.cpy
+      *> whenever a field is added, moved, or resized here.
+      *> ---------------------------------------------------------------
+BAO1MSD  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO
+*
+BAO1MAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,28),LENGTH=24,ATTRB=ASKIP,                     X
+               INITIAL='TRANSACTION INQUIRY'
+         DFHMDF POS=(3,1),LENGTH=17,ATTRB=ASKIP,                      X
+               INITIAL='TRANSACTION ID :'
+TID      DFHMDF POS=(3,19),LENGTH=10,ATTRB=(UNPROT,IC,NUM)
+         DFHMDF POS=(5,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='AMOUNT  :'
+TAMT     DFHMDF POS=(5,15),LENGTH=15,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(6,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='TYPE    :'
+TTYPE    DFHMDF POS=(6,15),LENGTH=1,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(7,1),LENGTH=40,ATTRB=ASKIP,                      X
+               INITIAL='STATUS  :'
+TSTAT    DFHMDF POS=(7,15),LENGTH=1,ATTRB=(ASKIP,BRT)
+MSG      DFHMDF POS=(22,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
