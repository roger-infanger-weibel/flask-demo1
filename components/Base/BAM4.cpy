@@ -0,0 +1,35 @@
+      *> COBOL Copybook for Module Calls (BAM4)
+      *> Contains basic fields for inter-module communication
+       01  BAM4-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer whose transactions to retrieve
+           05  TRANSACTION-STATUS   PIC X(1).
+           *> Status of the retrieval ('S'=success (zero or more rows
+           *> returned), 'E'=error, 'V'=CUSTOMER-ID failed the shared
+           *> ID-format check)
+           05  TRANSACTION-COUNT    PIC 9(4) COMP.
+           *> Number of TRANSACTION-TABLE entries actually populated
+           05  MORE-TRANSACTIONS-SWITCH PIC X(1).
+           *> 'Y' if the customer has more transactions than
+           *> TRANSACTION-TABLE could hold (see TRANSACTION-TABLE-MAX
+           *> below), 'N' otherwise
+           05  TRANSACTION-TABLE OCCURS 50 TIMES.
+               10  TRANSACTION-ID         PIC X(10).
+               10  TRANSACTION-DATE       PIC X(10).
+               10  TRANSACTION-AMOUNT     PIC S9(9)V99 COMP-3.
+               10  TRANSACTION-TYPE-CODE  PIC X(1).
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the retrieval (formatted as
+           *> YYYY-MM-DD HH:MM:SS)
+           05  RESERVED-FIELDS      PIC X(50).
+           *> Reserved for future use
+
+       77  TRANSACTION-TABLE-MAX    PIC 9(4) COMP VALUE 50.
