@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BAM4.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO BAM4AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY BAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY BAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY BAM4.
+
+      *> Cursor over every BAD1 row for the requested customer, oldest
+      *> transaction date first - same ordering STM1's statement
+      *> cursor already uses.
+       EXEC SQL
+           DECLARE BAM4-CURSOR CURSOR FOR
+               SELECT TRANSACTION_ID, TRANSACTION_DATE,
+                      TRANSACTION_AMOUNT, TRANSACTION_TYPE_CODE
+               FROM BAD1
+               WHERE CUSTOMER_ID = :BAM4-COMM-AREA.CUSTOMER-ID
+               ORDER BY TRANSACTION_DATE
+       END-EXEC.
+
+       PROCEDURE DIVISION USING BAM4-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF TRANSACTION-STATUS NOT = 'V'
+               PERFORM RETRIEVE-TRANSACTIONS
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF BAM4-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE 0 TO TRANSACTION-COUNT.
+           MOVE 'N' TO MORE-TRANSACTIONS-SWITCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Customer ID before it burns a
+      *> DB2 call.
+           MOVE CUSTOMER-ID OF BAM4-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO TRANSACTION-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
+
+       RETRIEVE-TRANSACTIONS.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM OPEN-BAM4-CURSOR
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM OPEN-BAM4-CURSOR
+           END-PERFORM
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO TRANSACTION-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF BAM4-COMM-AREA
+           ELSE
+               PERFORM FETCH-TRANSACTION-ROW
+               PERFORM UNTIL SQLCODE NOT = 0
+                          OR TRANSACTION-COUNT NOT <
+                             TRANSACTION-TABLE-MAX
+                   ADD 1 TO TRANSACTION-COUNT
+                   MOVE TRANSACTION-ID OF BAD1-REC
+                       TO TRANSACTION-ID OF
+                          BAM4-COMM-AREA(TRANSACTION-COUNT)
+                   MOVE TRANSACTION-DATE OF BAD1-REC
+                       TO TRANSACTION-DATE OF
+                          BAM4-COMM-AREA(TRANSACTION-COUNT)
+                   MOVE TRANSACTION-AMOUNT OF BAD1-REC
+                       TO TRANSACTION-AMOUNT OF
+                          BAM4-COMM-AREA(TRANSACTION-COUNT)
+                   MOVE TRANSACTION-TYPE-CODE OF BAD1-REC
+                       TO TRANSACTION-TYPE-CODE OF
+                          BAM4-COMM-AREA(TRANSACTION-COUNT)
+                   PERFORM FETCH-TRANSACTION-ROW
+               END-PERFORM
+               IF SQLCODE = 0
+                   MOVE 'Y' TO MORE-TRANSACTIONS-SWITCH
+               END-IF
+               PERFORM CLOSE-BAM4-CURSOR
+               MOVE 'S' TO TRANSACTION-STATUS
+           END-IF.
+
+       OPEN-BAM4-CURSOR.
+           EXEC SQL
+               OPEN BAM4-CURSOR
+           END-EXEC.
+
+       FETCH-TRANSACTION-ROW.
+           EXEC SQL
+               FETCH BAM4-CURSOR
+               INTO :BAD1-REC.TRANSACTION-ID,
+                    :BAD1-REC.TRANSACTION-DATE,
+                    :BAD1-REC.TRANSACTION-AMOUNT,
+                    :BAD1-REC.TRANSACTION-TYPE-CODE
+           END-EXEC.
+
+       CLOSE-BAM4-CURSOR.
+           EXEC SQL
+               CLOSE BAM4-CURSOR
+           END-EXEC.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module BAM4 ended with status: " TRANSACTION-STATUS.
+           IF TRANSACTION-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'BAM4' TO AUDT1-MODULE-NAME
+           MOVE CUSTOMER-ID OF BAM4-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF BAM4-COMM-AREA TO AUDT1-USER-ID
+           MOVE TRANSACTION-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF BAM4-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
