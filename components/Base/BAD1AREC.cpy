@@ -0,0 +1,21 @@
+      *> COBOL Copybook for Db2 Host Variables (BAD1_ARCH)
+      *> Host structure matching the BAD1ASQL declare table - same
+      *> shape as BAD1REC plus the date the row was archived
+       01  BAD1-ARCH-REC.
+           05  TRANSACTION-ID       PIC X(10).
+           *> Transaction identifier
+           05  TRANSACTION-DATE     PIC X(10).
+           *> Transaction date (YYYY-MM-DD)
+           05  TRANSACTION-USER     PIC X(8).
+           *> User who entered the transaction
+           05  TRANSACTION-AMOUNT   PIC S9(9)V99 COMP-3.
+           *> Transaction amount
+           05  TRANSACTION-TYPE-CODE PIC X(1).
+           *> Type of transaction ('D'=DEBIT, 'C'=CREDIT, 'A'=ADJUSTMENT)
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this transaction belongs to (see CAD1)
+           05  ORIGINAL-TRANSACTION-ID PIC X(10).
+           *> TRANSACTION-ID this row corrects, or SPACES for an
+           *> ordinary transaction (see BAM2)
+           05  ARCHIVE-DATE         PIC X(10).
+           *> Date ARC1 moved this row out of BAD1 (YYYY-MM-DD)
