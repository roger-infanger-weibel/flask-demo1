@@ -0,0 +1,20 @@
+      *> COBOL symbolic map for BAO1MSD/BAO1MAP, hand-kept in sync with
+      *> BAO1MSD.bms - the input and output views of the same screen.
+       01  BAO1I.
+           05  FILLER                   PIC X(12).
+           05  TIDL                     PIC S9(4) COMP.
+           05  TIDF                     PIC X.
+           05  FILLER REDEFINES TIDF    PIC X.
+           05  TIDA                     PIC X.
+           05  TID                      PIC X(10).
+       01  BAO1O REDEFINES BAO1I.
+           05  FILLER                   PIC X(15).
+           05  TIDO                     PIC X(10).
+           05  FILLER                   PIC X(3).
+           05  TAMTO                    PIC X(15).
+           05  FILLER                   PIC X(3).
+           05  TTYPEO                   PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  TSTATO                   PIC X(1).
+           05  FILLER                   PIC X(3).
+           05  MSGO                     PIC X(79).
