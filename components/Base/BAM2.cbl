@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BAM2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO BAM2AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts
+       COPY BAD1SQL.
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY BAD1REC.
+
+      *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+      *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-ORIGINAL-AMOUNT                 PIC S9(9)V99 COMP-3.
+
+       01  WS-DUPLICATE-COUNT                 PIC S9(9) COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Include the communication area copybook
+       COPY BAM2.
+
+       PROCEDURE DIVISION USING BAM2-COMM-AREA.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-COMM-AREA
+           PERFORM VALIDATE-ID-FORMAT
+           IF TRANSACTION-STATUS NOT = 'V'
+               PERFORM FETCH-ORIGINAL-TRANSACTION
+           END-IF
+           IF TRANSACTION-STATUS = 'S'
+               PERFORM CHECK-DUPLICATE-ID
+           END-IF
+           IF TRANSACTION-STATUS = 'S'
+               IF DRY-RUN-REQUESTED
+                   PERFORM PREVIEW-ADJUSTMENT-TRANSACTION
+               ELSE
+                   PERFORM INSERT-ADJUSTMENT-TRANSACTION
+               END-IF
+           END-IF
+           PERFORM STAMP-TIMESTAMP
+           PERFORM RETURN-TO-CALLER
+           GOBACK.
+
+       INITIALIZE-COMM-AREA.
+           MOVE 0 TO RETURN-CODE OF BAM2-COMM-AREA.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check CAM1/BAM1/PAM1 run before their own SQL -
+      *> catch a blank or non-numeric Transaction ID before it burns a
+      *> DB2 call. The new adjustment row's own key has to pass the
+      *> same check, since it is what CHECK-DUPLICATE-ID and
+      *> INSERT-ADJUSTMENT-TRANSACTION actually key off.
+           MOVE TRANSACTION-ID OF BAM2-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO TRANSACTION-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           ELSE
+               MOVE ADJUSTMENT-TRANSACTION-ID OF BAM2-COMM-AREA
+                   TO IDV1-ID
+               CALL IDV1-PGM USING IDV1-COMM-AREA
+               IF NOT IDV1-ID-VALID
+                   MOVE 'V' TO TRANSACTION-STATUS
+                   MOVE IDV1-REASON TO ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+       FETCH-ORIGINAL-TRANSACTION.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-ORIGINAL-TRANSACTION
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-ORIGINAL-TRANSACTION
+           END-PERFORM
+      *> A caller-supplied Customer ID must match the customer BAD1 has
+      *> on file for this transaction, so a correction can't be posted
+      *> against the wrong customer's transaction.
+           IF SQLCODE = 0
+               AND (CUSTOMER-ID OF BAM2-COMM-AREA = SPACES
+                OR CUSTOMER-ID OF BAM2-COMM-AREA
+                   = CUSTOMER-ID OF BAD1-REC)
+               MOVE 'S' TO TRANSACTION-STATUS
+           ELSE
+               MOVE 'E' TO TRANSACTION-STATUS
+               IF SQLCODE = 0
+                   MOVE 'Transaction does not belong to this customer'
+                       TO ERROR-MESSAGE
+               ELSE
+                   MOVE SQLCODE TO ERRM1-SQLCODE
+                   CALL ERRM1-PGM USING ERRM1-COMM-AREA
+                   MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+                   MOVE SQLCODE TO RETURN-CODE OF BAM2-COMM-AREA
+               END-IF
+           END-IF.
+
+       SELECT-ORIGINAL-TRANSACTION.
+      *> -911/-913 (deadlock/timeout) are transient - FETCH-ORIGINAL-
+      *> TRANSACTION retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
+           EXEC SQL
+               SELECT TRANSACTION_AMOUNT, CUSTOMER_ID
+               INTO :WS-ORIGINAL-AMOUNT, :BAD1-REC.CUSTOMER-ID
+               FROM BAD1
+               WHERE TRANSACTION_ID = :BAM2-COMM-AREA.TRANSACTION-ID
+           END-EXEC.
+
+       CHECK-DUPLICATE-ID.
+      *> Check ahead of the INSERT rather than only relying on the
+      *> -803 duplicate-key SQLCODE INSERT-ADJUSTMENT-TRANSACTION
+      *> would otherwise hit, so a caller that reuses an adjustment ID
+      *> gets a clear "already exists" instead of a raw DB2 error.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-DUPLICATE-COUNT
+               FROM BAD1
+               WHERE TRANSACTION_ID =
+                   :BAM2-COMM-AREA.ADJUSTMENT-TRANSACTION-ID
+           END-EXEC
+           IF SQLCODE = 0 AND WS-DUPLICATE-COUNT > 0
+               MOVE 'X' TO TRANSACTION-STATUS
+               MOVE 'Adjustment transaction ID already exists'
+                   TO ERROR-MESSAGE
+           END-IF.
+
+       PREVIEW-ADJUSTMENT-TRANSACTION.
+      *> The original lookup and the duplicate check above already ran
+      *> against live BAD1 - a dry run stops short of INSERT-
+      *> ADJUSTMENT-TRANSACTION itself so ops can confirm a correction
+      *> file is clean before any of it posts for real.
+           MOVE 'Y' TO TRANSACTION-STATUS
+           MOVE 'Dry run - adjustment not inserted' TO ERROR-MESSAGE.
+
+       INSERT-ADJUSTMENT-TRANSACTION.
+      *> The correction is posted as a new 'A' (ADJUSTMENT) BAD1 row
+      *> for the difference between what was posted and what should
+      *> have been posted, linked back via ORIGINAL-TRANSACTION-ID -
+      *> the original row is never altered, same approach as PAM3's
+      *> payment reversals.
+           MOVE ADJUSTMENT-TRANSACTION-ID OF BAM2-COMM-AREA
+               TO TRANSACTION-ID OF BAD1-REC
+           MOVE WS-CURRENT-DATE(1:10) TO TRANSACTION-DATE OF BAD1-REC
+           MOVE USER-ID OF BAM2-COMM-AREA
+               TO TRANSACTION-USER OF BAD1-REC
+           COMPUTE TRANSACTION-AMOUNT OF BAD1-REC =
+               CORRECTED-AMOUNT OF BAM2-COMM-AREA - WS-ORIGINAL-AMOUNT
+           MOVE 'A' TO TRANSACTION-TYPE-CODE OF BAD1-REC
+           MOVE TRANSACTION-ID OF BAM2-COMM-AREA
+               TO ORIGINAL-TRANSACTION-ID OF BAD1-REC
+           EXEC SQL
+               INSERT INTO BAD1
+                   (TRANSACTION_ID, TRANSACTION_DATE, TRANSACTION_USER,
+                    TRANSACTION_AMOUNT, TRANSACTION_TYPE_CODE,
+                    CUSTOMER_ID, ORIGINAL_TRANSACTION_ID)
+               VALUES
+                   (:BAD1-REC.TRANSACTION-ID,
+                    :BAD1-REC.TRANSACTION-DATE,
+                    :BAD1-REC.TRANSACTION-USER,
+                    :BAD1-REC.TRANSACTION-AMOUNT,
+                    :BAD1-REC.TRANSACTION-TYPE-CODE,
+                    :BAD1-REC.CUSTOMER-ID,
+                    :BAD1-REC.ORIGINAL-TRANSACTION-ID)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               MOVE 'E' TO TRANSACTION-STATUS
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF BAM2-COMM-AREA
+           END-IF.
+
+       STAMP-TIMESTAMP.
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       RETURN-TO-CALLER.
+           DISPLAY "Module BAM2 ended with status: " TRANSACTION-STATUS.
+           IF TRANSACTION-STATUS = 'E'
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 'BAM2' TO AUDT1-MODULE-NAME
+           MOVE TRANSACTION-ID OF BAM2-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF BAM2-COMM-AREA TO AUDT1-USER-ID
+           MOVE TRANSACTION-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF BAM2-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE TIMESTAMP TO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
