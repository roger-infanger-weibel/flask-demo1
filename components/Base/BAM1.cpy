@@ -9,9 +9,17 @@
            *> Error message, if any
            05  TRANSACTION-ID       PIC X(10).   
            *> Transaction identifier
-           05  TRANSACTION-STATUS   PIC X(1).    
-           *> Status of the transaction ('S' for success, 'E' for error)
-           05  USER-ID              PIC X(8).    
+           05  TRANSACTION-STATUS   PIC X(1).
+           *> Status of the transaction ('S'=success, 'E'=error,
+           *> 'V'=TRANSACTION-ID failed the shared ID-format check, or
+           *> the on-file TRANSACTION-DATE is later than today)
+           05  TRANSACTION-AMOUNT   PIC S9(9)V99 COMP-3.
+           *> Transaction amount
+           05  TRANSACTION-TYPE-CODE PIC X(1).
+           *> Type of transaction ('D'=DEBIT, 'C'=CREDIT, 'A'=ADJUSTMENT)
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer this transaction belongs to (see CAD1)
+           05  USER-ID              PIC X(8).
            *> UserID of person initiating call
            05  TIMESTAMP            PIC X(20).   
            *> Timestamp of the trans (formatted as YYYY-MM-DD HH:MM:SS)
