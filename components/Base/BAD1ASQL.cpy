@@ -0,0 +1,13 @@
+       EXEC SQL DECLARE BAD1_ARCH TABLE
+
+           (
+              TRANSACTION_ID CHAR(10) NOT NULL,
+           TRANSACTION_DATE DATE NOT NULL,
+           TRANSACTION_USER CHAR(8) NOT NULL,
+           TRANSACTION_AMOUNT DECIMAL(11, 2) NOT NULL,
+           TRANSACTION_TYPE_CODE CHAR(1) NOT NULL,
+           CUSTOMER_ID CHAR(10) NOT NULL,
+           ORIGINAL_TRANSACTION_ID CHAR(10) NOT NULL,
+           ARCHIVE_DATE DATE NOT NULL
+           )
+           END-EXEC.
