@@ -0,0 +1,33 @@
+      *> COBOL Copybook for Module Calls (BAM2)
+      *> Contains basic fields for inter-module communication
+       01  BAM2-COMM-AREA.
+           05  MAIN-NAME            PIC X(8).
+           *> Name of the calling module
+           05  RETURN-CODE          PIC S9(4) COMP.
+           *> Return code from called module
+           05  ERROR-MESSAGE        PIC X(100).
+           *> Error message, if any
+           05  TRANSACTION-ID       PIC X(10).
+           *> Identifier of the transaction to correct
+           05  TRANSACTION-STATUS   PIC X(1).
+           *> Status of the correction ('S'=success, 'E'=error,
+           *> 'V'=TRANSACTION-ID failed the shared ID-format check,
+           *> 'X'=ADJUSTMENT-TRANSACTION-ID already exists on BAD1,
+           *> 'Y'=DRY-RUN-FLAG was set - validation/duplicate check
+           *> passed but no adjustment row was inserted)
+           05  ADJUSTMENT-TRANSACTION-ID PIC X(10).
+           *> Identifier to assign the new adjusting BAD1 row
+           05  CORRECTED-AMOUNT     PIC S9(9)V99 COMP-3.
+           *> What TRANSACTION-AMOUNT should have been
+           05  CUSTOMER-ID          PIC X(10).
+           *> Customer the corrected transaction belongs to (see CAD1)
+           05  USER-ID              PIC X(8).
+           *> UserID of person initiating call
+           05  TIMESTAMP            PIC X(20).
+           *> Timestamp of the correction (formatted as
+           *> YYYY-MM-DD HH:MM:SS)
+           05  DRY-RUN-FLAG         PIC X(1).
+               88  DRY-RUN-REQUESTED    VALUE 'Y'.
+           *> 'Y'=preview only, validate and report but do not insert
+           05  RESERVED-FIELDS      PIC X(49).
+           *> Reserved for future use
