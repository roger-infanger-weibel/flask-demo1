@@ -3,48 +3,169 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO BAM1AUD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
 
        *> Include the dclgen Db2 layouts
        COPY BAD1SQL.
- 
+
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDT1REC.
+
        WORKING-STORAGE SECTION.
 
        *> Include the Db2 host fields
        COPY BAD1REC.
 
-       *> Include the communication area copybook
-       COPY BAM1.
+       *> Shared SQLCODE-to-message translation
+       COPY ERRM1.
+       01  ERRM1-PGM                          PIC X(8) VALUE 'ERRM1'.
+
+       *> Shared ID-format validation
+       COPY IDV1.
+       01  IDV1-PGM                           PIC X(8) VALUE 'IDV1'.
+
+       01  WS-AUDIT-STATUS                    PIC X(2).
+       01  WS-CURRENT-DATE                    PIC X(21).
+
+       01  WS-RETRY-COUNT                     PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES                     PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS                PIC 9(4) COMP-3.
+
+       01  WS-DATE-DIGITS                     PIC 9(8).
+       01  WS-TODAY-DIGITS                    PIC 9(8).
+       01  WS-TRANSACTION-DATE-INTEGER        PIC S9(9) COMP.
+       01  WS-TODAY-INTEGER                   PIC S9(9) COMP.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+       *> Include the communication area copybook
+       COPY BAM1.
+
+       PROCEDURE DIVISION USING BAM1-COMM-AREA.
        MAIN-PROCESS.
            PERFORM INITIALIZE-COMM-AREA
-           PERFORM PROCESS-TRANSACTION
+           PERFORM VALIDATE-ID-FORMAT
+           IF TRANSACTION-STATUS NOT = 'V'
+               PERFORM PROCESS-TRANSACTION
+           END-IF
+           IF TRANSACTION-STATUS = 'S'
+               PERFORM VALIDATE-TRANSACTION-DATE
+           END-IF
            PERFORM RETURN-TO-CALLER
-           STOP RUN.
+           GOBACK.
 
        INITIALIZE-COMM-AREA.
-           MOVE SPACES TO BAM1-COMM-AREA.
-           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO RETURN-CODE OF BAM1-COMM-AREA.
            MOVE SPACES TO ERROR-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+       VALIDATE-ID-FORMAT.
+      *> Same shared check the BAO1 screen already runs before calling
+      *> here - catch a blank or non-numeric Transaction ID before it
+      *> burns a DB2 call.
+           MOVE TRANSACTION-ID OF BAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO TRANSACTION-STATUS
+               MOVE IDV1-REASON TO ERROR-MESSAGE
+           END-IF.
 
        PROCESS-TRANSACTION.
-           EXEC SQL
-               SELECT TRANSACTION_DATE, TRANSACTION_USER
-               INTO :TRANSACTION-DATE, :TRANSACTION-USER
-               FROM BAD1
-               WHERE TRANSACTION_ID = :BAD1-REC.TRANSACTION-ID
-           END-EXEC
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM SELECT-TRANSACTION
+           PERFORM UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+                       OR WS-RETRY-COUNT NOT < WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM SELECT-TRANSACTION
+           END-PERFORM
            IF SQLCODE = 0
                MOVE 'S' TO TRANSACTION-STATUS
+               MOVE TRANSACTION-AMOUNT OF BAD1-REC
+                   TO TRANSACTION-AMOUNT OF BAM1-COMM-AREA
+               MOVE TRANSACTION-TYPE-CODE OF BAD1-REC
+                   TO TRANSACTION-TYPE-CODE OF BAM1-COMM-AREA
+               MOVE CUSTOMER-ID OF BAD1-REC
+                   TO CUSTOMER-ID OF BAM1-COMM-AREA
            ELSE
                MOVE 'E' TO TRANSACTION-STATUS
-               MOVE SQLERRMC TO ERROR-MESSAGE
-               MOVE SQLCODE TO RETURN-CODE.
+               MOVE SQLCODE TO ERRM1-SQLCODE
+               CALL ERRM1-PGM USING ERRM1-COMM-AREA
+               MOVE ERRM1-MESSAGE TO ERROR-MESSAGE
+               MOVE SQLCODE TO RETURN-CODE OF BAM1-COMM-AREA.
+
+       VALIDATE-TRANSACTION-DATE.
+      *> A transaction can't legitimately be dated after today - catch
+      *> a future-dated row the same way DETECT-DUPLICATE-PAYMENT
+      *> catches a duplicate one, by flagging it after the fetch
+      *> succeeds rather than refusing the fetch itself.
+           STRING TRANSACTION-DATE OF BAD1-REC(1:4)
+                  TRANSACTION-DATE OF BAD1-REC(6:2)
+                  TRANSACTION-DATE OF BAD1-REC(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DIGITS
+           COMPUTE WS-TRANSACTION-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-DIGITS)
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DIGITS)
+           IF WS-TRANSACTION-DATE-INTEGER > WS-TODAY-INTEGER
+               MOVE 'V' TO TRANSACTION-STATUS
+               MOVE 'Transaction date is in the future'
+                   TO ERROR-MESSAGE
+           END-IF.
+
+       SELECT-TRANSACTION.
+      *> -911/-913 (deadlock/timeout) are transient - PROCESS-
+      *> TRANSACTION retries a handful of times with a growing delay
+      *> before giving up; every other SQLCODE fails on the first try.
+           EXEC SQL
+               SELECT TRANSACTION_DATE, TRANSACTION_USER,
+                      TRANSACTION_AMOUNT, TRANSACTION_TYPE_CODE,
+                      CUSTOMER_ID
+               INTO :TRANSACTION-DATE, :TRANSACTION-USER,
+                    :TRANSACTION-AMOUNT, :TRANSACTION-TYPE-CODE,
+                    :BAD1-REC.CUSTOMER-ID
+               FROM BAD1
+               WHERE TRANSACTION_ID = :BAD1-REC.TRANSACTION-ID
+           END-EXEC.
 
        RETURN-TO-CALLER.
            DISPLAY "Module BAM1 ended with status: " TRANSACTION-STATUS.
            IF TRANSACTION-STATUS = 'E'
-               DISPLAY "Error: " ERROR-MESSAGE.
\ No newline at end of file
+               DISPLAY "Error: " ERROR-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+      *> Every call gets a permanent row on the audit file, whatever
+      *> the outcome - compliance review needs the failures too.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'BAM1' TO AUDT1-MODULE-NAME
+           MOVE TRANSACTION-ID OF BAM1-COMM-AREA TO AUDT1-ID
+           MOVE USER-ID OF BAM1-COMM-AREA TO AUDT1-USER-ID
+           MOVE TRANSACTION-STATUS TO AUDT1-STATUS
+           MOVE RETURN-CODE OF BAM1-COMM-AREA TO AUDT1-RETURN-CODE
+           MOVE ERROR-MESSAGE TO AUDT1-ERROR-MESSAGE
+           MOVE RESERVED-FIELDS OF BAM1-COMM-AREA(1:20)
+               TO AUDT1-CORRELATION-ID
+           STRING WS-CURRENT-DATE(1:4)  '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2)  ' ' WS-CURRENT-DATE(9:2)  ':'
+                  WS-CURRENT-DATE(11:2) ':' WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE INTO AUDT1-TIMESTAMP
+           WRITE AUDT1-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
\ No newline at end of file
