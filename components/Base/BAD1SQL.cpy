@@ -0,0 +1,12 @@
+       EXEC SQL DECLARE BAD1 TABLE
+
+           (
+              TRANSACTION_ID CHAR(10) NOT NULL,
+           TRANSACTION_DATE DATE NOT NULL,
+           TRANSACTION_USER CHAR(8) NOT NULL,
+           TRANSACTION_AMOUNT DECIMAL(11, 2) NOT NULL,
+           TRANSACTION_TYPE_CODE CHAR(1) NOT NULL,
+           CUSTOMER_ID CHAR(10) NOT NULL,
+           ORIGINAL_TRANSACTION_ID CHAR(10) NOT NULL
+           )
+           END-EXEC.
