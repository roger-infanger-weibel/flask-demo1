@@ -4,37 +4,167 @@
        CONFIGURATION SECTION.
 
        DATA DIVISION.
-
        WORKING-STORAGE SECTION.
 
-       *>77 WS-RESP                          PIC S9(8) COMP.
-
+       *> Include the communication area copybook (BAM1)
        COPY BAM1.
-       01 BAM1-PGM                         PIC X(8) VALUE 'BAM1'.
 
-       PROCEDURE DIVISION.
+       *> Symbolic map for the BAO1MSD mapset
+       COPY BAO1MAP.
 
-       MAIN-PROCESS.
+       *> ID-format validation and operator entitlement check
+       COPY IDV1.
+       01  IDV1-PGM                        PIC X(8) VALUE 'IDV1'.
+       COPY AUTM1.
+       01  AUTM1-PGM                       PIC X(8) VALUE 'AUTM1'.
+
+       77  WS-RESP                         PIC S9(8) COMP.
+       77  WS-CURRENT-DATE-TIME            PIC X(21).
+
+      *> Small COMMAREA carried between pseudo-conversational turns -
+      *> just enough to tell this task's second-and-later invocations
+      *> apart from the first. The BAM1-COMM-AREA result itself never
+      *> has to survive a turn boundary - it is built and displayed in
+      *> the same invocation that calls BAM1.
+       01  WS-TASK-STATE.
+           05  WS-TURN-FLAG                 PIC X(1).
+               88  WS-FIRST-TURN            VALUE SPACE.
+               88  WS-SECOND-TURN           VALUE 'S'.
 
-           PERFORM CALL-BAM1
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                      PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PROCESS.
+      *> Pseudo-conversational: EIBCALEN = 0 means this is a fresh
+      *> task - only then is the blank entry screen sent; every other
+      *> invocation is the RETURN TRANSID/COMMAREA coming back after
+      *> the operator's next key press, and DFHCOMMAREA carries the
+      *> turn flag this program set on the way out. The terminal's own
+      *> input drives TRANSACTION-ID/USER-ID from here on - nothing in
+      *> this program moves a hardcoded test value over them anymore.
+           IF EIBCALEN = 0
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-TASK-STATE
+               PERFORM RECEIVE-AND-PROCESS
+           END-IF
            GOBACK.
 
-       *>INITIALIZE-COMM-AREA.
-           *>EXEC CICS RECEIVE
-           *>    INTO(BAM1-COMM-AREA)
-           *>    LENGTH(LENGTH OF BAM1-COMM-AREA)
-           *>    RESP(WS-RESP)
-           *>    END-EXEC
-           *>EXEC CICS SEND
-           *>    FROM(CAM1-COMM-AREA)
-           *>    LENGTH(LENGTH OF CAM1-COMM-AREA)
-           *>    END-EXEC
-           *>EXEC CICS RETURN END-EXEC.
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO BAO1O
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('BAO1MAP') MAPSET('BAO1MSD')
+               FROM(BAO1O) ERASE
+               END-EXEC
+           SET WS-SECOND-TURN TO TRUE
+           EXEC CICS RETURN
+               TRANSID('BAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
 
-       CALL-BAM1.
+       RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('BAO1MAP') MAPSET('BAO1MSD')
+               INTO(BAO1I)
+               RESP(WS-RESP)
+               END-EXEC
+
+           PERFORM INITIALIZE-COMM-AREA
+           MOVE TID TO TRANSACTION-ID OF BAM1-COMM-AREA
 
+           PERFORM CHECK-AUTHORIZATION
+           IF TRANSACTION-STATUS = 'N'
+               PERFORM SEND-RESULT-MAP WITH TEST AFTER
+               PERFORM RE-ARM-CONVERSATION
+           ELSE
+               PERFORM VALIDATE-SCREEN-INPUT
+               IF TRANSACTION-STATUS = 'V'
+                   PERFORM SEND-RESULT-MAP WITH TEST AFTER
+                   PERFORM RE-ARM-CONVERSATION
+               ELSE
+                   PERFORM CALL-BAM1
+                   PERFORM HANDLE-RETURN-CODE
+                   PERFORM SEND-RESULT-MAP
+                   PERFORM RE-ARM-CONVERSATION
+               END-IF
+           END-IF.
+
+       CHECK-AUTHORIZATION.
+      *> The signed-on operator must be entitled to the BAO1 inquiry
+      *> transaction before BAM1 is ever called.
+           MOVE EIBUSERID TO AUTM1-USER-ID
+           MOVE 'BAO1' TO AUTM1-TRANSACTION-CODE
+           CALL AUTM1-PGM USING AUTM1-COMM-AREA
+           IF AUTM1-AUTHORIZED-SWITCH NOT = 'Y'
+               MOVE 'N' TO TRANSACTION-STATUS
+               MOVE 'NOT AUTHORIZED FOR BAO1' TO MSGO(1:24).
+
+       VALIDATE-SCREEN-INPUT.
+      *> Catch a blank or non-numeric Transaction ID before it burns a
+      *> DB2 call - the same shared check BAM1/CAM1/PAM1 use.
+           MOVE TRANSACTION-ID OF BAM1-COMM-AREA TO IDV1-ID
+           CALL IDV1-PGM USING IDV1-COMM-AREA
+           IF NOT IDV1-ID-VALID
+               MOVE 'V' TO TRANSACTION-STATUS
+               MOVE IDV1-REASON TO MSGO(1:40).
+
+       INITIALIZE-COMM-AREA.
+           MOVE 'BAO1' TO MAIN-NAME.
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE EIBUSERID TO USER-ID.
+           MOVE 0 TO RETURN-CODE OF BAM1-COMM-AREA.
+           MOVE SPACES TO TRANSACTION-STATUS.
+           PERFORM STAMP-TIMESTAMP.
+
+       STAMP-TIMESTAMP.
+      *> TIMESTAMP travels with the comm-area on every call but was
+      *> never actually set - stamp it here so it means something
+      *> once something downstream (audit, logging) reads it.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4)  '-'
+                  WS-CURRENT-DATE-TIME(5:2)  '-'
+                  WS-CURRENT-DATE-TIME(7:2)  ' '
+                  WS-CURRENT-DATE-TIME(9:2)  ':'
+                  WS-CURRENT-DATE-TIME(11:2) ':'
+                  WS-CURRENT-DATE-TIME(13:2)
+                  DELIMITED BY SIZE INTO TIMESTAMP.
+
+       CALL-BAM1.
            DISPLAY "Calling module BAM1 from CICS..."
-           CALL BAM1-PGM   USING BAM1-COMM-AREA
-              ON EXCEPTION
-                  DISPLAY "Error: Unable to call BAM1."
-              END-CALL.
\ No newline at end of file
+           CALL 'BAM1' USING BAM1-COMM-AREA
+           ON EXCEPTION
+               DISPLAY "Error: Unable to call BAM1."
+               MOVE -1 TO RETURN-CODE OF BAM1-COMM-AREA
+           END-CALL.
+
+       HANDLE-RETURN-CODE.
+           IF RETURN-CODE OF BAM1-COMM-AREA = 0
+               DISPLAY "BAM1 completed successfully."
+               MOVE 'S' TO TRANSACTION-STATUS
+               MOVE 'LOOKUP SUCCESSFUL' TO MSGO(1:18)
+           ELSE
+               DISPLAY "BAM1 encountered an error."
+               DISPLAY "Error Message: " ERROR-MESSAGE
+               DISPLAY "Return Code: " RETURN-CODE OF BAM1-COMM-AREA
+               MOVE 'E' TO TRANSACTION-STATUS
+               MOVE ERROR-MESSAGE TO MSGO(1:40).
+
+       SEND-RESULT-MAP.
+      *> The raw amount is not put on the screen - same masking console
+      *> output for this subsystem already applies.
+           MOVE TRANSACTION-ID OF BAM1-COMM-AREA TO TIDO
+           MOVE '***************' TO TAMTO
+           MOVE TRANSACTION-TYPE-CODE OF BAM1-COMM-AREA TO TTYPEO
+           MOVE TRANSACTION-STATUS TO TSTATO
+           EXEC CICS SEND MAP('BAO1MAP') MAPSET('BAO1MSD')
+               FROM(BAO1O) DATAONLY
+               END-EXEC.
+
+       RE-ARM-CONVERSATION.
+           EXEC CICS RETURN
+               TRANSID('BAO1')
+               COMMAREA(WS-TASK-STATE)
+               LENGTH(LENGTH OF WS-TASK-STATE)
+               END-EXEC.
