@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNLDBCU2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNLOAD-OUTPUT-FILE ASSIGN TO UNLDOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNLOAD-STATUS.
+
+       DATA DIVISION.
+
+      *> Include the dclgen Db2 layouts for every table this utility
+      *> knows how to unload
+       COPY CAD1SQL.
+       COPY BAD1SQL.
+       COPY PAD1SQL.
+       COPY GAD1SQL.
+
+       FILE SECTION.
+       FD  UNLOAD-OUTPUT-FILE.
+       01  UNLOAD-RECORD                     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *> Include the Db2 host fields
+       COPY CAD1REC.
+       COPY BAD1REC.
+       COPY PAD1REC.
+       COPY GAD1REC.
+
+       01  WS-UNLOAD-STATUS                  PIC X(2).
+
+      *> Which table to unload comes in on a parm card, the same idiom
+      *> the other batch drivers' parm cards already use - UNLDBCU1
+      *> (the caller) has no parameter of its own to carry it, so it
+      *> travels the way a run date already does for CSV1/RCN1/STM1.
+       01  WS-PARM-CARD.
+           05  WS-PARM-TABLE-NAME            PIC X(8).
+
+       01  WS-ROW-COUNT                      PIC 9(9) COMP-3 VALUE 0.
+       01  WS-IND-IX                         PIC 9(4) COMP.
+
+       01  WS-CAD1-SWITCH                    PIC X(1) VALUE 'N'.
+           88  WS-CAD1-DONE                  VALUE 'Y'.
+       01  WS-BAD1-SWITCH                    PIC X(1) VALUE 'N'.
+           88  WS-BAD1-DONE                  VALUE 'Y'.
+       01  WS-PAD1-SWITCH                    PIC X(1) VALUE 'N'.
+           88  WS-PAD1-DONE                  VALUE 'Y'.
+       01  WS-GAD1-SWITCH                    PIC X(1) VALUE 'N'.
+           88  WS-GAD1-DONE                  VALUE 'Y'.
+
+       01  WS-EDIT-AMOUNT                    PIC -(9)9.99.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> Static cursors, one per supported table - this shop's Db2
+      *> programs never build a SELECT at run time (no other module
+      *> here uses dynamic SQL/SQLDA), so the real UNLDBCU2's generic
+      *> DESCRIBE-driven unload is replaced with one cursor per table
+      *> this system actually has, picked by EVALUATE below.
+       EXEC SQL
+           DECLARE CAD1-UNLOAD-CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, CUSTOMER_DATE, CUSTOMER_USER,
+                      CUSTOMER_NAME, CUSTOMER_ADDRESS,
+                      CUSTOMER_STATUS_CODE
+               FROM CAD1
+               ORDER BY CUSTOMER_ID
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE BAD1-UNLOAD-CURSOR CURSOR FOR
+               SELECT TRANSACTION_ID, TRANSACTION_DATE,
+                      TRANSACTION_USER, TRANSACTION_AMOUNT,
+                      TRANSACTION_TYPE_CODE, CUSTOMER_ID,
+                      ORIGINAL_TRANSACTION_ID
+               FROM BAD1
+               ORDER BY TRANSACTION_ID
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE PAD1-UNLOAD-CURSOR CURSOR FOR
+               SELECT PAYMENT_ID, PAYMENT_DATE, PAYMENT_USER,
+                      PAYMENT_AMOUNT, PAYMENT_CURRENCY, CUSTOMER_ID,
+                      PAYMENT_STATUS_CODE, ORIGINAL_PAYMENT_ID
+               FROM PAD1
+               ORDER BY PAYMENT_ID
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE GAD1-UNLOAD-CURSOR CURSOR FOR
+               SELECT LEDGER_ENTRY_ID, PAYMENT_ID, ENTRY_DATE,
+                      GL_ACCOUNT, ENTRY_TYPE_CODE, ENTRY_AMOUNT,
+                      ENTRY_CURRENCY, ENTRY_USER
+               FROM GAD1
+               ORDER BY LEDGER_ENTRY_ID
+       END-EXEC.
+
+       LINKAGE SECTION.
+
+      *> Null-indicator work area and generic record buffer, passed
+      *> down unchanged from UNLDBCU1 - every column in this system's
+      *> tables is NOT NULL, so WORKAREA-IND always comes back zeroed,
+      *> but the interface is honored rather than ignored in case a
+      *> future table declares a nullable column.
+       01  WORKAREA-IND.
+           02  WORKIND                       PIC S9(4) COMP-5
+                                              OCCURS 750 TIMES.
+       01  RECWORK.
+           02  RECWORK-LEN                   PIC S9(8) COMP-5.
+           02  RECWORK-CHAR                  PIC X(1)
+                                              OCCURS 32700 TIMES.
+
+       PROCEDURE DIVISION USING WORKAREA-IND RECWORK.
+
+       MAIN-PROCESS.
+           PERFORM READ-PARM-CARD
+           PERFORM INITIALIZE-INDICATORS
+           OPEN OUTPUT UNLOAD-OUTPUT-FILE
+           EVALUATE WS-PARM-TABLE-NAME
+               WHEN 'CAD1'
+                   PERFORM UNLOAD-CAD1
+               WHEN 'BAD1'
+                   PERFORM UNLOAD-BAD1
+               WHEN 'PAD1'
+                   PERFORM UNLOAD-PAD1
+               WHEN 'GAD1'
+                   PERFORM UNLOAD-GAD1
+               WHEN OTHER
+                   DISPLAY "UNLDBCU2: unsupported table "
+                       WS-PARM-TABLE-NAME
+           END-EVALUATE
+           CLOSE UNLOAD-OUTPUT-FILE
+           DISPLAY "UNLDBCU2 unloaded " WS-ROW-COUNT
+               " rows from table " WS-PARM-TABLE-NAME
+           GOBACK.
+
+       READ-PARM-CARD.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+       INITIALIZE-INDICATORS.
+           PERFORM VARYING WS-IND-IX FROM 1 BY 1
+                   UNTIL WS-IND-IX > 750
+               MOVE 0 TO WORKIND(WS-IND-IX)
+           END-PERFORM.
+
+       UNLOAD-CAD1.
+           MOVE 'N' TO WS-CAD1-SWITCH
+           EXEC SQL
+               OPEN CAD1-UNLOAD-CURSOR
+           END-EXEC
+           PERFORM FETCH-NEXT-CAD1
+           PERFORM UNTIL WS-CAD1-DONE
+               PERFORM WRITE-CAD1-RECORD
+               PERFORM FETCH-NEXT-CAD1
+           END-PERFORM
+           EXEC SQL
+               CLOSE CAD1-UNLOAD-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-CAD1.
+           EXEC SQL
+               FETCH CAD1-UNLOAD-CURSOR
+               INTO :CAD1-REC.CUSTOMER-ID, :CAD1-REC.CUSTOMER-DATE,
+                    :CAD1-REC.CUSTOMER-USER, :CAD1-REC.CUSTOMER-NAME,
+                    :CAD1-REC.CUSTOMER-ADDRESS,
+                    :CAD1-REC.CUSTOMER-STATUS-CODE
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-CAD1-DONE TO TRUE
+           END-IF.
+
+       WRITE-CAD1-RECORD.
+           STRING CUSTOMER-ID OF CAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-DATE OF CAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-USER OF CAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-NAME OF CAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-ADDRESS OF CAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-STATUS-CODE OF CAD1-REC DELIMITED BY SIZE
+                  INTO UNLOAD-RECORD
+           PERFORM WRITE-UNLOAD-RECORD.
+
+       UNLOAD-BAD1.
+           MOVE 'N' TO WS-BAD1-SWITCH
+           EXEC SQL
+               OPEN BAD1-UNLOAD-CURSOR
+           END-EXEC
+           PERFORM FETCH-NEXT-BAD1
+           PERFORM UNTIL WS-BAD1-DONE
+               PERFORM WRITE-BAD1-RECORD
+               PERFORM FETCH-NEXT-BAD1
+           END-PERFORM
+           EXEC SQL
+               CLOSE BAD1-UNLOAD-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-BAD1.
+           EXEC SQL
+               FETCH BAD1-UNLOAD-CURSOR
+               INTO :BAD1-REC.TRANSACTION-ID,
+                    :BAD1-REC.TRANSACTION-DATE,
+                    :BAD1-REC.TRANSACTION-USER,
+                    :BAD1-REC.TRANSACTION-AMOUNT,
+                    :BAD1-REC.TRANSACTION-TYPE-CODE,
+                    :BAD1-REC.CUSTOMER-ID,
+                    :BAD1-REC.ORIGINAL-TRANSACTION-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-BAD1-DONE TO TRUE
+           END-IF.
+
+       WRITE-BAD1-RECORD.
+           MOVE TRANSACTION-AMOUNT OF BAD1-REC TO WS-EDIT-AMOUNT
+           STRING TRANSACTION-ID OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TRANSACTION-DATE OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TRANSACTION-USER OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TRANSACTION-TYPE-CODE OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-ID OF BAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ORIGINAL-TRANSACTION-ID OF BAD1-REC
+                      DELIMITED BY SIZE
+                  INTO UNLOAD-RECORD
+           PERFORM WRITE-UNLOAD-RECORD.
+
+       UNLOAD-PAD1.
+           MOVE 'N' TO WS-PAD1-SWITCH
+           EXEC SQL
+               OPEN PAD1-UNLOAD-CURSOR
+           END-EXEC
+           PERFORM FETCH-NEXT-PAD1
+           PERFORM UNTIL WS-PAD1-DONE
+               PERFORM WRITE-PAD1-RECORD
+               PERFORM FETCH-NEXT-PAD1
+           END-PERFORM
+           EXEC SQL
+               CLOSE PAD1-UNLOAD-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-PAD1.
+           EXEC SQL
+               FETCH PAD1-UNLOAD-CURSOR
+               INTO :PAD1-REC.PAYMENT-ID, :PAD1-REC.PAYMENT-DATE,
+                    :PAD1-REC.PAYMENT-USER, :PAD1-REC.PAYMENT-AMOUNT,
+                    :PAD1-REC.PAYMENT-CURRENCY,
+                    :PAD1-REC.CUSTOMER-ID,
+                    :PAD1-REC.PAYMENT-STATUS-CODE,
+                    :PAD1-REC.ORIGINAL-PAYMENT-ID
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-PAD1-DONE TO TRUE
+           END-IF.
+
+       WRITE-PAD1-RECORD.
+           MOVE PAYMENT-AMOUNT OF PAD1-REC TO WS-EDIT-AMOUNT
+           STRING PAYMENT-ID OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-DATE OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-USER OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-CURRENCY OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUSTOMER-ID OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-STATUS-CODE OF PAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ORIGINAL-PAYMENT-ID OF PAD1-REC DELIMITED BY SIZE
+                  INTO UNLOAD-RECORD
+           PERFORM WRITE-UNLOAD-RECORD.
+
+       UNLOAD-GAD1.
+           MOVE 'N' TO WS-GAD1-SWITCH
+           EXEC SQL
+               OPEN GAD1-UNLOAD-CURSOR
+           END-EXEC
+           PERFORM FETCH-NEXT-GAD1
+           PERFORM UNTIL WS-GAD1-DONE
+               PERFORM WRITE-GAD1-RECORD
+               PERFORM FETCH-NEXT-GAD1
+           END-PERFORM
+           EXEC SQL
+               CLOSE GAD1-UNLOAD-CURSOR
+           END-EXEC.
+
+       FETCH-NEXT-GAD1.
+           EXEC SQL
+               FETCH GAD1-UNLOAD-CURSOR
+               INTO :GAD1-REC.LEDGER-ENTRY-ID,
+                    :GAD1-REC.PAYMENT-ID, :GAD1-REC.ENTRY-DATE,
+                    :GAD1-REC.GL-ACCOUNT, :GAD1-REC.ENTRY-TYPE-CODE,
+                    :GAD1-REC.ENTRY-AMOUNT,
+                    :GAD1-REC.ENTRY-CURRENCY, :GAD1-REC.ENTRY-USER
+           END-EXEC
+           IF SQLCODE = 100
+               SET WS-GAD1-DONE TO TRUE
+           END-IF.
+
+       WRITE-GAD1-RECORD.
+           MOVE ENTRY-AMOUNT OF GAD1-REC TO WS-EDIT-AMOUNT
+           STRING LEDGER-ENTRY-ID OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  PAYMENT-ID OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ENTRY-DATE OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  GL-ACCOUNT OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ENTRY-TYPE-CODE OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ENTRY-CURRENCY OF GAD1-REC DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ENTRY-USER OF GAD1-REC DELIMITED BY SIZE
+                  INTO UNLOAD-RECORD
+           PERFORM WRITE-UNLOAD-RECORD.
+
+       WRITE-UNLOAD-RECORD.
+      *> Mirror the line just written into the caller's RECWORK buffer
+      *> (length plus character image) so a caller driving UNLDBCU2 for
+      *> its unloaded rows, rather than just its output file, has the
+      *> current row available the way the real utility's callers do.
+           MOVE LENGTH OF UNLOAD-RECORD TO RECWORK-LEN
+           MOVE 0 TO WS-IND-IX
+           PERFORM VARYING WS-IND-IX FROM 1 BY 1
+                   UNTIL WS-IND-IX > LENGTH OF UNLOAD-RECORD
+               MOVE UNLOAD-RECORD(WS-IND-IX:1)
+                   TO RECWORK-CHAR(WS-IND-IX)
+           END-PERFORM
+           WRITE UNLOAD-RECORD
+           ADD 1 TO WS-ROW-COUNT.
